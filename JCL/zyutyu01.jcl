@@ -0,0 +1,66 @@
+//ZYUTYU01 JOB (ACCT01),'ZYUTYU NISSAN BATCH',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* 受注データ日次バッチ
+//* 判定（JUDGE001）→ 抽出（SAMPLE03）→ 集計（SUMMARY_SAMPLE01）
+//*                                  → 帳票印刷（PRINT002）の順に実行する
+//* いずれも当日分のIN01を読み込むが、後続ステップは前段までの
+//* 判定結果を前提にするため、COND=で前段までの全ステップの
+//* リターンコードを見て後続の要否を判定する。
+//*
+//* リターンコードの取り決め（各プログラム側の対応は別途）
+//*   0＝正常終了
+//*   4＝不正レコードあり（内容は要確認だが後続は実行してよい）
+//*   8＝入力０件、または致命的エラー（後続の全ステップをスキップする）
+//* "7,LT" は「直前の値が8以上であれば」を判定させるための書き方。
+//*--------------------------------------------------------------*
+//*
+//JUDGE    EXEC PGM=JUDGE001
+//STEPLIB  DD  DISP=SHR,DSN=PROD.ZYUTYU.LOADLIB
+//IN01     DD  DISP=SHR,DSN=PROD.ZYUTYU.IN01
+//INLIST   DD  DISP=SHR,DSN=PROD.ZYUTYU.INLIST
+//BUNRUIM  DD  DISP=SHR,DSN=PROD.ZYUTYU.BUNRUIM
+//TANTOM   DD  DISP=SHR,DSN=PROD.ZYUTYU.TANTOM
+//BUSHOM   DD  DISP=SHR,DSN=PROD.ZYUTYU.BUSHOM
+//OT01     DD  DISP=(NEW,CATLG,DELETE),DSN=PROD.ZYUTYU.JUDGE.OT01,
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//ER01     DD  SYSOUT=*
+//EX01     DD  SYSOUT=*
+//GYOMUNISSI DD DISP=SHR,DSN=PROD.ZYUTYU.GYOMUNISSI
+//SYSOUT   DD  SYSOUT=*
+//*
+//EXTRACT  EXEC PGM=SAMPLE03,COND=(7,LT,JUDGE)
+//STEPLIB  DD  DISP=SHR,DSN=PROD.ZYUTYU.LOADLIB
+//IN01     DD  DISP=SHR,DSN=PROD.ZYUTYU.IN01
+//MISECTL  DD  DISP=SHR,DSN=PROD.ZYUTYU.MISECTL
+//OT01     DD  DISP=(NEW,CATLG,DELETE),DSN=PROD.ZYUTYU.EXTRACT.OT01,
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//GYOMUNISSI DD DISP=SHR,DSN=PROD.ZYUTYU.GYOMUNISSI
+//SYSOUT   DD  SYSOUT=*
+//*
+//SUMMARY  EXEC PGM=SUMMARY_SAMPLE01,COND=((7,LT,JUDGE),(7,LT,EXTRACT))
+//STEPLIB  DD  DISP=SHR,DSN=PROD.ZYUTYU.LOADLIB
+//IN01     DD  DISP=SHR,DSN=PROD.ZYUTYU.IN01
+//SHOHINM  DD  DISP=SHR,DSN=PROD.ZYUTYU.SHOHINM
+//BUNRUIM  DD  DISP=SHR,DSN=PROD.ZYUTYU.BUNRUIM
+//ERRRULE  DD  DISP=SHR,DSN=PROD.ZYUTYU.ERRRULE
+//CHKPT    DD  DISP=SHR,DSN=PROD.ZYUTYU.CHKPT
+//OT01     DD  DISP=(MOD,CATLG,CATLG),DSN=PROD.ZYUTYU.SUMMARY.OT01,
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//OT01CSV  DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ZYUTYU.SUMMARY.OT01.CSV,
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//OT01HEND DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ZYUTYU.SUMMARY.OT01.HENDO,
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//GYOMUNISSI DD DISP=SHR,DSN=PROD.ZYUTYU.GYOMUNISSI
+//SYSOUT   DD  SYSOUT=*
+//*
+//PRINT    EXEC PGM=PRINT002,COND=((7,LT,JUDGE),(7,LT,EXTRACT),
+//             (7,LT,SUMMARY))
+//STEPLIB  DD  DISP=SHR,DSN=PROD.ZYUTYU.LOADLIB
+//IN01     DD  DISP=SHR,DSN=PROD.ZYUTYU.IN01
+//PT01     DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//
