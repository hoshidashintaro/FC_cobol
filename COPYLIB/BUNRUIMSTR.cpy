@@ -0,0 +1,8 @@
+      *>----------------------------------------------------------------------------
+      *>分類マスタレコードレイアウト
+      *>分類コード・分類名を持つ、分類マスタファイルの標準レイアウト。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==MSTR== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-BUNRUI-CODE           PIC X(002).
+           03   :PREFIX:-BUNRUI-NAME           PIC X(020).
