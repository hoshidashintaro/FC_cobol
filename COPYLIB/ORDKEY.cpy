@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------------------
+      *>受注キー（店番＋注文番号）レイアウト
+      *>ORDREC の先頭２項目だけを使う画面・ファイルのための部分レイアウト。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==IN01== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-ZYUTYU-BANGOU.
+                05   :PREFIX:-MISEBAN               PIC X(003).
+                05   :PREFIX:-TYUMON-BANGOU         PIC 9(005).
