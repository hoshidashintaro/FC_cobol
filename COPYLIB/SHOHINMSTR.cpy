@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------------------
+      *>商品マスタレコードレイアウト
+      *>分類コード・商品No・商品名・単価を持つ、商品マスタファイルの
+      *>標準レイアウト。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==MSTR== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-SHOHIN-CODE.
+                05   :PREFIX:-BUNRUI-CODE      PIC X(002).
+                05   :PREFIX:-SHOHIN-NO        PIC 9(004).
+           03   :PREFIX:-SHOHIN-NAME           PIC X(020).
+           03   :PREFIX:-TANKA                 PIC 9(006).
