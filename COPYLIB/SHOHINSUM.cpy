@@ -0,0 +1,14 @@
+      *>----------------------------------------------------------------------------
+      *>商品コード＋注文数量レイアウト
+      *>分類コード・商品No・注文数を持つ、集計系プログラムの
+      *>入出力レコードに共通の部分レイアウト。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==IN01== 、
+      *>==:QTYPIC:== BY ==9(003)== のように項目名の接頭語と
+      *>注文数の桁数を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-SHOHIN-ZYOHOU.
+                05   :PREFIX:-SHOHIN-CODE.
+                     07   :PREFIX:-BUNRUI-CODE      PIC X(002).
+                     07   :PREFIX:-SHOHIN-NO        PIC 9(004).
+           03   :PREFIX:-TYUMON-ZYOHOU.
+                05   :PREFIX:-TYUMON-SU             PIC :QTYPIC:.
