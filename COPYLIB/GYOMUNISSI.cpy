@@ -0,0 +1,31 @@
+      *>----------------------------------------------------------------------------
+      *>業務日誌（共通監査ログ）レコード
+      *>受注データを扱う各プログラムが処理結果を追記していく、
+      *>プログラム横断の共通ログファイルのレイアウト。
+      *>種別(KUBUN)が"D"の行は入力レコード１件ごとの明細行（受付時刻・
+      *>何件目か・正常／異常の結果を記録する）、"S"の行は実行単位の
+      *>まとめ行（入出力件数・エラー件数を記録する、従来からの行）。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==NISSI== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-KUBUN              PIC X(001).
+                88   :PREFIX:-KUBUN-DETAIL        VALUE "D".
+                88   :PREFIX:-KUBUN-SUMMARY       VALUE "S".
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-RUN-DATE           PIC 9(006).
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-RUN-TIME           PIC 9(004).
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-PGM-NAME           PIC X(008).
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-REC-NO             PIC 9(006).
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-OUTCOME            PIC X(001).
+                88   :PREFIX:-OUTCOME-OK          VALUE "0".
+                88   :PREFIX:-OUTCOME-NG          VALUE "9".
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-IN-CNT             PIC ZZZ,ZZ9.
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-OT-CNT             PIC ZZZ,ZZ9.
+           03   FILLER                      PIC X(001)   VALUE SPACE.
+           03   :PREFIX:-ERR-CNT            PIC ZZZ,ZZ9.
