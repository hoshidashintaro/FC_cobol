@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------------------
+      *>出力ファイル末尾（トレーラー）レコード
+      *>出力件数と合計（コントロールトータル）を記録する、
+      *>各出力ファイル共通の末尾レコード。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==OT01== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-TRL-KUBUN          PIC X(001)   VALUE "T".
+           03   :PREFIX:-TRL-RECORD-COUNT   PIC 9(006).
+           03   :PREFIX:-TRL-CONTROL-TOTAL  PIC S9(009).
