@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------------------
+      *>出力ファイル見出し（ヘッダー）レコード
+      *>実行日とプログラム名を記録する、各出力ファイル共通の先頭レコード。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==OT01== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-HDR-KUBUN          PIC X(001)   VALUE "H".
+           03   :PREFIX:-HDR-PGM-NAME       PIC X(008).
+           03   :PREFIX:-HDR-RUN-DATE       PIC 9(006).
