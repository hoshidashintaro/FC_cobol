@@ -0,0 +1,20 @@
+      *>----------------------------------------------------------------------------
+      *>マスタメンテナンストランザクションレコードレイアウト
+      *>商品／分類／担当者の各マスタを追加・変更・削除するための、
+      *>共通トランザクションファイルの標準レイアウト。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==TXN== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-MST-KUBUN          PIC X(001).
+                88   :PREFIX:-MST-SHOHIN        VALUE "1".
+                88   :PREFIX:-MST-BUNRUI        VALUE "2".
+                88   :PREFIX:-MST-TANTO         VALUE "3".
+           03   :PREFIX:-SYORI-KUBUN        PIC X(001).
+                88   :PREFIX:-ADD                VALUE "A".
+                88   :PREFIX:-CHANGE             VALUE "C".
+                88   :PREFIX:-DELETE             VALUE "D".
+           03   :PREFIX:-BUNRUI-CODE        PIC X(002).
+           03   :PREFIX:-SHOHIN-NO          PIC 9(004).
+           03   :PREFIX:-TANTOSYA-BANGOU    PIC 9(004).
+           03   :PREFIX:-NAME                PIC X(020).
+           03   :PREFIX:-TANKA                PIC 9(006).
