@@ -0,0 +1,8 @@
+      *>----------------------------------------------------------------------------
+      *>部署マスタレコードレイアウト
+      *>部署コード・部署名を持つ、部署マスタファイルの標準レイアウト。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==MSTR== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-BUSHO-CODE             PIC X(003).
+           03   :PREFIX:-BUSHO-NAME             PIC X(020).
