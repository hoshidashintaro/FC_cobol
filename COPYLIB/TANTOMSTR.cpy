@@ -0,0 +1,8 @@
+      *>----------------------------------------------------------------------------
+      *>担当者マスタレコードレイアウト
+      *>担当者番号・担当者名を持つ、担当者マスタファイルの標準レイアウト。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==MSTR== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-TANTOSYA-BANGOU       PIC 9(004).
+           03   :PREFIX:-TANTOSYA-NAME         PIC X(020).
