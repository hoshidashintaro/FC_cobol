@@ -0,0 +1,24 @@
+      *>----------------------------------------------------------------------------
+      *>受注レコード共通レイアウト
+      *>店番・注文番号・商品コード・注文数・受付日時・担当者コード・
+      *>注文種別の項目を持つ、生受注データの標準レイアウト。
+      *>注文種別は通常受注が空白／"1"、取消受注が"9"。
+      *>呼び出し側で REPLACING ==:PREFIX:== BY ==IN01== のように
+      *>項目名の接頭語を差し替えて使用する。
+      *>----------------------------------------------------------------------------
+           03   :PREFIX:-ZYUTYU-BANGOU.
+                05   :PREFIX:-MISEBAN               PIC X(003).
+                05   :PREFIX:-TYUMON-BANGOU         PIC 9(005).
+           03   :PREFIX:-SHOHIN-ZYOHOU.
+                05   :PREFIX:-SHOHIN-CODE.
+                     07   :PREFIX:-BUNRUI-CODE      PIC X(002).
+                     07   :PREFIX:-SHOHIN-NO        PIC 9(004).
+           03   :PREFIX:-TYUMON-ZYOHOU.
+                05   :PREFIX:-TYUMON-SU             PIC 9(003).
+                05   :PREFIX:-UKETSUKE-NICHIZI.
+                     07   :PREFIX:-HIDUKE           PIC 9(006).
+                     07   :PREFIX:-ZIKAN            PIC 9(004).
+                05   :PREFIX:-TANTOSYA-CODE.
+                     07   :PREFIX:-BUSHO-CODE       PIC X(003).
+                     07   :PREFIX:-TANTOSYA-BANGOU  PIC 9(004).
+                05   :PREFIX:-TYUMON-KUBUN          PIC X(001).
