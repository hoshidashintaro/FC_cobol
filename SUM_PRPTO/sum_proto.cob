@@ -20,8 +20,25 @@
       *>-----------------------------------------------------------------------
       *>出力ファイル
       *>-----------------------------------------------------------------------
-       SELECT    OT01-TYUMON-SU-FILE   ASSIGN       TO   "OT01.txt"
-                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *>   再実行時の積み上げ用途から、商品コードをキーとした
+      *>   索引編成ファイルとして保持する
+       SELECT    OT01-TYUMON-SU-FILE
+                                       ASSIGN       TO   "OT01.txt"
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS MODE  IS SEQUENTIAL
+                                       RECORD KEY   IS
+                                                OT01-SHOHIN-ZYOHOU
+                                       FILE STATUS  IS OT01-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>商品マスタファイル
+      *>-----------------------------------------------------------------------
+       SELECT    MSTR-FILE             ASSIGN       TO   "SHOHINM.txt"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS  IS MSTR-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>ソート作業ファイル
+      *>-----------------------------------------------------------------------
+       SELECT    SW01-FILE             ASSIGN       TO   "SW01.txt".
       *>-----------------------------------------------------------------------
       *>データ部
       *>-----------------------------------------------------------------------
@@ -32,38 +49,97 @@
       *>----------------------------------------------------------------------------
        FD   IN01-ZYUTYU-FILE.
        01   IN01-RECODE.
-            03   IN01-SHOHIN-ZYOHOU.
-                 05   IN01-SHOHIN-ZCODE.
-                      07   IN01-BUNRUI-CODE      PIC X(002).
-                      07   IN01-SHOHIN-NO        PIC 9(004).
-            03   IN01-TYUMON-ZYOHOU.
-                 05   IN01-TYUMON-SU             PIC 9(003).
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==IN01==
+                                ==:QTYPIC:==   BY   ==9(003)==.
+      *>----------------------------------------------------------------------------
+      *>ソート作業ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       SD   SW01-FILE.
+       01   SW01-RECODE.
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==SW01==
+                                ==:QTYPIC:==   BY   ==9(003)==.
+      *>----------------------------------------------------------------------------
+      *>商品マスタファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   MSTR-FILE.
+       01   MSTR-RECODE.
+            COPY   SHOHINMSTR   REPLACING   ==:PREFIX:==   BY  ==MSTR==.
       *>----------------------------------------------------------------------------
       *>出力ファイルのレイアウト定義
       *>----------------------------------------------------------------------------
        FD   OT01-TYUMON-SU-FILE.
        01   OT01-RECODE.
-            03   OT01-SHOHIN-ZYOHOU.
-                 05   OT01-SHOHIN-ZCODE.
-                      07   OT01-BUNRUI-CODE      PIC X(002).
-                      07   OT01-SHOHIN-NO        PIC 9(004).
-            03   OT01-TYUMON-ZYOHOU.
-                 05   OT01-TYUMON-SU             PIC 9(004).
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==OT01==
+                                ==:QTYPIC:==   BY   ==9(004)==.
+            03   OT01-SHOHIN-NAME               PIC X(020).
+            03   OT01-URIAGE-KINGAKU            PIC 9(008).
+       01   OT01-HDR-RECODE.
+            COPY   RUNHDR      REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-TRL-RECODE.
+            COPY   RUNTRL      REPLACING   ==:PREFIX:==   BY   ==OT01==.
+      *>----------------------------------------------------------------------------
+      *>コントロールトータル検証用（先頭の区分バイトと注文数のみを見る）
+      *>----------------------------------------------------------------------------
+       01   OT01-VERIFY-RECODE.
+            03   OT01-VERIFY-KUBUN               PIC X(001).
+            03   FILLER                          PIC X(005).
+            03   OT01-VERIFY-TYUMON-SU            PIC 9(004).
       *>-----------------------------------------------------------------------
       *>作業領域の定義
       *>-----------------------------------------------------------------------
        WORKING-STORAGE                    SECTION.
       *>
        01   IN-FILE-STATUS                    PIC XX.
+       01   MSTR-FILE-STATUS                  PIC XX.
+       01   OT01-FILE-STATUS                  PIC XX.
+      *>
+      *>   商品マスタ保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-SHOHIN-MSTR-AREA.
+            03   WK-SHOHIN-MSTR-COUNT        PIC 9(004)  COMP.
+            03   WK-SHOHIN-MSTR-TBL          OCCURS 9999 TIMES
+                                    INDEXED BY WK-SHOHIN-MSTR-IDX.
+                 05   WK-SHOHIN-MSTR-BUNRUI-CODE PIC X(002).
+                 05   WK-SHOHIN-MSTR-SHOHIN-NO   PIC 9(004).
+                 05   WK-SHOHIN-MSTR-NAME        PIC X(020).
+                 05   WK-SHOHIN-MSTR-TANKA       PIC 9(006).
+       01   WK-SHOHIN-MSTR-FOUND-FLG         PIC 9(001).
       *>
        01   WRK-WORK-AREA.
             03   WRK-TYUMON-SU-TOTAL          PIC 9(004).
             03   WRK-TYUMON-SU                PIC 9(003).
+            03   WRK-DATA-COUNT                PIC 9(006).
       *>
       *>前レコードの集計キー保存用
        01   KEY-SUMMARY.
             03   KEY-BUNRUI-CODE              PIC X(002).
             03   KEY-SHOHIN-NO                PIC 9(004).
+      *>
+       01   WRK-HEADER-AREA.
+            03   WRK-PGM-NAME                 PIC X(008)
+                                        VALUE "SUMMARY1".
+            03   WRK-RUN-DATE                  PIC 9(006).
+       01   OT01-CTL-AREA.
+            03   OT01-REC-COUNT               PIC 9(006).
+            03   OT01-CTL-TOTAL               PIC 9(009).
+      *>
+      *>コントロールトータル検証用の独自積み上げ領域
+       01   WK-CTL-VERIFY-AREA.
+            03   WK-VERIFY-COUNT              PIC 9(006).
+            03   WK-VERIFY-TOTAL              PIC 9(009).
+      *>
+      *>入力データの並び順チェック用作業領域
+       01   WK-SEQ-CHK-AREA.
+            03   WK-SEQ-ERR-COUNT             PIC 9(004).
+      *>
+      *>見出し／末尾レコードのキー衝突対策用作業領域
+      *>（OT01-SHOHIN-ZYOHOUをそのままキーにすると、見出し・末尾は
+      *>  毎回同じ内容になり再実行時に重複キーとなるため、先頭バイトの
+      *>  区分はそのまま残し、残りのバイトに実行日の月日を埋め込んで
+      *>  当日内では明細行のキーと、前回までの実行日とは重複しない
+      *>  ユニークな値にする）
+       01   WK-HDR-TRL-KEY-AREA.
+            03   WK-HDR-TRL-KEY-YY            PIC 9(002).
+            03   WK-HDR-TRL-KEY-MMDD          PIC 9(004).
       *>
       *>01   MS1-MESSAGE-AREA.
       *>     03   FILLER                       PIC X(018) VALUE "正常終了".
@@ -78,10 +154,74 @@
              MOVE   ZERO    TO   WRK-TYUMON-SU-TOTAL.
              MOVE   SPACE   TO   KEY-BUNRUI-CODE.
              MOVE   ZERO    TO   KEY-SHOHIN-NO.
+             MOVE   ZERO    TO   WRK-DATA-COUNT.
+             MOVE   ZERO    TO   OT01-REC-COUNT.
+             MOVE   ZERO    TO   OT01-CTL-TOTAL.
+             MOVE   ZERO    TO   WK-VERIFY-COUNT.
+             MOVE   ZERO    TO   WK-VERIFY-TOTAL.
+             MOVE   ZERO    TO   WK-SEQ-ERR-COUNT.
       *>
-      *>    ファイルのオープン
+      *>    IN01-ZYUTYU-FILEを分類コード・商品Noの順に並び替える
+             SORT      SW01-FILE
+                  ON   ASCENDING   KEY   SW01-BUNRUI-CODE
+                                          SW01-SHOHIN-NO
+                  USING    IN01-ZYUTYU-FILE
+                  GIVING   IN01-ZYUTYU-FILE.
+      *>
+      *>    再実行時は前回分に追記するためOT01-TYUMON-SU-FILEを
+      *>    EXTENDでオープンする
              OPEN   INPUT    IN01-ZYUTYU-FILE
-                    OUTPUT   OT01-TYUMON-SU-FILE.
+                    EXTEND   OT01-TYUMON-SU-FILE.
+      *>
+      *>    商品マスタの読み込み（内容をテーブルに展開する）
+             MOVE   ZERO   TO   WK-SHOHIN-MSTR-COUNT.
+             OPEN   INPUT   MSTR-FILE.
+             PERFORM   UNTIL   MSTR-FILE-STATUS   NOT =   "00"
+                  READ   MSTR-FILE
+                       AT   END
+                            MOVE   "10"   TO   MSTR-FILE-STATUS
+                       NOT   AT   END
+                            IF   WK-SHOHIN-MSTR-COUNT   <   9999
+                                 ADD   1   TO   WK-SHOHIN-MSTR-COUNT
+                                 MOVE   MSTR-BUNRUI-CODE   TO
+                                      WK-SHOHIN-MSTR-BUNRUI-CODE
+                                           (WK-SHOHIN-MSTR-COUNT)
+                                 MOVE   MSTR-SHOHIN-NO     TO
+                                      WK-SHOHIN-MSTR-SHOHIN-NO
+                                           (WK-SHOHIN-MSTR-COUNT)
+                                 MOVE   MSTR-SHOHIN-NAME   TO
+                                      WK-SHOHIN-MSTR-NAME
+                                           (WK-SHOHIN-MSTR-COUNT)
+                                 MOVE   MSTR-TANKA         TO
+                                      WK-SHOHIN-MSTR-TANKA
+                                           (WK-SHOHIN-MSTR-COUNT)
+                            END-IF
+                  END-READ
+             END-PERFORM.
+             CLOSE   MSTR-FILE.
+      *>
+      *>    見出しレコードの書き出し
+             ACCEPT   WRK-RUN-DATE   FROM   DATE.
+             DIVIDE   WRK-RUN-DATE   BY   10000
+                      GIVING      WK-HDR-TRL-KEY-YY
+                      REMAINDER   WK-HDR-TRL-KEY-MMDD.
+             MOVE     WRK-PGM-NAME   TO   OT01-HDR-PGM-NAME.
+             MOVE     WRK-RUN-DATE   TO   OT01-HDR-RUN-DATE.
+      *>    区分バイト(H)を明示的に設定してから、続く6バイトのキー
+      *>    部分を実行日（月日）で上書きして再実行時の重複キーを
+      *>    避ける（複数の01レコードがFDの領域を共有しているため、
+      *>    区分バイトもここで明示しておく）
+             MOVE     "H"                 TO   OT01-HDR-KUBUN.
+             MOVE     "0"                 TO   OT01-BUNRUI-CODE(2:1).
+             MOVE     WK-HDR-TRL-KEY-MMDD TO   OT01-SHOHIN-NO.
+             WRITE    OT01-HDR-RECODE
+                  INVALID KEY
+                       DISPLAY "OT01-HDR書込失敗"
+                       DISPLAY "FILE STATUS=" OT01-FILE-STATUS
+                       CLOSE   IN01-ZYUTYU-FILE
+                               OT01-TYUMON-SU-FILE
+                       STOP RUN
+             END-WRITE.
 
       *>INIT-PROC-EXIT.
       *>
@@ -99,11 +239,62 @@
                MOVE   IN01-BUNRUI-CODE   TO   KEY-BUNRUI-CODE
                MOVE   IN01-SHOHIN-NO     TO   KEY-SHOHIN-NO
                MOVE   IN01-TYUMON-SU     TO   WRK-TYUMON-SU
+               ADD    1                 TO   WRK-DATA-COUNT
           DISPLAY"初期IN01-BUNRUI-CODE:"IN01-BUNRUI-CODE
           DISPLAY"初期IN01-SHOHIN-NO:"IN01-SHOHIN-NO
           DISPLAY"初期IN01-TYUMON-SU:"IN01-TYUMON-SU
            END-READ.
       *>
+      *>    入力件数が０件だった場合はその旨を表示して終了する
+           IF     WRK-DATA-COUNT   =  0
+                  DISPLAY   "IN01-ZYUTYU-FILEが空です"
+                  MOVE      OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT
+                  MOVE      OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL
+                  MOVE      "T"            TO   OT01-TRL-KUBUN
+                  MOVE      "0"            TO   OT01-BUNRUI-CODE(2:1)
+                  MOVE      WK-HDR-TRL-KEY-MMDD   TO   OT01-SHOHIN-NO
+                  WRITE     OT01-TRL-RECODE
+                       INVALID KEY
+                            DISPLAY "OT01-TRL書込失敗"
+                            DISPLAY "FILE STATUS=" OT01-FILE-STATUS
+                            CLOSE   IN01-ZYUTYU-FILE
+                                    OT01-TYUMON-SU-FILE
+                            STOP RUN
+                  END-WRITE
+                  CLOSE     IN01-ZYUTYU-FILE
+                            OT01-TYUMON-SU-FILE
+                  OPEN      INPUT   OT01-TYUMON-SU-FILE
+                  PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                       READ   OT01-TYUMON-SU-FILE
+                            AT   END
+                                 MOVE   "10"   TO   OT01-FILE-STATUS
+                            NOT   AT   END
+                                 EVALUATE   OT01-VERIFY-KUBUN
+                                      WHEN   "H"
+                                           MOVE   ZERO   TO
+                                                WK-VERIFY-COUNT
+                                           MOVE   ZERO   TO
+                                                WK-VERIFY-TOTAL
+                                      WHEN   "T"
+                                           CONTINUE
+                                      WHEN   OTHER
+                                           ADD   1   TO
+                                                WK-VERIFY-COUNT
+                                           ADD   OT01-VERIFY-TYUMON-SU
+                                                TO   WK-VERIFY-TOTAL
+                                 END-EVALUATE
+                       END-READ
+                  END-PERFORM
+                  CLOSE     OT01-TYUMON-SU-FILE
+                  IF   WK-VERIFY-COUNT   =   OT01-REC-COUNT
+                  AND  WK-VERIFY-TOTAL   =   OT01-CTL-TOTAL
+                     DISPLAY   "コントロールトータル検証OK"
+                  ELSE
+                     DISPLAY   "コントロールトータル不一致"
+                  END-IF
+                  STOP RUN
+           END-IF.
+      *>
       *>      PERFORM   SUMMARY-MAIN-PROC
       *>                                UNTIL   WRK-AT-END  =  CST-END.
       *>IN01-ZYUTYU-FILE-READ-PROC-EXIT.
@@ -121,9 +312,38 @@
                MOVE   KEY-SHOHIN-NO     TO   OT01-SHOHIN-NO
                MOVE   WRK-TYUMON-SU-TOTAL   TO   OT01-TYUMON-SU
 
+               MOVE    ZERO    TO   WK-SHOHIN-MSTR-FOUND-FLG
+               MOVE    SPACE   TO   OT01-SHOHIN-NAME
+               MOVE    ZERO    TO   OT01-URIAGE-KINGAKU
+               PERFORM VARYING WK-SHOHIN-MSTR-IDX FROM 1 BY 1
+                    UNTIL WK-SHOHIN-MSTR-IDX > WK-SHOHIN-MSTR-COUNT
+                    IF WK-SHOHIN-MSTR-BUNRUI-CODE
+                            (WK-SHOHIN-MSTR-IDX) = OT01-BUNRUI-CODE
+                    AND  WK-SHOHIN-MSTR-SHOHIN-NO
+                            (WK-SHOHIN-MSTR-IDX) = OT01-SHOHIN-NO
+                         MOVE WK-SHOHIN-MSTR-NAME(WK-SHOHIN-MSTR-IDX)
+                              TO   OT01-SHOHIN-NAME
+                         COMPUTE   OT01-URIAGE-KINGAKU =
+                              OT01-TYUMON-SU *
+                              WK-SHOHIN-MSTR-TANKA(WK-SHOHIN-MSTR-IDX)
+                         MOVE   1   TO   WK-SHOHIN-MSTR-FOUND-FLG
+                    END-IF
+               END-PERFORM
+               IF   WK-SHOHIN-MSTR-FOUND-FLG   NOT =   1
+                    MOVE   "商品名不明"   TO   OT01-SHOHIN-NAME
+               END-IF
                WRITE OT01-RECODE
+               ADD    1                TO   OT01-REC-COUNT
+               ADD    OT01-TYUMON-SU   TO   OT01-CTL-TOTAL
       *>
                NOT   AT   END
+      *>      入力データの並び順チェック
+               IF   IN01-BUNRUI-CODE  <  KEY-BUNRUI-CODE
+               OR   (IN01-BUNRUI-CODE = KEY-BUNRUI-CODE AND
+                     IN01-SHOHIN-NO   <  KEY-SHOHIN-NO)
+                   DISPLAY "並び順が不正です"
+                   ADD     1   TO   WK-SEQ-ERR-COUNT
+               END-IF
                MOVE   IN01-BUNRUI-CODE   TO   KEY-BUNRUI-CODE
                MOVE   IN01-SHOHIN-NO     TO   KEY-SHOHIN-NO
                MOVE   IN01-TYUMON-SU     TO   WRK-TYUMON-SU
@@ -144,6 +364,9 @@
       *>      データ集計
                COMPUTE   WRK-TYUMON-SU-TOTAL =
                             WRK-TYUMON-SU-TOTAL + IN01-TYUMON-SU
+                    ON   SIZE ERROR
+                         DISPLAY "注文数合計が桁あふれ"
+               END-COMPUTE
          DISPLAY"データ集計WRK-TYUMON-SU-TOTAL:"WRK-TYUMON-SU-TOTAL
          DISPLAY"データ集計IN01-TYUMON-SU:"IN01-TYUMON-SU
 
@@ -157,7 +380,31 @@
                    MOVE   KEY-BUNRUI-CODE       TO   OT01-BUNRUI-CODE
                    MOVE   KEY-SHOHIN-NO         TO   OT01-SHOHIN-NO
                    MOVE   WRK-TYUMON-SU-TOTAL   TO   OT01-TYUMON-SU
+                   MOVE    ZERO    TO   WK-SHOHIN-MSTR-FOUND-FLG
+                   MOVE    SPACE   TO   OT01-SHOHIN-NAME
+                   MOVE    ZERO    TO   OT01-URIAGE-KINGAKU
+                   PERFORM VARYING WK-SHOHIN-MSTR-IDX FROM 1 BY 1
+                        UNTIL WK-SHOHIN-MSTR-IDX > WK-SHOHIN-MSTR-COUNT
+                        IF WK-SHOHIN-MSTR-BUNRUI-CODE
+                                (WK-SHOHIN-MSTR-IDX) = OT01-BUNRUI-CODE
+                        AND  WK-SHOHIN-MSTR-SHOHIN-NO
+                                (WK-SHOHIN-MSTR-IDX) = OT01-SHOHIN-NO
+                             MOVE WK-SHOHIN-MSTR-NAME
+                                  (WK-SHOHIN-MSTR-IDX)
+                                  TO   OT01-SHOHIN-NAME
+                             COMPUTE   OT01-URIAGE-KINGAKU =
+                                  OT01-TYUMON-SU *
+                                  WK-SHOHIN-MSTR-TANKA
+                                       (WK-SHOHIN-MSTR-IDX)
+                             MOVE   1   TO   WK-SHOHIN-MSTR-FOUND-FLG
+                        END-IF
+                   END-PERFORM
+                   IF   WK-SHOHIN-MSTR-FOUND-FLG   NOT =   1
+                        MOVE   "商品名不明"   TO   OT01-SHOHIN-NAME
+                   END-IF
                    WRITE   OT01-RECODE
+                   ADD      1                TO   OT01-REC-COUNT
+                   ADD      OT01-TYUMON-SU   TO   OT01-CTL-TOTAL
          DISPLAY"ファイル出力KEY-BUNRUI-CODE:"KEY-BUNRUI-CODE
          DISPLAY"ファイル出力KEY-SHOHIN-NO:"KEY-SHOHIN-NO
          DISPLAY"出力WRK-TYUMON-SU-TOTAL:"WRK-TYUMON-SU-TOTAL
@@ -175,6 +422,53 @@
       *>-----------------------------------------------------------------------
       *>終了処理
       *>-----------------------------------------------------------------------
+      *>    末尾レコードの書き出し
+       MOVE     OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT.
+       MOVE     OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL.
+       MOVE     "T"            TO   OT01-TRL-KUBUN.
+       MOVE     "0"            TO   OT01-BUNRUI-CODE(2:1).
+       MOVE     WK-HDR-TRL-KEY-MMDD   TO   OT01-SHOHIN-NO.
+       WRITE    OT01-TRL-RECODE
+                INVALID KEY
+                     DISPLAY "OT01-TRL書込失敗"
+                     DISPLAY "FILE STATUS=" OT01-FILE-STATUS
+                     CLOSE   IN01-ZYUTYU-FILE
+                             OT01-TYUMON-SU-FILE
+                     STOP RUN
+       END-WRITE.
+      *>
        CLOSE   IN01-ZYUTYU-FILE
                OT01-TYUMON-SU-FILE.
+      *>-----------------------------------------------------------------------
+      *>コントロールトータルの検証処理
+      *>出力ファイルを読み直し、明細行の注文数を見出し以降だけ独自に
+      *>積み上げて、書き出し時の件数・合計と一致するかを検証する
+      *>-----------------------------------------------------------------------
+       OPEN      INPUT   OT01-TYUMON-SU-FILE.
+       PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+            READ   OT01-TYUMON-SU-FILE
+                 AT   END
+                      MOVE   "10"   TO   OT01-FILE-STATUS
+                 NOT   AT   END
+                      EVALUATE   OT01-VERIFY-KUBUN
+                           WHEN   "H"
+                                MOVE   ZERO   TO   WK-VERIFY-COUNT
+                                MOVE   ZERO   TO   WK-VERIFY-TOTAL
+                           WHEN   "T"
+                                CONTINUE
+                           WHEN   OTHER
+                                ADD   1   TO   WK-VERIFY-COUNT
+                                ADD   OT01-VERIFY-TYUMON-SU
+                                     TO   WK-VERIFY-TOTAL
+                      END-EVALUATE
+                 END-READ
+       END-PERFORM.
+       CLOSE     OT01-TYUMON-SU-FILE.
+      *>
+       IF   WK-VERIFY-COUNT   =   OT01-REC-COUNT
+       AND  WK-VERIFY-TOTAL   =   OT01-CTL-TOTAL
+            DISPLAY   "コントロールトータル検証OK"
+       ELSE
+            DISPLAY   "コントロールトータル不一致"
+       END-IF.
        STOP RUN.
