@@ -23,6 +23,76 @@
       *>出力ファイル
       *>-----------------------------------------------------------------------
        SELECT    OT01-FILE   ASSIGN       TO   "OT01.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS OT01-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>商品マスタファイル
+      *>-----------------------------------------------------------------------
+       SELECT    MSTR-FILE   ASSIGN       TO   "SHOHINM.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS MSTR-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>分類マスタファイル
+      *>-----------------------------------------------------------------------
+       SELECT    BUNRUIM-FILE ASSIGN      TO   "BUNRUIM.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS BUNRUIM-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>店舗別入力ファイルの統合対象一覧ファイル
+      *>-----------------------------------------------------------------------
+       SELECT    INLIST-FILE ASSIGN       TO   "INLIST.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS INLIST-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>統合対象の店舗別入力ファイル（一覧ファイルに名前を挙げたもの）
+      *>-----------------------------------------------------------------------
+       SELECT    SRC-FILE    ASSIGN       TO   WK-SRC-FILENAME
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS SRC-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>ソート作業ファイル
+      *>-----------------------------------------------------------------------
+       SELECT    SW01-FILE   ASSIGN       TO   "SW01.txt".
+      *>-----------------------------------------------------------------------
+      *>チェックポイントファイル（再実行時の再開位置を保持する）
+      *>-----------------------------------------------------------------------
+       SELECT    CHKPT-FILE  ASSIGN       TO   "CHKPT.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS CHKPT-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>必須項目チェックルールファイル（項目位置・桁数・エラー内容を保持する）
+      *>-----------------------------------------------------------------------
+       SELECT    ERRRULE-FILE ASSIGN      TO   "ERRRULE.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS ERRRULE-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>出力ファイルの日付退避ファイル（実行日ごとに複製先が変わる）
+      *>-----------------------------------------------------------------------
+       SELECT    OT01-RETAIN-FILE  ASSIGN
+                             TO   WK-OT01-RETAIN-FILENAME
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS OT01-RETAIN-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>受注データを扱う各プログラム共通の業務日誌（監査ログ）ファイル
+      *>-----------------------------------------------------------------------
+       SELECT    NISSI-FILE  ASSIGN      TO   "GYOMUNISSI.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *>-----------------------------------------------------------------------
+      *>日次集計結果のCSV出力ファイル
+      *>-----------------------------------------------------------------------
+       SELECT    OT01-CSV-FILE  ASSIGN    TO   "OT01.csv"
+                             ORGANIZATION IS LINE SEQUENTIAL.
+      *>-----------------------------------------------------------------------
+      *>前日分の出力ファイルの日付退避ファイル（対前日比較用）
+      *>-----------------------------------------------------------------------
+       SELECT    OT01-PREV-FILE  ASSIGN
+                             TO   WK-OT01-PREV-FILENAME
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS OT01-PREV-FILE-STATUS.
+      *>-----------------------------------------------------------------------
+      *>対前日比較（増減）結果のCSV出力ファイル
+      *>-----------------------------------------------------------------------
+       SELECT    OT01-HENDO-FILE  ASSIGN   TO   "OT01_HENDO.csv"
                              ORGANIZATION IS LINE SEQUENTIAL.
       *>-----------------------------------------------------------------------
       *>データ部
@@ -34,40 +104,218 @@
       *>----------------------------------------------------------------------------
        FD   IN01-FILE.
        01   IN01-RECODE.
-            03   IN01-ZYUTYU-BANGOU.
-                 05   IN01-MISEBAN               PIC X(003).
-                 05   IN01-TYUMON-BANGOU         PIC 9(005).
-            03   IN01-SHOHIN-ZYOHOU.
-                 05   IN01-SHOHIN-CODE.
-                      07   IN01-BUNRUI-CODE      PIC X(002).
-                      07   IN01-SHOHIN-NO        PIC 9(004).
-            03   IN01-TYUMON-ZYOHOU.
-                 05   IN01-TYUMON-SU             PIC 9(003).
-                 05   IN01-UKETSUKE-NICHIZI.
-                      07   IN01-HIDUKE           PIC 9(006).
-                      07   IN01-ZIKAN            PIC 9(004).
-                 05   IN01-TANTOSYA-CODE.
-                      07   IN01-BUSHO-CODE       PIC X(003).
-                      07   IN01-TANTOSYA-BANGOU  PIC 9(004).
+            COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==IN01==.
+      *>----------------------------------------------------------------------------
+      *>統合対象一覧ファイルのレイアウト定義（ファイル名を１行１件で保持する）
+      *>----------------------------------------------------------------------------
+       FD   INLIST-FILE.
+       01   INLIST-RECODE                     PIC X(020).
+      *>----------------------------------------------------------------------------
+      *>統合対象の店舗別入力ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   SRC-FILE.
+       01   SRC-RECODE.
+            COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==SRC==.
+      *>----------------------------------------------------------------------------
+      *>ソート作業ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       SD   SW01-FILE.
+       01   SW01-RECODE.
+            COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==SW01==.
+      *>----------------------------------------------------------------------------
+      *>商品マスタファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   MSTR-FILE.
+       01   MSTR-RECODE.
+            COPY   SHOHINMSTR   REPLACING   ==:PREFIX:==   BY  ==MSTR==.
+      *>----------------------------------------------------------------------------
+      *>分類マスタファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   BUNRUIM-FILE.
+       01   BUNRUIM-RECODE.
+            COPY   BUNRUIMSTR   REPLACING   ==:PREFIX:==   BY  ==BMST==.
       *>----------------------------------------------------------------------------
       *>出力ファイルのレイアウト定義
       *>----------------------------------------------------------------------------
        FD   OT01-FILE.
        01   OT01-RECODE.
-            03   OT01-SHOHIN-ZYOHOU.
-                 05   OT01-SHOHIN-CODE.
-                      07   OT01-BUNRUI-CODE      PIC X(002).
-                      07   OT01-SHOHIN-NO        PIC 9(004).
-            03   OT01-TYUMON-ZYOHOU.
-                 05   OT01-TYUMON-SU             PIC 9(004).
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==OT01==
+                                ==:QTYPIC:==   BY   ==S9(004)==.
+            03   OT01-SHOHIN-NAME                PIC X(020).
+            03   OT01-URIAGE-KINGAKU             PIC S9(008).
        01   OT01-ERRCODE.
             03   OT01-ERR-MESSAGE                PIC X(040).
+       01   OT01-HDR-RECODE.
+            COPY   RUNHDR   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-TRL-RECODE.
+            COPY   RUNTRL   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+      *>----------------------------------------------------------------------------
+      *>店舗別合計（ストアレベルの集計）レコードのレイアウト定義
+      *>----------------------------------------------------------------------------
+       01   OT01-STORE-RECODE.
+            03   OT01-STORE-KUBUN                PIC X(001)
+                                          VALUE "S".
+            03   OT01-STORE-MISEBAN              PIC X(003).
+            03   OT01-STORE-TYUMON-SU            PIC S9(006).
+      *>----------------------------------------------------------------------------
+      *>コントロールトータル検証用（先頭の区分バイトと注文数のみを見る）
+      *>----------------------------------------------------------------------------
+       01   OT01-VERIFY-RECODE.
+            03   OT01-VERIFY-KUBUN               PIC X(001).
+            03   FILLER                          PIC X(005).
+            03   OT01-VERIFY-TYUMON-SU            PIC S9(004).
+      *>----------------------------------------------------------------------------
+      *>日付退避処理用（レコード種別を問わず１件分をそのまま複製するための領域）
+      *>----------------------------------------------------------------------------
+       01   OT01-FULL-RECODE                      PIC X(040).
+      *>----------------------------------------------------------------------------
+      *>チェックポイントファイルのレイアウト定義
+      *>ラン中断・再実行に備え、直近のキーブレイク位置・積み上げ中の
+      *>集計値・直前に読み込んだ入力レコードのキーを保持する
+      *>----------------------------------------------------------------------------
+       FD   CHKPT-FILE.
+       01   CHKPT-RECODE.
+            03   CHKPT-MISEBAN-OLD               PIC X(003).
+            03   CHKPT-BUNRUI-CODE-OLD           PIC X(002).
+            03   CHKPT-SHOHIN-NO-OLD             PIC 9(004).
+            03   CHKPT-SUM-TYUMON-SU             PIC S9(004).
+            03   CHKPT-STORE-SUM-TYUMON-SU       PIC S9(006).
+            03   CHKPT-DATA-COUNT                PIC 9(004).
+            03   CHKPT-ERR-COUNT                 PIC 9(004).
+            03   CHKPT-REC-COUNT                 PIC 9(006).
+            03   CHKPT-CTL-TOTAL                 PIC S9(009).
+            03   CHKPT-LAST-MISEBAN              PIC X(003).
+            03   CHKPT-LAST-BUNRUI-CODE          PIC X(002).
+            03   CHKPT-LAST-SHOHIN-NO            PIC 9(004).
+            03   CHKPT-LAST-TYUMON-BANGOU        PIC 9(005).
+      *>----------------------------------------------------------------------------
+      *>必須項目チェックルールファイルのレイアウト定義
+      *>入力レコード中の必須項目１件につき、開始位置・桁数・エラーコード・
+      *>エラーメッセージを１行で持つ。ERR-CHK-PROCはこれを線形検索の代わりに
+      *>先頭から順に読んでテーブルに展開し、項目チェックの内容を差し替える
+      *>----------------------------------------------------------------------------
+       FD   ERRRULE-FILE.
+       01   ERRRULE-RECODE.
+            03   ERRRULE-FIELD-POS               PIC 9(003).
+            03   ERRRULE-FIELD-LEN               PIC 9(003).
+            03   ERRRULE-ERR-CODE                PIC 9(002).
+            03   ERRRULE-ERR-MSG                 PIC X(024).
+      *>----------------------------------------------------------------------------
+      *>出力ファイルの日付退避ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   OT01-RETAIN-FILE.
+       01   OT01-RETAIN-RECODE                    PIC X(040).
+      *>----------------------------------------------------------------------------
+      *>業務日誌（監査ログ）ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   NISSI-FILE.
+       01   NISSI-RECODE.
+            COPY   GYOMUNISSI   REPLACING   ==:PREFIX:==
+                                BY   ==NISSI==.
+      *>----------------------------------------------------------------------------
+      *>日次集計結果のCSV出力ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   OT01-CSV-FILE.
+       01   OT01-CSV-RECODE                       PIC X(060).
+      *>----------------------------------------------------------------------------
+      *>前日分の出力ファイル（日付退避ファイル）のレイアウト定義
+      *>OT01-FILEと同じレイアウトを別名で持ち、対前日比較の読み直しに使う
+      *>----------------------------------------------------------------------------
+       FD   OT01-PREV-FILE.
+       01   OT01-PREV-RECODE.
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==OT01P==
+                                ==:QTYPIC:==   BY   ==S9(004)==.
+            03   OT01P-SHOHIN-NAME               PIC X(020).
+            03   OT01P-URIAGE-KINGAKU            PIC S9(008).
+       01   OT01-PREV-VERIFY-RECODE.
+            03   OT01P-VERIFY-KUBUN              PIC X(001).
+            03   FILLER                          PIC X(005).
+            03   OT01P-VERIFY-TYUMON-SU           PIC S9(004).
+      *>----------------------------------------------------------------------------
+      *>対前日比較（増減）結果のCSV出力ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   OT01-HENDO-FILE.
+       01   OT01-HENDO-RECODE                     PIC X(060).
       *>-----------------------------------------------------------------------
       *>作業領域の定義
       *>-----------------------------------------------------------------------
        WORKING-STORAGE                    SECTION.
       *>
        01   IN-FILE-STATUS                       PIC XX.
+       01   MSTR-FILE-STATUS                     PIC XX.
+       01   BUNRUIM-FILE-STATUS                  PIC XX.
+       01   OT01-FILE-STATUS                     PIC XX.
+       01   INLIST-FILE-STATUS                   PIC XX.
+       01   SRC-FILE-STATUS                      PIC XX.
+       01   CHKPT-FILE-STATUS                    PIC XX.
+       01   ERRRULE-FILE-STATUS                  PIC XX.
+       01   OT01-RETAIN-FILE-STATUS              PIC XX.
+       01   OT01-PREV-FILE-STATUS                PIC XX.
+      *>
+      *>   出力ファイルの日付退避先ファイル名（実行日ごとに組み立てる）
+       01   WK-OT01-RETAIN-FILENAME              PIC X(020).
+      *>
+      *>   前日分の日付退避先ファイル名（対前日比較用に組み立てる）
+       01   WK-OT01-PREV-FILENAME                PIC X(020).
+      *>
+      *>   実行日を基準に前日の日付（YYMMDD）を求めるための作業領域
+       01   WK-HENDO-DATE-AREA.
+            03   WK-HENDO-YMD8                  PIC 9(008).
+            03   WK-HENDO-INTEGER-DATE          PIC S9(008).
+            03   WK-HENDO-PREV-YMD8              PIC 9(008).
+            03   WK-HENDO-PREV-RUN-DATE          PIC 9(006).
+      *>
+      *>   前日分商品別注文数保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-PREV-PROD-AREA.
+            03   WK-PREV-PROD-COUNT              PIC 9(004)  COMP.
+            03   WK-PREV-PROD-TBL               OCCURS 9999 TIMES
+                                     INDEXED BY WK-PREV-PROD-IDX.
+                 05   WK-PREV-PROD-BUNRUI-CODE    PIC X(002).
+                 05   WK-PREV-PROD-SHOHIN-NO      PIC 9(004).
+                 05   WK-PREV-PROD-TYUMON-SU      PIC S9(004).
+       01   WK-PREV-PROD-FOUND-FLG               PIC 9(001).
+       01   WK-PREV-PROD-FOUND-IDX               PIC 9(004).
+      *>
+      *>   対前日比較CSV出力時の数値編集用の領域
+       01   WK-HENDO-KYOU-SU                     PIC ----9.
+       01   WK-HENDO-ZENJITSU-SU                 PIC ----9.
+       01   WK-HENDO-SA-SU                       PIC ----9.
+      *>
+      *>   CSV出力時の数値編集用の領域
+       01   WK-CSV-TYUMON-SU                     PIC ----9.
+       01   WK-CSV-URIAGE-KINGAKU                PIC -(007)9.
+      *>
+      *>   必須項目チェックルール保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-ERR-RULE-AREA.
+            03   WK-ERR-RULE-COUNT               PIC 9(004)  COMP.
+            03   WK-ERR-RULE-TBL                 OCCURS 020 TIMES
+                                    INDEXED BY WK-ERR-RULE-IDX.
+                 05   WK-ERR-RULE-POS             PIC 9(003).
+                 05   WK-ERR-RULE-LEN             PIC 9(003).
+                 05   WK-ERR-RULE-ERR-CODE        PIC 9(002).
+                 05   WK-ERR-RULE-ERR-MSG         PIC X(024).
+      *>
+      *>   店舗別入力ファイルを統合する際の作業領域
+       01   WK-SRC-FILENAME                      PIC X(020).
+      *>
+      *>   分類マスタ保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-BUNRUI-MSTR-AREA.
+            03   WK-BUNRUI-MSTR-COUNT            PIC 9(004)  COMP.
+            03   WK-BUNRUI-MSTR-TBL              OCCURS 999 TIMES
+                                    INDEXED BY WK-BUNRUI-MSTR-IDX.
+                 05   WK-BUNRUI-MSTR-CODE         PIC X(002).
+       01   WK-BUNRUI-MSTR-FOUND-FLG             PIC 9(001).
+      *>
+      *>   商品マスタ保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-SHOHIN-MSTR-AREA.
+            03   WK-SHOHIN-MSTR-COUNT            PIC 9(004)  COMP.
+            03   WK-SHOHIN-MSTR-TBL              OCCURS 9999 TIMES
+                                    INDEXED BY WK-SHOHIN-MSTR-IDX.
+                 05   WK-SHOHIN-MSTR-BUNRUI-CODE  PIC X(002).
+                 05   WK-SHOHIN-MSTR-SHOHIN-NO    PIC 9(004).
+                 05   WK-SHOHIN-MSTR-NAME         PIC X(020).
+                 05   WK-SHOHIN-MSTR-TANKA        PIC 9(006).
+       01   WK-SHOHIN-MSTR-FOUND-FLG             PIC 9(001).
       *>
        01   WRK-SHOHIN-ZYOHOU-AREA.
             03   WK-BUNRUI-CODE-OLD              PIC X(002).
@@ -76,12 +324,109 @@
             03   WK-SHOHIN-NO-NEW                PIC 9(004).
       *>
        01   WK-SUM-AREA.
-            03   WK-SUM-TYUMON-SU                PIC 9(004).
+            03   WK-SUM-TYUMON-SU                PIC S9(004).
+      *>
+      *>   店舗別合計（ストアレベルの集計）用作業領域
+       01   WK-STORE-SUM-AREA.
+            03   WK-MISEBAN-OLD                  PIC X(003).
+            03   WK-MISEBAN-NEW                   PIC X(003).
+            03   WK-STORE-SUM-TYUMON-SU           PIC S9(006).
+      *>
+      *>   取消受注（注文種別が"9"）の場合は注文数を負数に変換する
+       01   WK-TYUMON-SU-SIGNED                  PIC S9(004).
        01   WK-ERR-CHK-AREA.
             03   WK-ERR-FLG                      PIC 9(002).
             03   WK-ERR-COUNT                    PIC 9(004).
+      *>   エラー判定（WK-ERR-FLGが立った）件数のみを数える本来の
+      *>   エラー件数。業務日誌出力に使用する
+            03   WK-FATAL-ERR-COUNT              PIC 9(004).
        01   WK-WRITE-FLG                         PIC 9(001).
        01   WK-DATA-COUNT                        PIC 9(004).
+      *>
+      *>   受付日付(YYMMDD)のチェック用作業領域
+       01   WK-HIDUKE-CHK-AREA.
+            03   WK-HIDUKE-YY                    PIC 99.
+            03   WK-HIDUKE-MM                    PIC 99.
+            03   WK-HIDUKE-DD                    PIC 99.
+            03   WK-HIDUKE-MAX-DD                PIC 99.
+      *>
+      *>   受付時刻(HHMM)のチェック用作業領域
+       01   WK-ZIKAN-CHK-AREA.
+            03   WK-ZIKAN-HH                     PIC 99.
+            03   WK-ZIKAN-MM                     PIC 99.
+      *>
+      *>   受注番号重複チェック用作業領域（当日分を保持する）
+       01   WK-TYUMON-KEY-CHK-AREA.
+            03   WK-TYUMON-KEY-COUNT             PIC 9(004)  COMP.
+            03   WK-TYUMON-KEY-TBL               OCCURS 9999 TIMES
+                                    INDEXED BY WK-TYUMON-KEY-IDX.
+                 05   WK-TYUMON-KEY-MISEBAN       PIC X(003).
+                 05   WK-TYUMON-KEY-BANGOU        PIC 9(005).
+       01   WK-TYUMON-KEY-FOUND-FLG              PIC 9(001).
+      *>
+      *>   店舗・商品別注文件数チェック用作業領域（当日分を保持する）
+      *>   同一店舗・同一商品の受注が一定件数を超えたら異常として検知する
+       01   WK-VOLUME-CHK-AREA.
+            03   WK-VOLUME-THRESHOLD             PIC 9(004)
+                                          VALUE   50.
+            03   WK-VOLUME-COUNT                 PIC 9(004)  COMP.
+            03   WK-VOLUME-TBL                   OCCURS 9999 TIMES
+                                    INDEXED BY WK-VOLUME-IDX.
+                 05   WK-VOLUME-MISEBAN           PIC X(003).
+                 05   WK-VOLUME-BUNRUI-CODE       PIC X(002).
+                 05   WK-VOLUME-SHOHIN-NO         PIC 9(004).
+                 05   WK-VOLUME-TYUMON-SU         PIC 9(004).
+       01   WK-VOLUME-FOUND-FLG                  PIC 9(001).
+      *>
+      *>   店舗別入力ファイルの並び順チェック用作業領域
+      *>   統合前の１ファイル内で注文番号が逆転していないかを見る
+       01   WK-SEQ-CHK-AREA.
+            03   WK-SRC-TYUMON-BANGOU-OLD        PIC 9(005).
+      *>
+      *>   チェックポイント取得間隔・再開フラグ
+       01   WK-CHKPT-CTL-AREA.
+            03   WK-CHKPT-INTERVAL               PIC 9(004)
+                                          VALUE   100.
+            03   WK-CHKPT-QUOT                    PIC 9(004).
+            03   WK-CHKPT-REM                     PIC 9(004).
+            03   WK-RESTART-FLG                   PIC 9(001).
+            03   WK-SKIP-DONE-FLG                  PIC 9(001).
+      *>
+      *>   チェックポイントから読み込んだ再開情報の退避領域
+       01   WK-CHKPT-SAVE-AREA.
+            03   WK-CHKPT-MISEBAN-OLD             PIC X(003).
+            03   WK-CHKPT-BUNRUI-CODE-OLD         PIC X(002).
+            03   WK-CHKPT-SHOHIN-NO-OLD           PIC 9(004).
+            03   WK-CHKPT-SUM-TYUMON-SU           PIC S9(004).
+            03   WK-CHKPT-STORE-SUM-TYUMON-SU     PIC S9(006).
+            03   WK-CHKPT-DATA-COUNT              PIC 9(004).
+            03   WK-CHKPT-ERR-COUNT               PIC 9(004).
+            03   WK-CHKPT-REC-COUNT               PIC 9(006).
+            03   WK-CHKPT-CTL-TOTAL               PIC S9(009).
+            03   WK-CHKPT-LAST-MISEBAN            PIC X(003).
+            03   WK-CHKPT-LAST-BUNRUI-CODE        PIC X(002).
+            03   WK-CHKPT-LAST-SHOHIN-NO          PIC 9(004).
+            03   WK-CHKPT-LAST-TYUMON-BANGOU      PIC 9(005).
+      *>
+      *>   見出し・末尾レコード編集用の領域
+       01   WRK-HEADER-AREA.
+            03   WRK-PGM-NAME                    PIC X(008)
+                                            VALUE "SUMMARY1".
+            03   WRK-RUN-DATE                     PIC 9(006).
+      *>
+      *>   業務日誌の明細行（受付時刻）編集用の領域
+       01   WRK-SYSTEM-TIME                       PIC 9(008).
+       01   WRK-RUN-TIME                          PIC 9(004).
+      *>
+       01   OT01-CTL-AREA.
+            03   OT01-REC-COUNT                  PIC 9(006).
+            03   OT01-CTL-TOTAL                  PIC S9(009).
+      *>
+      *>   コントロールトータル検証用の独自積み上げ領域
+      *>   （出力ファイルを読み直し、明細行から再計算した値を保持する）
+       01   WK-CTL-VERIFY-AREA.
+            03   WK-VERIFY-COUNT                 PIC 9(006).
+            03   WK-VERIFY-TOTAL                 PIC S9(009).
       *>-----------------------------------------------------------------------
       *>手続き部
       *>-----------------------------------------------------------------------
@@ -109,23 +454,103 @@
            MOVE   ZERO    TO   WK-SUM-TYUMON-SU.
            MOVE   ZERO    TO   WK-ERR-FLG.
            MOVE   ZERO    TO   WK-ERR-COUNT.
+           MOVE   ZERO    TO   WK-FATAL-ERR-COUNT.
            MOVE   SPACE   TO   OT01-ERR-MESSAGE.
            MOVE   ZERO    TO   WK-WRITE-FLG.
            MOVE   ZERO    TO   WK-DATA-COUNT.
+           MOVE   ZERO    TO   WK-TYUMON-KEY-COUNT.
+           MOVE   ZERO    TO   OT01-REC-COUNT.
+           MOVE   ZERO    TO   OT01-CTL-TOTAL.
+           MOVE   ZERO    TO   WK-VERIFY-COUNT.
+           MOVE   ZERO    TO   WK-VERIFY-TOTAL.
+           MOVE   SPACE   TO   WK-MISEBAN-OLD.
+           MOVE   SPACE   TO   WK-MISEBAN-NEW.
+           MOVE   ZERO    TO   WK-STORE-SUM-TYUMON-SU.
+           MOVE   ZERO    TO   WK-SRC-TYUMON-BANGOU-OLD.
+           MOVE   ZERO    TO   WK-SHOHIN-MSTR-COUNT.
+           MOVE   ZERO    TO   WK-BUNRUI-MSTR-COUNT.
+           MOVE   ZERO    TO   WK-ERR-RULE-COUNT.
+           MOVE   ZERO    TO   WK-RESTART-FLG.
+      *>
+      *>   前回の実行が中断した場合に備え、チェックポイントファイルの
+      *>   有無を確認し、あれば再開情報を読み込んでおく
+           PERFORM   CHKPT-LOAD-PROC.
+      *>
+      *>   一覧ファイルに店舗別入力ファイルが挙がっていれば
+      *>   IN01-FILEへ１つに統合してから処理を続ける
+           PERFORM   MERGE-INPUT-PROC.
+      *>
+      *>   商品マスタの読み込み
+           PERFORM   SHOHIN-MSTR-LOAD-PROC.
+      *>
+      *>   分類マスタの読み込み
+           PERFORM   BUNRUI-MSTR-LOAD-PROC.
+      *>
+      *>   必須項目チェックルールの読み込み
+           PERFORM   ERR-RULE-LOAD-PROC.
+      *>
+      *>   IN01-FILEを店番・分類コード・商品Noの順に並び替える
+           SORT      SW01-FILE
+                ON   ASCENDING   KEY   SW01-MISEBAN
+                                        SW01-BUNRUI-CODE
+                                        SW01-SHOHIN-NO
+                USING    IN01-FILE
+                GIVING   IN01-FILE.
       *>
       *>   ファイルのオープン
+      *>   再実行時は前回分に追記するためOT01-FILEをEXTENDでオープンする
            OPEN   INPUT    IN01-FILE
-                  OUTPUT   OT01-FILE.
+                  EXTEND   OT01-FILE.
+      *>
+      *>   業務日誌（監査ログ）を１レコードごとに追記できるよう
+      *>   実行開始時に一度だけオープンしておく
+           OPEN   EXTEND   NISSI-FILE.
+      *>
+      *>   統合前（ソート前）の並び順チェックでエラーが検知された
+      *>   場合は、ここで処理を中断する
+           IF   WK-ERR-FLG   NOT   =   ZERO
+                WRITE     OT01-ERRCODE
+                MOVE      8   TO   RETURN-CODE
+                PERFORM   TERM-PROC
+                STOP      RUN
+           END-IF.
+      *>
+      *>   ファイルが存在しない／入出力エラーの場合は通常のEOFと区別する
+           PERFORM   IN01-OPEN-CHK-PROC.
+      *>
+      *>   見出しレコードの書き出し
+           PERFORM   HEADER-WRITE-PROC.
+      *>
+      *>   前回チェックポイント以降から再開する場合は、そこまでの
+      *>   入力レコードを読み飛ばして再開情報を復元する。
+      *>   通常の初回実行時は先頭の１件を読み込んで集計の初期値とする
+           IF   WK-RESTART-FLG   =   1
+                PERFORM   CHKPT-SKIP-PROC
+           ELSE
+                PERFORM   INIT-FIRST-READ-PROC
+           END-IF.
+       INIT-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>先頭１件読み込み処理（集計の初期値を設定する）
+      *>-----------------------------------------------------------------------
+       INIT-FIRST-READ-PROC.
       *>
            READ IN01-FILE
                 AT     END
                 DISPLAY   "READ END"
       *>   読み込んだファイルが0件だった場合ファイルを閉じて終了する。
                 IF     WK-DATA-COUNT   =  0
-                    MOVE   WK-DATA-COUNT"件のデータを読み込みました。" 
-                                             TO  OT01-ERR-MESSAGE
+                    STRING  WK-DATA-COUNT   DELIMITED BY SIZE
+                       "件のデータを読み込みました。"
+                                             DELIMITED BY SIZE
+                       INTO OT01-ERR-MESSAGE
+                    END-STRING
                     WRITE     OT01-ERRCODE
+                    MOVE      8   TO   RETURN-CODE
                     PERFORM   TERM-PROC
+                    STOP      RUN
                 END-IF
       *>
                 NOT   AT   END
@@ -133,10 +558,272 @@
                                                   WK-BUNRUI-CODE-OLD
                 MOVE   IN01-SHOHIN-NO        TO   WK-SHOHIN-NO-OLD
                                                   WK-SHOHIN-NO-NEW
-                MOVE   IN01-TYUMON-SU        TO   WK-SUM-TYUMON-SU
+      *>      取消受注の場合は注文数を負数に変換する
+                PERFORM   TYUMON-SU-SIGN-PROC
+                MOVE   WK-TYUMON-SU-SIGNED   TO   WK-SUM-TYUMON-SU
                 ADD    1                     TO   WK-DATA-COUNT
+      *>      1件目の店番と注文数を店舗別合計に積み上げる
+                MOVE   IN01-MISEBAN          TO   WK-MISEBAN-OLD
+                                                   WK-MISEBAN-NEW
+                ADD    WK-TYUMON-SU-SIGNED   TO   WK-STORE-SUM-TYUMON-SU
+      *>      1件目の受注キーを登録する
+                PERFORM   TYUMON-KEY-REGIST-PROC
+      *>      業務日誌に１件分の明細行を追記する
+                PERFORM   NISSI-DETAIL-WRITE-PROC
            END-READ.
-       INIT-PROC-EXIT.
+       INIT-FIRST-READ-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>チェックポイントファイルの読み込み処理
+      *>存在すれば再開情報を退避領域に読み込み、再開フラグを立てる
+      *>-----------------------------------------------------------------------
+       CHKPT-LOAD-PROC.
+      *>
+           OPEN   INPUT   CHKPT-FILE.
+           IF   CHKPT-FILE-STATUS   =   "00"
+                READ   CHKPT-FILE
+                     AT   END
+                          CONTINUE
+                     NOT   AT   END
+                          MOVE   1   TO   WK-RESTART-FLG
+                          MOVE   CHKPT-MISEBAN-OLD     TO
+                               WK-CHKPT-MISEBAN-OLD
+                          MOVE   CHKPT-BUNRUI-CODE-OLD TO
+                               WK-CHKPT-BUNRUI-CODE-OLD
+                          MOVE   CHKPT-SHOHIN-NO-OLD   TO
+                               WK-CHKPT-SHOHIN-NO-OLD
+                          MOVE   CHKPT-SUM-TYUMON-SU   TO
+                               WK-CHKPT-SUM-TYUMON-SU
+                          MOVE   CHKPT-STORE-SUM-TYUMON-SU  TO
+                               WK-CHKPT-STORE-SUM-TYUMON-SU
+                          MOVE   CHKPT-DATA-COUNT      TO
+                               WK-CHKPT-DATA-COUNT
+                          MOVE   CHKPT-ERR-COUNT        TO
+                               WK-CHKPT-ERR-COUNT
+                          MOVE   CHKPT-REC-COUNT        TO
+                               WK-CHKPT-REC-COUNT
+                          MOVE   CHKPT-CTL-TOTAL        TO
+                               WK-CHKPT-CTL-TOTAL
+                          MOVE   CHKPT-LAST-MISEBAN     TO
+                               WK-CHKPT-LAST-MISEBAN
+                          MOVE   CHKPT-LAST-BUNRUI-CODE TO
+                               WK-CHKPT-LAST-BUNRUI-CODE
+                          MOVE   CHKPT-LAST-SHOHIN-NO   TO
+                               WK-CHKPT-LAST-SHOHIN-NO
+                          MOVE   CHKPT-LAST-TYUMON-BANGOU  TO
+                               WK-CHKPT-LAST-TYUMON-BANGOU
+                          DISPLAY   "再開します"
+                END-READ
+                CLOSE   CHKPT-FILE
+           END-IF.
+       CHKPT-LOAD-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>チェックポイント再開位置までの読み飛ばし処理
+      *>チェックポイントに記録された最終処理済キーに一致するまで
+      *>IN01-FILEを読み進め、集計の途中状態を退避領域から復元する
+      *>-----------------------------------------------------------------------
+       CHKPT-SKIP-PROC.
+      *>
+           MOVE   ZERO   TO   WK-SKIP-DONE-FLG.
+           PERFORM   UNTIL   WK-SKIP-DONE-FLG   =   1
+                     OR      IN-FILE-STATUS      =   "10"
+                READ   IN01-FILE
+                     AT   END
+                          MOVE   "10"   TO   IN-FILE-STATUS
+                          DISPLAY   "再開位置未検出"
+                     NOT   AT   END
+                          IF   IN01-MISEBAN
+                                    =   WK-CHKPT-LAST-MISEBAN
+                          AND  IN01-BUNRUI-CODE
+                                    =   WK-CHKPT-LAST-BUNRUI-CODE
+                          AND  IN01-SHOHIN-NO
+                                    =   WK-CHKPT-LAST-SHOHIN-NO
+                          AND  IN01-TYUMON-BANGOU
+                                    =   WK-CHKPT-LAST-TYUMON-BANGOU
+                               MOVE   1   TO   WK-SKIP-DONE-FLG
+                          END-IF
+                END-READ
+           END-PERFORM.
+      *>
+      *>   集計の途中状態をチェックポイント時点の値に復元する
+           MOVE   WK-CHKPT-MISEBAN-OLD          TO
+                WK-MISEBAN-OLD   WK-MISEBAN-NEW.
+           MOVE   WK-CHKPT-BUNRUI-CODE-OLD      TO
+                WK-BUNRUI-CODE-OLD   WK-BUNRUI-CODE-NEW.
+           MOVE   WK-CHKPT-SHOHIN-NO-OLD        TO
+                WK-SHOHIN-NO-OLD   WK-SHOHIN-NO-NEW.
+           MOVE   WK-CHKPT-SUM-TYUMON-SU        TO   WK-SUM-TYUMON-SU.
+           MOVE   WK-CHKPT-STORE-SUM-TYUMON-SU  TO
+                WK-STORE-SUM-TYUMON-SU.
+           MOVE   WK-CHKPT-DATA-COUNT           TO   WK-DATA-COUNT.
+           MOVE   WK-CHKPT-ERR-COUNT            TO   WK-ERR-COUNT.
+           MOVE   WK-CHKPT-REC-COUNT            TO   OT01-REC-COUNT.
+           MOVE   WK-CHKPT-CTL-TOTAL            TO   OT01-CTL-TOTAL.
+       CHKPT-SKIP-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>チェックポイントの書き出し処理
+      *>N件ごとに、直前に読み込んだキーと積み上げ中の集計値を書き出す
+      *>-----------------------------------------------------------------------
+       CHKPT-WRITE-PROC.
+      *>
+           OPEN   OUTPUT   CHKPT-FILE.
+           MOVE   WK-MISEBAN-OLD              TO   CHKPT-MISEBAN-OLD.
+           MOVE   WK-BUNRUI-CODE-OLD          TO
+                CHKPT-BUNRUI-CODE-OLD.
+           MOVE   WK-SHOHIN-NO-OLD            TO   CHKPT-SHOHIN-NO-OLD.
+           MOVE   WK-SUM-TYUMON-SU            TO   CHKPT-SUM-TYUMON-SU.
+           MOVE   WK-STORE-SUM-TYUMON-SU      TO
+                CHKPT-STORE-SUM-TYUMON-SU.
+           MOVE   WK-DATA-COUNT               TO   CHKPT-DATA-COUNT.
+           MOVE   WK-ERR-COUNT                TO   CHKPT-ERR-COUNT.
+           MOVE   OT01-REC-COUNT              TO   CHKPT-REC-COUNT.
+           MOVE   OT01-CTL-TOTAL              TO   CHKPT-CTL-TOTAL.
+           MOVE   IN01-MISEBAN                TO   CHKPT-LAST-MISEBAN.
+           MOVE   IN01-BUNRUI-CODE            TO
+                CHKPT-LAST-BUNRUI-CODE.
+           MOVE   IN01-SHOHIN-NO              TO   CHKPT-LAST-SHOHIN-NO.
+           MOVE   IN01-TYUMON-BANGOU          TO
+                CHKPT-LAST-TYUMON-BANGOU.
+           WRITE  CHKPT-RECODE.
+           CLOSE  CHKPT-FILE.
+       CHKPT-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>チェックポイントの消込処理
+      *>正常終了時・データ不正による打ち切り終了時のいずれも、次回は
+      *>チェックポイントからではなく先頭から実行するよう空にしておく
+      *>-----------------------------------------------------------------------
+       CHKPT-CLEAR-PROC.
+      *>
+           OPEN   OUTPUT   CHKPT-FILE.
+           CLOSE  CHKPT-FILE.
+       CHKPT-CLEAR-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>店舗別入力ファイル統合処理
+      *>一覧ファイルINLIST.txtが存在すれば、そこに挙げられた店舗別の
+      *>入力ファイルを読み込み順にIN01-FILEへ書き出して１つに統合する。
+      *>一覧ファイルが存在しない場合は、従来どおりIN01.txtを単独の
+      *>入力ファイルとしてそのまま使う。
+      *>-----------------------------------------------------------------------
+       MERGE-INPUT-PROC                   SECTION.
+      *>
+           OPEN   INPUT   INLIST-FILE.
+      *>
+           IF   INLIST-FILE-STATUS   =   "35"
+                CLOSE   INLIST-FILE
+           ELSE
+                OPEN   OUTPUT   IN01-FILE
+                PERFORM   UNTIL   INLIST-FILE-STATUS   NOT   =   "00"
+                     READ   INLIST-FILE
+                          AT   END
+                               MOVE   "10"   TO   INLIST-FILE-STATUS
+                          NOT   AT   END
+                               PERFORM   MERGE-ONE-SRC-PROC
+                     END-READ
+                END-PERFORM
+                CLOSE   INLIST-FILE
+                        IN01-FILE
+           END-IF.
+      *>
+       MERGE-INPUT-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>一覧ファイルに挙げられた店舗別入力ファイル１件分の統合処理
+      *>-----------------------------------------------------------------------
+       MERGE-ONE-SRC-PROC                 SECTION.
+      *>
+           MOVE   INLIST-RECODE   TO   WK-SRC-FILENAME.
+      *>
+      *>   注文番号は１ファイル内で昇順になっている前提のため
+      *>   ファイルが変わるごとに前回値をクリアしておく
+           MOVE   ZERO   TO   WK-SRC-TYUMON-BANGOU-OLD.
+      *>
+           OPEN   INPUT   SRC-FILE.
+      *>
+           PERFORM   UNTIL   SRC-FILE-STATUS   NOT   =   "00"
+                READ   SRC-FILE
+                     AT   END
+                          MOVE   "10"   TO   SRC-FILE-STATUS
+                     NOT   AT   END
+                          WRITE   IN01-RECODE   FROM   SRC-RECODE
+                          PERFORM   SRC-SEQ-CHK-PROC
+                END-READ
+           END-PERFORM.
+      *>
+           CLOSE   SRC-FILE.
+      *>
+       MERGE-ONE-SRC-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>店舗別入力ファイル１件内の並び順チェック処理
+      *>統合・ソート前の生データを対象に、同一ファイル内で注文番号が
+      *>前レコードより小さくなっていないかを見る（抽出元の出力順が
+      *>入れ替わっていないことの確認であり、ソート後の店番・分類
+      *>コード・商品No順とは別の観点のチェックである）
+      *>-----------------------------------------------------------------------
+       SRC-SEQ-CHK-PROC.
+      *>
+           IF   SRC-TYUMON-BANGOU   <   WK-SRC-TYUMON-BANGOU-OLD
+                DISPLAY   "入力データの並び順が不正です:"
+                          WK-SRC-FILENAME
+                STRING   WK-SRC-FILENAME   DELIMITED BY SPACE
+                         "の並び順が不正です"
+                                            DELIMITED BY SIZE
+                         INTO   OT01-ERR-MESSAGE
+                END-STRING
+                MOVE      14    TO   WK-ERR-FLG
+           END-IF.
+      *>
+           MOVE   SRC-TYUMON-BANGOU   TO   WK-SRC-TYUMON-BANGOU-OLD.
+      *>-----------------------------------------------------------------------
+      *>IN01-FILEオープン時のステータスチェック処理
+      *>ファイルが見つからない（35）場合と、それ以外の入出力エラー
+      *>（00・35以外）を、正常時と区別してメッセージを出し分ける
+      *>-----------------------------------------------------------------------
+       IN01-OPEN-CHK-PROC                 SECTION.
+      *>
+           EVALUATE   IN-FILE-STATUS
+                WHEN   "00"
+                     CONTINUE
+                WHEN   "35"
+                     DISPLAY   "IN01-FILEが見つかりません"
+                     MOVE      8   TO   RETURN-CODE
+                     PERFORM   TERM-PROC
+                     STOP RUN
+                WHEN   OTHER
+                     DISPLAY   "IN01-FILE入出力エラー:"
+                               IN-FILE-STATUS
+                     MOVE      8   TO   RETURN-CODE
+                     PERFORM   TERM-PROC
+                     STOP RUN
+           END-EVALUATE.
+      *>
+       IN01-OPEN-CHK-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>IN01-FILE読み込み終了時のステータスチェック処理
+      *>主処理の読み込みループを抜けた時点のステータスが、正常な
+      *>EOF（10）か、途中で起きた入出力エラーかを区別する
+      *>-----------------------------------------------------------------------
+       IN01-READ-CHK-PROC                 SECTION.
+      *>
+           IF   IN-FILE-STATUS   NOT =   "10"
+                DISPLAY   "IN01-FILE入出力エラー:"
+                          IN-FILE-STATUS
+           END-IF.
+      *>
+       IN01-READ-CHK-PROC-EXIT.
       *>
            EXIT.
       *>-----------------------------------------------------------------------
@@ -159,33 +846,54 @@
       *>   注文数を渡す
                MOVE   WK-SUM-TYUMON-SU     TO   OT01-TYUMON-SU
       *>   改行がいらないので全て詰めてWrite命令をする
-               WRITE   OT01-RECODE
+               PERFORM   OT01-WRITE-PROC
       *>   ファイルがまだある場合
                NOT   AT   END
       *>   エラーチェック実施
                PERFORM       ERR-CHK-PROC
                MOVE   IN01-BUNRUI-CODE     TO   WK-BUNRUI-CODE-NEW
                MOVE   IN01-SHOHIN-NO       TO   WK-SHOHIN-NO-NEW
+      *>   店番が変わったら店舗別合計をブレイクする
+               MOVE   IN01-MISEBAN         TO   WK-MISEBAN-NEW
+               IF   WK-MISEBAN-NEW   NOT =   WK-MISEBAN-OLD
+                    PERFORM   STORE-BREAK-PROC
+               END-IF
+      *>   取消受注の場合は注文数を負数に変換する
+               PERFORM   TYUMON-SU-SIGN-PROC
+               ADD    WK-TYUMON-SU-SIGNED  TO   WK-STORE-SUM-TYUMON-SU
       *>   何個目のファイルでエラーがあったかカウント
                ADD    1                    TO   WK-ERR-COUNT
+      *>   業務日誌に１件分の明細行を追記する
+               PERFORM   NISSI-DETAIL-WRITE-PROC
       *>   エラーチェックでフラグが立った場合
                IF   WK-ERR-FLG     NOT  =  0
+      *>   本来のエラー件数（WK-ERR-FLGが立った件数）をカウント
+                    ADD       1   TO   WK-FATAL-ERR-COUNT
       *>   エラーメッセージにファイル件数とエラーコードを挿入
-                    MOVE  WK-ERR-COUNT "件目のファイルにエラーがある為、
-                    プログラムを終了致します。エラーコード:" WK-ERR-FLG
-                                           TO  OT01-ERR-MESSAGE
+                    STRING WK-ERR-COUNT  DELIMITED BY SIZE
+                       "件目がエラーの為、"
+                                           DELIMITED BY SIZE
+                       "終了致します。エラーコード:"
+                                           DELIMITED BY SIZE
+                       WK-ERR-FLG         DELIMITED BY SIZE
+                       INTO OT01-ERR-MESSAGE
+                    END-STRING
       *>   前回ファイル出力をしているか確認
       *>   フラグに1が立っていた場合Write処理
                     IF   WK-WRITE-FLG   =  1
                     THEN
       *>   フラグが立っていた場合は計算途中なのでOT01RECODEを記載する
-                         WRITE     OT01-RECODE
+                         PERFORM   OT01-WRITE-PROC
                          WRITE     OT01-ERRCODE
+                         MOVE      8   TO   RETURN-CODE
                          PERFORM   TERM-PROC
+                         STOP      RUN
                     ELSE
       *>   フラグがない場合は記載後なのでエラーコードのみ記載して終了
                          WRITE     OT01-ERRCODE
+                         MOVE      8   TO   RETURN-CODE
                          PERFORM   TERM-PROC
+                         STOP      RUN
                     END-IF
                END-IF
       *>   商品コードを上書き
@@ -198,7 +906,11 @@
                     MOVE      1                 TO   WK-WRITE-FLG
       *    ソート済のためこれでOK
                     COMPUTE   WK-SUM-TYUMON-SU =
-                                   WK-SUM-TYUMON-SU + IN01-TYUMON-SU
+                              WK-SUM-TYUMON-SU + WK-TYUMON-SU-SIGNED
+                         ON   SIZE ERROR
+                              DISPLAY "注文数合計が桁あふれ"
+                              MOVE      11    TO   WK-ERR-FLG
+                    END-COMPUTE
       *>   商品コードが違ったらWrite命令
       *>       ファイル出力
                ELSE
@@ -207,15 +919,25 @@
                     MOVE   WK-SHOHIN-NO-OLD     TO
                                                        OT01-SHOHIN-NO
                     MOVE   WK-SUM-TYUMON-SU     TO     OT01-TYUMON-SU
-                    WRITE  OT01-RECODE
+                    PERFORM   OT01-WRITE-PROC
       *>
       *>   次のキーをセット
                    MOVE WK-BUNRUI-CODE-NEW TO WK-BUNRUI-CODE-OLD
                    MOVE WK-SHOHIN-NO-NEW   TO WK-SHOHIN-NO-OLD
-                   MOVE IN01-TYUMON-SU     TO WK-SUM-TYUMON-SU
+                   MOVE WK-TYUMON-SU-SIGNED TO WK-SUM-TYUMON-SU
+               END-IF
+      *>   N件ごとにチェックポイントを書き出す
+               DIVIDE   WK-ERR-COUNT   BY   WK-CHKPT-INTERVAL
+                    GIVING   WK-CHKPT-QUOT
+                    REMAINDER   WK-CHKPT-REM
+               IF   WK-CHKPT-REM   =   ZERO
+                    PERFORM   CHKPT-WRITE-PROC
                END-IF
            END-READ
        END-PERFORM.
+      *>
+      *>   EOFと入出力エラーを区別する
+           PERFORM   IN01-READ-CHK-PROC.
 
        MAIN-PROC-EXIT.
       *>
@@ -223,69 +945,745 @@
       *>-----------------------------------------------------------------------
       *>エラーチェック処理
       *>-----------------------------------------------------------------------
-       ERR-CHK-PROC
+       ERR-CHK-PROC.
       *>
-      *>   店番
-       IF  IN01-MISEBAN         =   SPACE
-           DISPLAY   "店番エラー"
-      *>   エラー時にフラグを立てる
-           MOVE      1     TO  WK-ERR-FLG
-       END-IF.
-      *>   注文番号
-       IF  IN01-TYUMON-BANGOU   =   SPACE
-           DISPLAY   "注文番号エラー"
-      *>   エラー時にフラグを立てる
-           MOVE      2     TO  WK-ERR-FLG
-       END-IF.
-      *>   分類コード
-       IF  IN01-BUNRUI-CODE     =   SPACE
-           DISPLAY   "分類コードエラー"
-      *>   エラー時にフラグを立てる
-           MOVE      3     TO  WK-ERR-FLG
-       END-IF.
-      *>   商品No
-       IF  IN01-SHOHIN-NO       =   SPACE
-           DISPLAY   "商品Noエラー"
-      *>   エラー時にフラグを立てる
-           MOVE      4     TO  WK-ERR-FLG
-       END-IF.
-      *>   注文数
-       IF  IN01-TYUMON-SU       =   SPACE
-           DISPLAY   "注文数エラー"
-      *>   エラー時にフラグを立てる
-           MOVE      5     TO  WK-ERR-FLG
-       END-IF.
-      *>   日付
-       IF  IN01-HIDUKE          =   SPACE
-           DISPLAY   "日付エラー"
+      *>   前件のフラグを引き継がないよう、毎回ゼロクリアしてから判定する
+           MOVE      ZERO   TO   WK-ERR-FLG.
+      *>
+      *>   必須項目チェックはERRRULEテーブルの内容に従って行う
+      *>   （項目位置・桁数・エラーコード・メッセージはルールファイル任せ）
+           PERFORM   VARYING   WK-ERR-RULE-IDX   FROM   1   BY   1
+                UNTIL   WK-ERR-RULE-IDX   >   WK-ERR-RULE-COUNT
+                IF   IN01-RECODE
+                          (WK-ERR-RULE-POS(WK-ERR-RULE-IDX):
+                           WK-ERR-RULE-LEN(WK-ERR-RULE-IDX))
+                          =   SPACE
+                     DISPLAY   WK-ERR-RULE-ERR-MSG(WK-ERR-RULE-IDX)
       *>   エラー時にフラグを立てる
-           MOVE      6     TO  WK-ERR-FLG
+                     MOVE   WK-ERR-RULE-ERR-CODE(WK-ERR-RULE-IDX)
+                               TO   WK-ERR-FLG
+                END-IF
+           END-PERFORM.
+      *>   分類コードは空欄でなければ分類マスタに存在するコードかをチェックする
+       IF  IN01-BUNRUI-CODE     NOT =   SPACE
+           PERFORM   BUNRUI-MSTR-CHK-PROC
        END-IF.
-      *>   時間
-       IF  IN01-ZIKAN           =   SPACE
-           DISPLAY   "時間エラー"
-      *>   エラー時にフラグを立てる
-           MOVE      7     TO  WK-ERR-FLG
+      *>   日付は空欄でなければ年月日として妥当な値かをチェックする
+       IF  IN01-HIDUKE          NOT =   SPACE
+           PERFORM   HIDUKE-CHK-PROC
        END-IF.
-      *>   部署コード
-       IF  IN01-BUSHO-CODE      =   SPACE
-           DISPLAY   "部署コードエラー"
-      *>   エラー時にフラグを立てる
-           MOVE      8     TO  WK-ERR-FLG
-           END-IF.
-      *>   担当者番号
-       IF  IN01-TANTOU-BANGOU   =   SPACE
-           DISPLAY   "担当者番号エラー"
-      *>   エラー時にフラグを立てる
-           MOVE      9     TO  WK-ERR-FLG
+      *>   時間は空欄でなければHHMMとして妥当な値かをチェックする
+       IF  IN01-ZIKAN           NOT =   SPACE
+           PERFORM   ZIKAN-CHK-PROC
        END-IF.
+      *>   受注番号の重複
+           PERFORM   TYUMON-KEY-CHK-PROC.
+      *>   店舗・商品別の受注件数が異常に多くないか
+           PERFORM   VOLUME-CHK-PROC.
        ERR-CHK-PROC-EXIT.
       *>-----------------------------------------------------------------------
+      *>受付日付(YYMMDD)の実在チェック処理
+      *>-----------------------------------------------------------------------
+       HIDUKE-CHK-PROC.
+      *>
+           MOVE      IN01-HIDUKE(1:2)    TO   WK-HIDUKE-YY.
+           MOVE      IN01-HIDUKE(3:2)    TO   WK-HIDUKE-MM.
+           MOVE      IN01-HIDUKE(5:2)    TO   WK-HIDUKE-DD.
+      *>
+      *>   月が01～12の範囲かをチェックする
+           IF   WK-HIDUKE-MM   <   1   OR   WK-HIDUKE-MM   >   12
+                DISPLAY   "日付エラー（月が不正）"
+                MOVE      6     TO  WK-ERR-FLG
+           ELSE
+      *>
+      *>      月ごとの最終日を求める（閏年は２月を29日とする）
+                EVALUATE   WK-HIDUKE-MM
+                     WHEN   4   WHEN   6   WHEN   9   WHEN  11
+                          MOVE   30   TO   WK-HIDUKE-MAX-DD
+                     WHEN   2
+                          IF   FUNCTION MOD(WK-HIDUKE-YY, 4) = 0
+                               MOVE   29   TO   WK-HIDUKE-MAX-DD
+                          ELSE
+                               MOVE   28   TO   WK-HIDUKE-MAX-DD
+                          END-IF
+                     WHEN   OTHER
+                          MOVE   31   TO   WK-HIDUKE-MAX-DD
+                END-EVALUATE
+      *>
+      *>      日が１～最終日の範囲かをチェックする
+                IF   WK-HIDUKE-DD   <   1
+                OR   WK-HIDUKE-DD   >   WK-HIDUKE-MAX-DD
+                     DISPLAY   "日付エラー（日が不正）"
+                     MOVE      6     TO  WK-ERR-FLG
+                END-IF
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>受付時刻(HHMM)の実在チェック処理
+      *>-----------------------------------------------------------------------
+       ZIKAN-CHK-PROC.
+      *>
+           MOVE      IN01-ZIKAN(1:2)     TO   WK-ZIKAN-HH.
+           MOVE      IN01-ZIKAN(3:2)     TO   WK-ZIKAN-MM.
+      *>
+           IF   WK-ZIKAN-HH   >   23   OR   WK-ZIKAN-MM   >   59
+                DISPLAY   "時間エラー（HH/MMが不正）"
+                MOVE      7     TO  WK-ERR-FLG
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>注文種別に応じた注文数の符号変換処理（取消受注は負数にする）
+      *>-----------------------------------------------------------------------
+       TYUMON-SU-SIGN-PROC.
+      *>
+           IF   IN01-TYUMON-KUBUN   =   "9"
+               COMPUTE   WK-TYUMON-SU-SIGNED   =   ZERO - IN01-TYUMON-SU
+           ELSE
+                MOVE      IN01-TYUMON-SU   TO   WK-TYUMON-SU-SIGNED
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>受注番号(店番＋注文番号)の重複チェック処理
+      *>-----------------------------------------------------------------------
+       TYUMON-KEY-CHK-PROC.
+      *>
+           MOVE      ZERO   TO   WK-TYUMON-KEY-FOUND-FLG.
+           PERFORM   VARYING   WK-TYUMON-KEY-IDX   FROM   1   BY   1
+                     UNTIL   WK-TYUMON-KEY-IDX   >   WK-TYUMON-KEY-COUNT
+                IF   WK-TYUMON-KEY-MISEBAN(WK-TYUMON-KEY-IDX)
+                          =   IN01-MISEBAN
+                AND  WK-TYUMON-KEY-BANGOU(WK-TYUMON-KEY-IDX)
+                          =   IN01-TYUMON-BANGOU
+                     MOVE   1   TO   WK-TYUMON-KEY-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-TYUMON-KEY-FOUND-FLG   =   1
+                DISPLAY   "受注番号重複エラー"
+      *>        エラー時にフラグを立てる
+                MOVE      10    TO  WK-ERR-FLG
+           ELSE
+                PERFORM   TYUMON-KEY-REGIST-PROC
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>受注番号(店番＋注文番号)のテーブル登録処理
+      *>-----------------------------------------------------------------------
+       TYUMON-KEY-REGIST-PROC.
+      *>
+           IF   WK-TYUMON-KEY-COUNT   <   9999
+                ADD      1   TO   WK-TYUMON-KEY-COUNT
+                MOVE   IN01-MISEBAN
+                     TO   WK-TYUMON-KEY-MISEBAN(WK-TYUMON-KEY-COUNT)
+                MOVE   IN01-TYUMON-BANGOU
+                     TO   WK-TYUMON-KEY-BANGOU(WK-TYUMON-KEY-COUNT)
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>店舗・商品別注文件数チェック処理（同一組合せの累計件数を線形検索する）
+      *>累計件数がしきい値を超えたら異常な受注件数として検知する
+      *>-----------------------------------------------------------------------
+       VOLUME-CHK-PROC.
+      *>
+           MOVE      ZERO   TO   WK-VOLUME-FOUND-FLG.
+           PERFORM   VARYING   WK-VOLUME-IDX   FROM   1   BY   1
+                     UNTIL   WK-VOLUME-IDX   >   WK-VOLUME-COUNT
+                IF   WK-VOLUME-MISEBAN(WK-VOLUME-IDX)
+                          =   IN01-MISEBAN
+                AND  WK-VOLUME-BUNRUI-CODE(WK-VOLUME-IDX)
+                          =   IN01-BUNRUI-CODE
+                AND  WK-VOLUME-SHOHIN-NO(WK-VOLUME-IDX)
+                          =   IN01-SHOHIN-NO
+                     MOVE   1   TO   WK-VOLUME-FOUND-FLG
+                     ADD    1   TO   WK-VOLUME-TYUMON-SU(WK-VOLUME-IDX)
+                     IF   WK-VOLUME-TYUMON-SU(WK-VOLUME-IDX)
+                               >   WK-VOLUME-THRESHOLD
+      *>                    件数異常は処理を止めずに警告として
+      *>                    出力ファイルに記録するだけにする
+                          DISPLAY   "受注件数異常警告"
+                          STRING    IN01-MISEBAN   DELIMITED BY SIZE
+                               IN01-BUNRUI-CODE    DELIMITED BY SIZE
+                               IN01-SHOHIN-NO      DELIMITED BY SIZE
+                               "件数異常警告"  DELIMITED BY SIZE
+                                    INTO   OT01-ERR-MESSAGE
+                          WRITE     OT01-ERRCODE
+                     END-IF
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-VOLUME-FOUND-FLG   NOT =   1
+                PERFORM   VOLUME-REGIST-PROC
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>店舗・商品別注文件数のテーブル登録処理
+      *>-----------------------------------------------------------------------
+       VOLUME-REGIST-PROC.
+      *>
+           IF   WK-VOLUME-COUNT   <   9999
+                ADD      1   TO   WK-VOLUME-COUNT
+                MOVE   IN01-MISEBAN
+                     TO   WK-VOLUME-MISEBAN(WK-VOLUME-COUNT)
+                MOVE   IN01-BUNRUI-CODE
+                     TO   WK-VOLUME-BUNRUI-CODE(WK-VOLUME-COUNT)
+                MOVE   IN01-SHOHIN-NO
+                     TO   WK-VOLUME-SHOHIN-NO(WK-VOLUME-COUNT)
+                MOVE   1
+                     TO   WK-VOLUME-TYUMON-SU(WK-VOLUME-COUNT)
+           END-IF.
+      *>
+      *>-----------------------------------------------------------------------
+      *>分類マスタファイルの読み込み処理（内容をテーブルに展開する）
+      *>-----------------------------------------------------------------------
+       BUNRUI-MSTR-LOAD-PROC.
+      *>
+           OPEN      INPUT   BUNRUIM-FILE.
+           PERFORM   UNTIL   BUNRUIM-FILE-STATUS   NOT =   "00"
+                READ   BUNRUIM-FILE
+                     AT   END
+                          MOVE   "10"   TO   BUNRUIM-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-BUNRUI-MSTR-COUNT   <   999
+                               ADD   1   TO   WK-BUNRUI-MSTR-COUNT
+                               MOVE   BMST-BUNRUI-CODE   TO
+                                    WK-BUNRUI-MSTR-CODE
+                                         (WK-BUNRUI-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE     BUNRUIM-FILE.
+      *>-----------------------------------------------------------------------
+      *>必須項目チェックルールファイルの読み込み処理（内容をテーブルに展開する）
+      *>-----------------------------------------------------------------------
+       ERR-RULE-LOAD-PROC.
+      *>
+           OPEN      INPUT   ERRRULE-FILE.
+           PERFORM   UNTIL   ERRRULE-FILE-STATUS   NOT =   "00"
+                READ   ERRRULE-FILE
+                     AT   END
+                          MOVE   "10"   TO   ERRRULE-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-ERR-RULE-COUNT   <   020
+                               ADD   1   TO   WK-ERR-RULE-COUNT
+                               MOVE   ERRRULE-FIELD-POS   TO
+                                    WK-ERR-RULE-POS
+                                         (WK-ERR-RULE-COUNT)
+                               MOVE   ERRRULE-FIELD-LEN   TO
+                                    WK-ERR-RULE-LEN
+                                         (WK-ERR-RULE-COUNT)
+                               MOVE   ERRRULE-ERR-CODE    TO
+                                    WK-ERR-RULE-ERR-CODE
+                                         (WK-ERR-RULE-COUNT)
+                               MOVE   ERRRULE-ERR-MSG     TO
+                                    WK-ERR-RULE-ERR-MSG
+                                         (WK-ERR-RULE-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE     ERRRULE-FILE.
+      *>-----------------------------------------------------------------------
+      *>分類コード存在チェック処理（分類マスタテーブルを線形検索する）
+      *>-----------------------------------------------------------------------
+       BUNRUI-MSTR-CHK-PROC.
+      *>
+           MOVE      ZERO    TO   WK-BUNRUI-MSTR-FOUND-FLG.
+           PERFORM   VARYING   WK-BUNRUI-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-BUNRUI-MSTR-IDX   >   WK-BUNRUI-MSTR-COUNT
+                IF   WK-BUNRUI-MSTR-CODE(WK-BUNRUI-MSTR-IDX)
+                          =   IN01-BUNRUI-CODE
+                     MOVE   1   TO   WK-BUNRUI-MSTR-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-BUNRUI-MSTR-FOUND-FLG   NOT =   1
+                DISPLAY   "分類コードマスタ不在エラー"
+                MOVE      12    TO   WK-ERR-FLG
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>商品マスタファイルの読み込み処理（内容をテーブルに展開する）
+      *>-----------------------------------------------------------------------
+       SHOHIN-MSTR-LOAD-PROC.
+      *>
+           OPEN      INPUT   MSTR-FILE.
+           PERFORM   UNTIL   MSTR-FILE-STATUS   NOT =   "00"
+                READ   MSTR-FILE
+                     AT   END
+                          MOVE   "10"   TO   MSTR-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-SHOHIN-MSTR-COUNT   <   9999
+                               ADD   1   TO   WK-SHOHIN-MSTR-COUNT
+                               MOVE   MSTR-BUNRUI-CODE   TO
+                                    WK-SHOHIN-MSTR-BUNRUI-CODE
+                                         (WK-SHOHIN-MSTR-COUNT)
+                               MOVE   MSTR-SHOHIN-NO     TO
+                                    WK-SHOHIN-MSTR-SHOHIN-NO
+                                         (WK-SHOHIN-MSTR-COUNT)
+                               MOVE   MSTR-SHOHIN-NAME   TO
+                                    WK-SHOHIN-MSTR-NAME
+                                         (WK-SHOHIN-MSTR-COUNT)
+                               MOVE   MSTR-TANKA         TO
+                                    WK-SHOHIN-MSTR-TANKA
+                                         (WK-SHOHIN-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE     MSTR-FILE.
+      *>-----------------------------------------------------------------------
+      *>商品名称検索処理（商品マスタテーブルを線形検索する）
+      *>-----------------------------------------------------------------------
+       SHOHIN-MSTR-LOOKUP-PROC.
+      *>
+           MOVE      ZERO    TO   WK-SHOHIN-MSTR-FOUND-FLG.
+           MOVE      SPACE   TO   OT01-SHOHIN-NAME.
+           MOVE      ZERO    TO   OT01-URIAGE-KINGAKU.
+           PERFORM   VARYING   WK-SHOHIN-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-SHOHIN-MSTR-IDX   >   WK-SHOHIN-MSTR-COUNT
+                IF   WK-SHOHIN-MSTR-BUNRUI-CODE(WK-SHOHIN-MSTR-IDX)
+                          =   OT01-BUNRUI-CODE
+                AND  WK-SHOHIN-MSTR-SHOHIN-NO(WK-SHOHIN-MSTR-IDX)
+                          =   OT01-SHOHIN-NO
+                     MOVE   WK-SHOHIN-MSTR-NAME(WK-SHOHIN-MSTR-IDX)
+                          TO   OT01-SHOHIN-NAME
+                     COMPUTE   OT01-URIAGE-KINGAKU =
+                          OT01-TYUMON-SU *
+                          WK-SHOHIN-MSTR-TANKA(WK-SHOHIN-MSTR-IDX)
+                     MOVE   1   TO   WK-SHOHIN-MSTR-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-SHOHIN-MSTR-FOUND-FLG   NOT =   1
+                MOVE   "商品名不明"   TO   OT01-SHOHIN-NAME
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>OT01-FILEへの書き込み処理（件数・合計を同時に積み上げる）
+      *>-----------------------------------------------------------------------
+       OT01-WRITE-PROC.
+      *>
+           PERFORM   SHOHIN-MSTR-LOOKUP-PROC.
+           WRITE     OT01-RECODE.
+           ADD       1                TO   OT01-REC-COUNT.
+           ADD       OT01-TYUMON-SU   TO   OT01-CTL-TOTAL.
+      *>-----------------------------------------------------------------------
+      *>見出しレコードの書き出し処理
+      *>-----------------------------------------------------------------------
+       HEADER-WRITE-PROC.
+      *>
+           ACCEPT    WRK-RUN-DATE   FROM   DATE.
+           MOVE      WRK-PGM-NAME   TO   OT01-HDR-PGM-NAME.
+           MOVE      WRK-RUN-DATE   TO   OT01-HDR-RUN-DATE.
+           WRITE     OT01-HDR-RECODE.
+      *>-----------------------------------------------------------------------
+      *>末尾レコードの書き出し処理
+      *>-----------------------------------------------------------------------
+       TRAILER-WRITE-PROC.
+      *>
+           MOVE      OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT.
+           MOVE      OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL.
+           WRITE     OT01-TRL-RECODE.
+      *>-----------------------------------------------------------------------
+      *>店舗別合計（ストアレベルの集計）のブレイク・書き出し処理
+      *>-----------------------------------------------------------------------
+       STORE-BREAK-PROC.
+      *>
+           IF   WK-MISEBAN-OLD   NOT =   SPACE
+                MOVE   WK-MISEBAN-OLD         TO   OT01-STORE-MISEBAN
+                MOVE   WK-STORE-SUM-TYUMON-SU
+                                         TO   OT01-STORE-TYUMON-SU
+                WRITE  OT01-STORE-RECODE
+           END-IF.
+      *>
+           MOVE      WK-MISEBAN-NEW          TO   WK-MISEBAN-OLD.
+           MOVE      ZERO                    TO   WK-STORE-SUM-TYUMON-SU.
+      *>-----------------------------------------------------------------------
+      *>コントロールトータルの検証処理
+      *>出力ファイルを読み直し、明細行の注文数を見出し以降だけ独自に
+      *>積み上げて、書き出し時の件数・合計と一致するかを検証する
+      *>-----------------------------------------------------------------------
+       CTL-TOTAL-VERIFY-PROC.
+      *>
+           MOVE      ZERO    TO   WK-VERIFY-COUNT.
+           MOVE      ZERO    TO   WK-VERIFY-TOTAL.
+           OPEN      INPUT   OT01-FILE.
+           PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                READ   OT01-FILE
+                     AT   END
+                          MOVE   "10"   TO   OT01-FILE-STATUS
+                     NOT   AT   END
+                          EVALUATE   OT01-VERIFY-KUBUN
+                               WHEN   "H"
+      *>                            今回分の見出しから数え直す
+                                    MOVE   ZERO   TO   WK-VERIFY-COUNT
+                                    MOVE   ZERO   TO   WK-VERIFY-TOTAL
+                               WHEN   "T"
+                                    CONTINUE
+                               WHEN   "S"
+                                    CONTINUE
+                               WHEN   OTHER
+                                    ADD   1   TO   WK-VERIFY-COUNT
+                                    ADD   OT01-VERIFY-TYUMON-SU
+                                         TO   WK-VERIFY-TOTAL
+                          END-EVALUATE
+                END-READ
+           END-PERFORM.
+           CLOSE     OT01-FILE.
+      *>
+           IF   WK-VERIFY-COUNT   =   OT01-REC-COUNT
+           AND  WK-VERIFY-TOTAL   =   OT01-CTL-TOTAL
+                DISPLAY   "コントロールトータル検証OK"
+           ELSE
+                DISPLAY   "コントロールトータル不一致"
+           END-IF.
+      *>-----------------------------------------------------------------------
+      *>出力ファイルを実行日ごとの退避用ファイルへそのまま複製する
+      *>-----------------------------------------------------------------------
+       OT01-RETAIN-PROC.
+      *>
+           STRING    "OT01_"   WRK-RUN-DATE   ".txt"
+                     DELIMITED   BY   SIZE
+                     INTO   WK-OT01-RETAIN-FILENAME.
+      *>
+           MOVE      SPACE   TO   OT01-FILE-STATUS.
+           OPEN      INPUT    OT01-FILE.
+           OPEN      OUTPUT   OT01-RETAIN-FILE.
+           PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                READ   OT01-FILE
+                     AT   END
+                          MOVE   "10"   TO   OT01-FILE-STATUS
+                     NOT   AT   END
+                          EVALUATE   OT01-VERIFY-KUBUN
+                               WHEN   "H"
+      *>                            今回分の見出しを読んだら、それより
+      *>                            前の過去分は退避せず書き出し直す
+                                    CLOSE    OT01-RETAIN-FILE
+                                    OPEN     OUTPUT   OT01-RETAIN-FILE
+                                    WRITE    OT01-RETAIN-RECODE
+                                             FROM   OT01-FULL-RECODE
+                               WHEN   OTHER
+                                    WRITE    OT01-RETAIN-RECODE
+                                             FROM   OT01-FULL-RECODE
+                          END-EVALUATE
+                END-READ
+           END-PERFORM.
+           CLOSE     OT01-FILE
+                     OT01-RETAIN-FILE.
+      *>
+       OT01-RETAIN-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>業務日誌（監査ログ）への入力レコード１件ごとの明細行追記処理
+      *>NISSI-FILEはINIT-PROCで実行開始時に一度だけEXTENDでオープン
+      *>してあるので、ここではWRITEのみを行う
+      *>-----------------------------------------------------------------------
+       NISSI-DETAIL-WRITE-PROC.
+      *>
+           ACCEPT    WRK-SYSTEM-TIME   FROM   TIME.
+           MOVE      WRK-SYSTEM-TIME(1:4)   TO   WRK-RUN-TIME.
+      *>
+           MOVE      "D"            TO   NISSI-KUBUN.
+           MOVE      WRK-RUN-DATE   TO   NISSI-RUN-DATE.
+           MOVE      WRK-RUN-TIME   TO   NISSI-RUN-TIME.
+           MOVE      WRK-PGM-NAME   TO   NISSI-PGM-NAME.
+      *>   WK-DATA-COUNTは先頭１件、WK-ERR-COUNTは2件目以降の
+      *>   読み込み件数なので、合計が今読んだレコードの実位置となる
+           COMPUTE   NISSI-REC-NO   =
+                     WK-DATA-COUNT   +   WK-ERR-COUNT.
+           IF        WK-ERR-FLG     NOT  =  ZERO
+                     MOVE   "9"     TO   NISSI-OUTCOME
+           ELSE
+                     MOVE   "0"     TO   NISSI-OUTCOME
+           END-IF.
+           MOVE      ZERO           TO   NISSI-IN-CNT
+                                          NISSI-OT-CNT
+                                          NISSI-ERR-CNT.
+      *>
+           WRITE     NISSI-RECODE.
+      *>
+       NISSI-DETAIL-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>業務日誌（監査ログ）への実行単位のまとめ行追記処理
+      *>INIT-PROCで実行開始時に一度だけEXTENDでオープンしてある
+      *>NISSI-FILEにまとめ行を書き出し、最後にクローズする
+      *>-----------------------------------------------------------------------
+       NISSI-WRITE-PROC.
+      *>
+           MOVE      "S"            TO   NISSI-KUBUN.
+           MOVE      WRK-RUN-DATE            TO   NISSI-RUN-DATE.
+           MOVE      ZERO                    TO   NISSI-RUN-TIME.
+           MOVE      WRK-PGM-NAME            TO   NISSI-PGM-NAME.
+           MOVE      ZERO                    TO   NISSI-REC-NO.
+           MOVE      "0"                     TO   NISSI-OUTCOME.
+      *>   WK-DATA-COUNTは先頭１件、WK-ERR-COUNTは2件目以降の
+      *>   読み込み件数なので、合計が入力件数の実数となる
+           COMPUTE   NISSI-IN-CNT   =
+                     WK-DATA-COUNT   +   WK-ERR-COUNT.
+           MOVE      OT01-REC-COUNT          TO   NISSI-OT-CNT.
+           MOVE      WK-FATAL-ERR-COUNT      TO   NISSI-ERR-CNT.
+      *>
+           WRITE     NISSI-RECODE.
+      *>
+           CLOSE     NISSI-FILE.
+      *>
+       NISSI-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>出力ファイルの明細行をCSV形式で書き出す処理
+      *>OT01-FILEを読み直し、見出し・末尾・店舗別合計を除く明細行のみを
+      *>カンマ区切りでOT01.csvへ書き出す
+      *>-----------------------------------------------------------------------
+       OT01-CSV-EXPORT-PROC.
+      *>
+           OPEN      OUTPUT   OT01-CSV-FILE.
+      *>
+           STRING    "BUNRUI,SHOHIN,SHOHINNAME,TYUMONSU,URIAGE"
+                          DELIMITED BY SIZE
+                     INTO   OT01-CSV-RECODE.
+           WRITE     OT01-CSV-RECODE.
+      *>
+           OPEN      INPUT    OT01-FILE.
+           PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                READ   OT01-FILE
+                     AT   END
+                          MOVE   "10"   TO   OT01-FILE-STATUS
+                     NOT   AT   END
+                          EVALUATE   OT01-VERIFY-KUBUN
+                               WHEN   "H"
+      *>                            今回分の見出しを読んだら、それより
+      *>                            前の過去分を除いて出力し直す
+                                    CLOSE    OT01-CSV-FILE
+                                    OPEN     OUTPUT   OT01-CSV-FILE
+                                    STRING   "BUNRUI,SHOHIN,SHOHINNAME,"
+                                             "TYUMONSU,URIAGE"
+                                         DELIMITED BY SIZE
+                                         INTO   OT01-CSV-RECODE
+                                    WRITE    OT01-CSV-RECODE
+                               WHEN   "T"
+                                    CONTINUE
+                               WHEN   "S"
+                                    CONTINUE
+                               WHEN   OTHER
+                                    PERFORM   OT01-CSV-LINE-WRITE-PROC
+                          END-EVALUATE
+                END-READ
+           END-PERFORM.
+           CLOSE     OT01-FILE.
+      *>
+           CLOSE     OT01-CSV-FILE.
+      *>
+       OT01-CSV-EXPORT-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>CSV明細行を１件分編集し、書き出す処理
+      *>-----------------------------------------------------------------------
+       OT01-CSV-LINE-WRITE-PROC.
+      *>
+           MOVE      OT01-TYUMON-SU        TO   WK-CSV-TYUMON-SU.
+           MOVE      OT01-URIAGE-KINGAKU   TO   WK-CSV-URIAGE-KINGAKU.
+      *>
+           STRING    OT01-BUNRUI-CODE      DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     OT01-SHOHIN-NO        DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     FUNCTION TRIM(OT01-SHOHIN-NAME)
+                                           DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     FUNCTION TRIM(WK-CSV-TYUMON-SU)
+                                           DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     FUNCTION TRIM(WK-CSV-URIAGE-KINGAKU)
+                                           DELIMITED BY SIZE
+                          INTO   OT01-CSV-RECODE.
+      *>
+           WRITE     OT01-CSV-RECODE.
+      *>
+       OT01-CSV-LINE-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>対前日比較（増減）レポートの出力処理
+      *>実行日の日付から前日の日付退避ファイルを組み立て、存在すれば
+      *>商品ごとの注文数を今回分と比較し、増減をCSV形式で書き出す。
+      *>前日分ファイルが存在しない（初回実行など）場合は何もしない
+      *>-----------------------------------------------------------------------
+       OT01-HENDO-PROC.
+      *>
+           MOVE      ZERO   TO   WK-PREV-PROD-COUNT.
+      *>
+      *>   実行日（YYMMDD）を西暦8桁に組み立て、前日の日付を求める
+           STRING    "20"   WRK-RUN-DATE   DELIMITED BY SIZE
+                          INTO   WK-HENDO-YMD8.
+           COMPUTE   WK-HENDO-INTEGER-DATE   =
+                     FUNCTION INTEGER-OF-DATE(WK-HENDO-YMD8) - 1.
+           MOVE      FUNCTION DATE-OF-INTEGER(WK-HENDO-INTEGER-DATE)
+                          TO   WK-HENDO-PREV-YMD8.
+           MOVE      WK-HENDO-PREV-YMD8(3:6)   TO
+                          WK-HENDO-PREV-RUN-DATE.
+      *>
+           STRING    "OT01_"   WK-HENDO-PREV-RUN-DATE   ".txt"
+                     DELIMITED   BY   SIZE
+                     INTO   WK-OT01-PREV-FILENAME.
+      *>
+           MOVE      SPACE   TO   OT01-PREV-FILE-STATUS.
+           OPEN      INPUT   OT01-PREV-FILE.
+           IF   OT01-PREV-FILE-STATUS   =   "00"
+                PERFORM   PREV-PROD-LOAD-PROC
+                CLOSE     OT01-PREV-FILE
+                PERFORM   OT01-HENDO-EXPORT-PROC
+           END-IF.
+      *>
+       OT01-HENDO-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
+      *>前日分ファイルの明細行を商品別注文数テーブルへ読み込む処理
+      *>-----------------------------------------------------------------------
+       PREV-PROD-LOAD-PROC.
+      *>
+           PERFORM   UNTIL   OT01-PREV-FILE-STATUS   =   "10"
+                READ   OT01-PREV-FILE
+                     AT   END
+                          MOVE   "10"   TO   OT01-PREV-FILE-STATUS
+                     NOT   AT   END
+                          EVALUATE   OT01P-VERIFY-KUBUN
+                               WHEN   "H"
+                                    CONTINUE
+                               WHEN   "T"
+                                    CONTINUE
+                               WHEN   "S"
+                                    CONTINUE
+                               WHEN   OTHER
+                                    ADD   1   TO   WK-PREV-PROD-COUNT
+                                    MOVE   OT01P-BUNRUI-CODE   TO
+                                         WK-PREV-PROD-BUNRUI-CODE
+                                         (WK-PREV-PROD-COUNT)
+                                    MOVE   OT01P-SHOHIN-NO   TO
+                                         WK-PREV-PROD-SHOHIN-NO
+                                         (WK-PREV-PROD-COUNT)
+                                    MOVE   OT01P-TYUMON-SU   TO
+                                         WK-PREV-PROD-TYUMON-SU
+                                         (WK-PREV-PROD-COUNT)
+                          END-EVALUATE
+                END-READ
+           END-PERFORM.
+      *>-----------------------------------------------------------------------
+      *>今回分の明細行を１件ずつ前日分テーブルと突き合わせ、増減を書き出す処理
+      *>-----------------------------------------------------------------------
+       OT01-HENDO-EXPORT-PROC.
+      *>
+           OPEN      OUTPUT   OT01-HENDO-FILE.
+      *>
+           STRING    "BUNRUI,SHOHIN,SHOHINNAME,KYOU,ZENJITSU,HENDO"
+                          DELIMITED BY SIZE
+                     INTO   OT01-HENDO-RECODE.
+           WRITE     OT01-HENDO-RECODE.
+      *>
+           OPEN      INPUT    OT01-FILE.
+           PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                READ   OT01-FILE
+                     AT   END
+                          MOVE   "10"   TO   OT01-FILE-STATUS
+                     NOT   AT   END
+                          EVALUATE   OT01-VERIFY-KUBUN
+                               WHEN   "H"
+      *>                            今回分の見出しを読んだら、それより
+      *>                            前の過去分を除いて出力し直す
+                                    CLOSE    OT01-HENDO-FILE
+                                    OPEN     OUTPUT   OT01-HENDO-FILE
+                                    STRING   "BUNRUI,SHOHIN,SHOHINNAME,"
+                                             "KYOU,ZENJITSU,HENDO"
+                                         DELIMITED BY SIZE
+                                         INTO   OT01-HENDO-RECODE
+                                    WRITE    OT01-HENDO-RECODE
+                               WHEN   "T"
+                                    CONTINUE
+                               WHEN   "S"
+                                    CONTINUE
+                               WHEN   OTHER
+                                    PERFORM   OT01-HENDO-LINE-WRITE-PROC
+                          END-EVALUATE
+                END-READ
+           END-PERFORM.
+           CLOSE     OT01-FILE.
+      *>
+           CLOSE     OT01-HENDO-FILE.
+      *>-----------------------------------------------------------------------
+      *>前日分テーブルを商品コードで線形検索する処理
+      *>-----------------------------------------------------------------------
+       PREV-PROD-FIND-PROC.
+      *>
+           MOVE      ZERO   TO   WK-PREV-PROD-FOUND-FLG.
+           MOVE      ZERO   TO   WK-PREV-PROD-FOUND-IDX.
+           PERFORM   VARYING   WK-PREV-PROD-IDX   FROM   1   BY   1
+                UNTIL   WK-PREV-PROD-IDX   >   WK-PREV-PROD-COUNT
+                IF   OT01-BUNRUI-CODE   =
+                          WK-PREV-PROD-BUNRUI-CODE(WK-PREV-PROD-IDX)
+                AND  OT01-SHOHIN-NO     =
+                          WK-PREV-PROD-SHOHIN-NO(WK-PREV-PROD-IDX)
+                     MOVE   1   TO   WK-PREV-PROD-FOUND-FLG
+                     MOVE   WK-PREV-PROD-IDX   TO
+                          WK-PREV-PROD-FOUND-IDX
+                END-IF
+           END-PERFORM.
+      *>-----------------------------------------------------------------------
+      *>対前日比較の明細行を１件分編集し、書き出す処理
+      *>-----------------------------------------------------------------------
+       OT01-HENDO-LINE-WRITE-PROC.
+      *>
+           PERFORM   PREV-PROD-FIND-PROC.
+      *>
+           MOVE      OT01-TYUMON-SU        TO   WK-HENDO-KYOU-SU.
+           IF   WK-PREV-PROD-FOUND-FLG   =   1
+                MOVE   WK-PREV-PROD-TYUMON-SU(WK-PREV-PROD-FOUND-IDX)
+                          TO   WK-HENDO-ZENJITSU-SU
+                COMPUTE   WK-HENDO-SA-SU   =
+                          OT01-TYUMON-SU   -
+                          WK-PREV-PROD-TYUMON-SU(WK-PREV-PROD-FOUND-IDX)
+           ELSE
+                MOVE   ZERO   TO   WK-HENDO-ZENJITSU-SU
+                MOVE   OT01-TYUMON-SU   TO   WK-HENDO-SA-SU
+           END-IF.
+      *>
+           STRING    OT01-BUNRUI-CODE      DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     OT01-SHOHIN-NO        DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     FUNCTION TRIM(OT01-SHOHIN-NAME)
+                                           DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     FUNCTION TRIM(WK-HENDO-KYOU-SU)
+                                           DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     FUNCTION TRIM(WK-HENDO-ZENJITSU-SU)
+                                           DELIMITED BY SIZE
+                     ","                   DELIMITED BY SIZE
+                     FUNCTION TRIM(WK-HENDO-SA-SU)
+                                           DELIMITED BY SIZE
+                          INTO   OT01-HENDO-RECODE.
+      *>
+           WRITE     OT01-HENDO-RECODE.
+      *>
+       OT01-HENDO-LINE-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>-----------------------------------------------------------------------
       *>終了処理
       *>-----------------------------------------------------------------------
        TERM-PROC                         SECTION.
+      *>   最後の店舗分の店舗別合計をブレイクして書き出す
+       PERFORM   STORE-BREAK-PROC.
+       PERFORM   TRAILER-WRITE-PROC.
        CLOSE   IN01-FILE
                OT01-FILE.
+      *>   出力ファイルのコントロールトータルを独自に検証する
+       PERFORM   CTL-TOTAL-VERIFY-PROC.
+      *>   出力ファイルを実行日ごとの退避用ファイルへ複製する
+       PERFORM   OT01-RETAIN-PROC.
+      *>   日次集計結果をCSV形式でも書き出す
+       PERFORM   OT01-CSV-EXPORT-PROC.
+      *>   前日分と比較した増減レポートを書き出す
+       PERFORM   OT01-HENDO-PROC.
+      *>   業務日誌へ処理結果を追記する
+       PERFORM   NISSI-WRITE-PROC.
+      *>   実行が最後まで到達したのでチェックポイントを消込む
+       PERFORM   CHKPT-CLEAR-PROC.
        TERM-PROC-EXIT.
       *>
            EXIT.
