@@ -21,7 +21,18 @@
        *>出力ファイル
        *>-----------------------------------------------------------------------
        SELECT    OT01-FILE   ASSIGN       TO   "OT01.txt"
-                             ORGANIZATION IS LINE SEQUENTIAL.
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS OT01-FILE-STATUS.
+       *>-----------------------------------------------------------------------
+       *>商品マスタファイル
+       *>-----------------------------------------------------------------------
+       SELECT    MSTR-FILE   ASSIGN       TO   "SHOHINM.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS MSTR-FILE-STATUS.
+       *>-----------------------------------------------------------------------
+       *>ソート作業ファイル
+       *>-----------------------------------------------------------------------
+       SELECT    SW01-FILE   ASSIGN       TO   "SW01.txt".
        *>-----------------------------------------------------------------------
        *>データ部
        *>-----------------------------------------------------------------------
@@ -32,29 +43,60 @@
        *>----------------------------------------------------------------------------
        FD   IN01-FILE.
        01   IN01-RECODE.
-            03   IN01-SHOHIN-ZYOHOU.
-                 05   IN01-SHOHIN-CODE.
-                      07   IN01-BUNRUI-CODE      PIC X(002).
-                      07   IN01-SHOHIN-NO        PIC 9(004).
-            03   IN01-TYUMON-ZYOHOU.
-                 05   IN01-TYUMON-SU             PIC 9(003).
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==IN01==
+                                ==:QTYPIC:==   BY   ==9(003)==.
+       *>----------------------------------------------------------------------------
+       *>ソート作業ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       SD   SW01-FILE.
+       01   SW01-RECODE.
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==SW01==
+                                ==:QTYPIC:==   BY   ==9(003)==.
+       *>----------------------------------------------------------------------------
+       *>商品マスタファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   MSTR-FILE.
+       01   MSTR-RECODE.
+            COPY   SHOHINMSTR   REPLACING   ==:PREFIX:==   BY  ==MSTR==.
        *>----------------------------------------------------------------------------
        *>出力ファイルのレイアウト定義
        *>----------------------------------------------------------------------------
        FD   OT01-FILE.
        01   OT01-RECODE.
-            03   OT01-SHOHIN-ZYOHOU.
-                 05   OT01-SHOHIN-CODE.
-                      07   OT01-BUNRUI-CODE      PIC X(002).
-                      07   OT01-SHOHIN-NO        PIC 9(004).
-            03   OT01-TYUMON-ZYOHOU.
-                 05   OT01-TYUMON-SU             PIC 9(004).
+            COPY   SHOHINSUM   REPLACING   ==:PREFIX:==   BY   ==OT01==
+                                ==:QTYPIC:==   BY   ==9(004)==.
+            03   OT01-SHOHIN-NAME                PIC X(020).
+            03   OT01-URIAGE-KINGAKU             PIC 9(008).
+       01   OT01-HDR-RECODE.
+            COPY   RUNHDR      REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-TRL-RECODE.
+            COPY   RUNTRL      REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       *>----------------------------------------------------------------------------
+       *>コントロールトータル検証用（先頭の区分バイトと注文数のみを見る）
+       *>----------------------------------------------------------------------------
+       01   OT01-VERIFY-RECODE.
+            03   OT01-VERIFY-KUBUN               PIC X(001).
+            03   FILLER                          PIC X(005).
+            03   OT01-VERIFY-TYUMON-SU            PIC 9(004).
        *>-----------------------------------------------------------------------
        *>作業領域の定義
        *>-----------------------------------------------------------------------
        WORKING-STORAGE                    SECTION.
        *>
        01   IN-FILE-STATUS           PIC XX.
+       01   MSTR-FILE-STATUS         PIC XX.
+       01   OT01-FILE-STATUS         PIC XX.
+       *>
+       *>   商品マスタ保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-SHOHIN-MSTR-AREA.
+            03   WK-SHOHIN-MSTR-COUNT         PIC 9(004)  COMP.
+            03   WK-SHOHIN-MSTR-TBL           OCCURS 9999 TIMES
+                                    INDEXED BY WK-SHOHIN-MSTR-IDX.
+                 05   WK-SHOHIN-MSTR-BUNRUI-CODE  PIC X(002).
+                 05   WK-SHOHIN-MSTR-SHOHIN-NO    PIC 9(004).
+                 05   WK-SHOHIN-MSTR-NAME         PIC X(020).
+                 05   WK-SHOHIN-MSTR-TANKA        PIC 9(006).
+       01   WK-SHOHIN-MSTR-FOUND-FLG      PIC 9(001).
        *>
        01   WRK-SHOHIN-ZYOHOU-AREA.
             03   WK-BUNRUI-CODE-OLD          PIC X(002).
@@ -64,6 +106,27 @@
        *>
        01   WK-SUM-AREA.
             03   WK-SUM-TYUMON-SU            PIC 9(004).
+       *>
+       *>   入力データの並び順チェック用作業領域
+       01   WK-SEQ-CHK-AREA.
+            03   WK-SEQ-ERR-COUNT            PIC 9(004).
+       *>
+       *>   入力件数カウント用作業領域
+       01   WK-DATA-COUNT-AREA.
+            03   WRK-DATA-COUNT              PIC 9(006).
+       *>
+       01   WRK-HEADER-AREA.
+            03   WRK-PGM-NAME                PIC X(008)
+                                       VALUE "SUMMARY1".
+            03   WRK-RUN-DATE                 PIC 9(006).
+       01   OT01-CTL-AREA.
+            03   OT01-REC-COUNT              PIC 9(006).
+            03   OT01-CTL-TOTAL              PIC 9(009).
+       *>
+       *>   コントロールトータル検証用の独自積み上げ領域
+       01   WK-CTL-VERIFY-AREA.
+            03   WK-VERIFY-COUNT             PIC 9(006).
+            03   WK-VERIFY-TOTAL             PIC 9(009).
        *>-----------------------------------------------------------------------
        *>初期処理（ファイルのオープン）
        *>-----------------------------------------------------------------------
@@ -75,10 +138,56 @@
              MOVE   ZERO    TO   WK-SHOHIN-NO-NEW.
              MOVE   ZERO    TO   IN01-TYUMON-SU.
              MOVE   ZERO    TO   WK-SUM-TYUMON-SU.
+             MOVE   ZERO    TO   OT01-REC-COUNT.
+             MOVE   ZERO    TO   OT01-CTL-TOTAL.
+             MOVE   ZERO    TO   WK-VERIFY-COUNT.
+             MOVE   ZERO    TO   WK-VERIFY-TOTAL.
+             MOVE   ZERO    TO   WK-SEQ-ERR-COUNT.
+             MOVE   ZERO    TO   WRK-DATA-COUNT.
        *>
-       *>    ファイルのオープン
+       *>    IN01-FILEを分類コード・商品Noの順に並び替える
+             SORT      SW01-FILE
+                  ON   ASCENDING   KEY   SW01-BUNRUI-CODE
+                                          SW01-SHOHIN-NO
+                  USING    IN01-FILE
+                  GIVING   IN01-FILE.
+       *>
+       *>    再実行時は前回分に追記するためOT01-FILEをEXTENDでオープンする
              OPEN   INPUT    IN01-FILE
-                    OUTPUT   OT01-FILE.
+                    EXTEND   OT01-FILE.
+       *>
+       *>    商品マスタの読み込み（内容をテーブルに展開する）
+             MOVE   ZERO   TO   WK-SHOHIN-MSTR-COUNT.
+             OPEN   INPUT   MSTR-FILE.
+             PERFORM   UNTIL   MSTR-FILE-STATUS   NOT =   "00"
+                  READ   MSTR-FILE
+                       AT   END
+                            MOVE   "10"   TO   MSTR-FILE-STATUS
+                       NOT   AT   END
+                            IF   WK-SHOHIN-MSTR-COUNT   <   9999
+                                 ADD   1   TO   WK-SHOHIN-MSTR-COUNT
+                                 MOVE   MSTR-BUNRUI-CODE   TO
+                                      WK-SHOHIN-MSTR-BUNRUI-CODE
+                                           (WK-SHOHIN-MSTR-COUNT)
+                                 MOVE   MSTR-SHOHIN-NO     TO
+                                      WK-SHOHIN-MSTR-SHOHIN-NO
+                                           (WK-SHOHIN-MSTR-COUNT)
+                                 MOVE   MSTR-SHOHIN-NAME   TO
+                                      WK-SHOHIN-MSTR-NAME
+                                           (WK-SHOHIN-MSTR-COUNT)
+                                 MOVE   MSTR-TANKA         TO
+                                      WK-SHOHIN-MSTR-TANKA
+                                           (WK-SHOHIN-MSTR-COUNT)
+                            END-IF
+                  END-READ
+             END-PERFORM.
+             CLOSE   MSTR-FILE.
+       *>
+       *>    見出しレコードの書き出し
+             ACCEPT   WRK-RUN-DATE   FROM   DATE.
+             MOVE     WRK-PGM-NAME   TO   OT01-HDR-PGM-NAME.
+             MOVE     WRK-RUN-DATE   TO   OT01-HDR-RUN-DATE.
+             WRITE    OT01-HDR-RECODE.
        *>
            READ IN01-FILE
                 AT     END
@@ -96,7 +205,48 @@
                WK-BUNRUI-CODE-OLD
                DISPLAY"NOT AT初期IN01-TYUMON-SU:"IN01-TYUMON-SU
                DISPLAY"NOT AT初期WK-SUM-TYUMON-SU:"WK-SUM-TYUMON-SU
+               ADD    1                 TO   WRK-DATA-COUNT
            END-READ.
+       *>
+       *>    入力件数が０件だった場合はその旨を表示して終了する
+           IF     WRK-DATA-COUNT   =  0
+                  DISPLAY   "IN01-FILEが空です"
+                  MOVE      OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT
+                  MOVE      OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL
+                  WRITE     OT01-TRL-RECODE
+                  CLOSE     IN01-FILE
+                            OT01-FILE
+                  OPEN      INPUT   OT01-FILE
+                  PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                       READ   OT01-FILE
+                            AT   END
+                                 MOVE   "10"   TO   OT01-FILE-STATUS
+                            NOT   AT   END
+                                 EVALUATE   OT01-VERIFY-KUBUN
+                                      WHEN   "H"
+                                           MOVE   ZERO   TO
+                                                WK-VERIFY-COUNT
+                                           MOVE   ZERO   TO
+                                                WK-VERIFY-TOTAL
+                                      WHEN   "T"
+                                           CONTINUE
+                                      WHEN   OTHER
+                                           ADD   1   TO
+                                                WK-VERIFY-COUNT
+                                           ADD   OT01-VERIFY-TYUMON-SU
+                                                TO   WK-VERIFY-TOTAL
+                                 END-EVALUATE
+                       END-READ
+                  END-PERFORM
+                  CLOSE     OT01-FILE
+                  IF   WK-VERIFY-COUNT   =   OT01-REC-COUNT
+                  AND  WK-VERIFY-TOTAL   =   OT01-CTL-TOTAL
+                     DISPLAY   "コントロールトータル検証OK"
+                  ELSE
+                     DISPLAY   "コントロールトータル不一致"
+                  END-IF
+                  STOP RUN
+           END-IF.
        *>-----------------------------------------------------------------------
        *>主処理
        *>-----------------------------------------------------------------------
@@ -108,17 +258,47 @@
                MOVE   WK-BUNRUI-CODE-OLD   TO   OT01-BUNRUI-CODE
                MOVE   WK-SHOHIN-NO-OLD     TO   OT01-SHOHIN-NO
                MOVE   WK-SUM-TYUMON-SU     TO   OT01-TYUMON-SU
-          DISPLAY"読み込み終了 AT END OT01-BUNRUI-CODE:"
-          OT01-BUNRUI-CODE
-          DISPLAY"読み込み終了 AT END OT01-TYUMON-SU:"
-          OT01-TYUMON-SU
+               DISPLAY"読み込み終了 AT END OT01-BUNRUI-CODE:"
+               OT01-BUNRUI-CODE
+               DISPLAY"読み込み終了 AT END OT01-TYUMON-SU:"
+               OT01-TYUMON-SU
+               MOVE    ZERO    TO   WK-SHOHIN-MSTR-FOUND-FLG
+               MOVE    SPACE   TO   OT01-SHOHIN-NAME
+               MOVE    ZERO    TO   OT01-URIAGE-KINGAKU
+               PERFORM   VARYING   WK-SHOHIN-MSTR-IDX   FROM   1   BY 1
+                    UNTIL WK-SHOHIN-MSTR-IDX > WK-SHOHIN-MSTR-COUNT
+                    IF WK-SHOHIN-MSTR-BUNRUI-CODE(WK-SHOHIN-MSTR-IDX)
+                             =   OT01-BUNRUI-CODE
+                    AND  WK-SHOHIN-MSTR-SHOHIN-NO(WK-SHOHIN-MSTR-IDX)
+                             =   OT01-SHOHIN-NO
+                         MOVE WK-SHOHIN-MSTR-NAME(WK-SHOHIN-MSTR-IDX)
+                              TO   OT01-SHOHIN-NAME
+                         COMPUTE   OT01-URIAGE-KINGAKU =
+                              OT01-TYUMON-SU *
+                              WK-SHOHIN-MSTR-TANKA(WK-SHOHIN-MSTR-IDX)
+                         MOVE   1   TO   WK-SHOHIN-MSTR-FOUND-FLG
+                    END-IF
+               END-PERFORM
+               IF   WK-SHOHIN-MSTR-FOUND-FLG   NOT =   1
+                    MOVE   "商品名不明"   TO   OT01-SHOHIN-NAME
+               END-IF
                WRITE   OT01-RECODE
+               ADD     1                TO   OT01-REC-COUNT
+               ADD     OT01-TYUMON-SU   TO   OT01-CTL-TOTAL
        *>
                NOT   AT   END
                MOVE   IN01-BUNRUI-CODE     TO   WK-BUNRUI-CODE-NEW
                MOVE   IN01-SHOHIN-NO       TO   WK-SHOHIN-NO-NEW
                DISPLAY"NOT AT END IN01-BUNRUI-CODE:"IN01-BUNRUI-CODE
        *>
+       *>      入力データの並び順チェック
+               IF   WK-BUNRUI-CODE-NEW   <   WK-BUNRUI-CODE-OLD
+               OR   (WK-BUNRUI-CODE-NEW  =  WK-BUNRUI-CODE-OLD  AND
+                     WK-SHOHIN-NO-NEW    <  WK-SHOHIN-NO-OLD)
+                   DISPLAY "並び順が不正です"
+                   ADD     1   TO   WK-SEQ-ERR-COUNT
+               END-IF
+       *>
        *>      キーブレイク
                IF   WK-BUNRUI-CODE-NEW  =  WK-BUNRUI-CODE-OLD   AND
                     WK-SHOHIN-NO-OLD    =  WK-SHOHIN-NO-NEW
@@ -131,6 +311,9 @@
                WK-BUNRUI-CODE-OLD
                    COMPUTE   WK-SUM-TYUMON-SU =
                                     WK-SUM-TYUMON-SU + IN01-TYUMON-SU
+                        ON   SIZE ERROR
+                             DISPLAY "注文数合計が桁あふれ"
+                        END-COMPUTE
                DISPLAY"キーブレイクWK-SUM-TYUMON-SU:"
                WK-SUM-TYUMON-SU
                DISPLAY"キーブレイクIN01-TYUMON-SU:"
@@ -147,7 +330,31 @@
               OT01-BUNRUI-CODE
               DISPLAY"ファイル出力OT01-TYUMON-SU:"
               OT01-TYUMON-SU
+                   MOVE    ZERO    TO   WK-SHOHIN-MSTR-FOUND-FLG
+                   MOVE    SPACE   TO   OT01-SHOHIN-NAME
+                   MOVE    ZERO    TO   OT01-URIAGE-KINGAKU
+                   PERFORM VARYING WK-SHOHIN-MSTR-IDX FROM 1 BY 1
+                        UNTIL WK-SHOHIN-MSTR-IDX > WK-SHOHIN-MSTR-COUNT
+                        IF WK-SHOHIN-MSTR-BUNRUI-CODE
+                                (WK-SHOHIN-MSTR-IDX) = OT01-BUNRUI-CODE
+                        AND  WK-SHOHIN-MSTR-SHOHIN-NO
+                                (WK-SHOHIN-MSTR-IDX) = OT01-SHOHIN-NO
+                             MOVE WK-SHOHIN-MSTR-NAME
+                                  (WK-SHOHIN-MSTR-IDX)
+                                  TO   OT01-SHOHIN-NAME
+                             COMPUTE   OT01-URIAGE-KINGAKU =
+                                  OT01-TYUMON-SU *
+                                  WK-SHOHIN-MSTR-TANKA
+                                       (WK-SHOHIN-MSTR-IDX)
+                             MOVE   1   TO   WK-SHOHIN-MSTR-FOUND-FLG
+                        END-IF
+                   END-PERFORM
+                   IF   WK-SHOHIN-MSTR-FOUND-FLG   NOT =   1
+                        MOVE   "商品名不明"   TO   OT01-SHOHIN-NAME
+                   END-IF
                    WRITE   OT01-RECODE
+                   ADD     1                TO   OT01-REC-COUNT
+                   ADD     OT01-TYUMON-SU   TO   OT01-CTL-TOTAL
                    DISPLAY"ELSE WRITE OT01-RECODE:"OT01-RECODE
        *>
        *>次のキーをセット
@@ -164,6 +371,43 @@
        *>-----------------------------------------------------------------------
        *>終了処理
        *>-----------------------------------------------------------------------
+       *>    末尾レコードの書き出し
+       MOVE     OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT.
+       MOVE     OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL.
+       WRITE    OT01-TRL-RECODE.
+       *>
        CLOSE   IN01-FILE
                OT01-FILE.
+       *>-----------------------------------------------------------------------
+       *>コントロールトータルの検証処理
+       *>出力ファイルを読み直し、明細行の注文数を見出し以降だけ独自に
+       *>積み上げて、書き出し時の件数・合計と一致するかを検証する
+       *>-----------------------------------------------------------------------
+       OPEN      INPUT   OT01-FILE.
+       PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+            READ   OT01-FILE
+                 AT   END
+                      MOVE   "10"   TO   OT01-FILE-STATUS
+                 NOT   AT   END
+                      EVALUATE   OT01-VERIFY-KUBUN
+                           WHEN   "H"
+                                MOVE   ZERO   TO   WK-VERIFY-COUNT
+                                MOVE   ZERO   TO   WK-VERIFY-TOTAL
+                           WHEN   "T"
+                                CONTINUE
+                           WHEN   OTHER
+                                ADD   1   TO   WK-VERIFY-COUNT
+                                ADD   OT01-VERIFY-TYUMON-SU
+                                     TO   WK-VERIFY-TOTAL
+                      END-EVALUATE
+                 END-READ
+       END-PERFORM.
+       CLOSE     OT01-FILE.
+       *>
+       IF   WK-VERIFY-COUNT   =   OT01-REC-COUNT
+       AND  WK-VERIFY-TOTAL   =   OT01-CTL-TOTAL
+            DISPLAY   "コントロールトータル検証OK"
+       ELSE
+            DISPLAY   "コントロールトータル不一致"
+       END-IF.
        STOP RUN.
