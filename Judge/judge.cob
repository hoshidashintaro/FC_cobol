@@ -19,9 +19,61 @@
                               ORGANIZATION IS LINE SEQUENTIAL
                               STATUS IN-FILE-STATUS.
       *>************************************************************************
-      *>PT01プリントファイル
+      *>店舗別入力ファイルの統合対象一覧ファイル
+      *>************************************************************************
+       SELECT   INLIST-FILE   ASSIGN        TO "INLIST.txt"
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS INLIST-FILE-STATUS.
+      *>************************************************************************
+      *>統合対象の店舗別入力ファイル（一覧ファイルに名前を挙げたもの）
+      *>************************************************************************
+       SELECT   SRC-FILE      ASSIGN        TO WK-SRC-FILENAME
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS SRC-FILE-STATUS.
+      *>************************************************************************
+      *>OT01正常受注ファイル（SUMMARY_SAMPLE01への入力に使える形）
       *>************************************************************************
        SELECT   OT01-FILE     ASSIGN         TO "0T01.txt"
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS OT01-FILE-STATUS.
+      *>************************************************************************
+      *>OT01出力ファイルの日付退避ファイル（実行日ごとに複製先が変わる）
+      *>************************************************************************
+       SELECT   OT01-RETAIN-FILE  ASSIGN      TO WK-OT01-RETAIN-FILENAME
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS OT01-RETAIN-FILE-STATUS.
+      *>************************************************************************
+      *>受注データを扱う各プログラム共通の業務日誌（監査ログ）ファイル
+      *>************************************************************************
+       SELECT   NISSI-FILE    ASSIGN         TO "GYOMUNISSI.txt"
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      *>************************************************************************
+      *>分類マスタファイル
+      *>************************************************************************
+       SELECT   BUNRUIM-FILE  ASSIGN         TO "BUNRUIM.txt"
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS BUNRUIM-FILE-STATUS.
+      *>************************************************************************
+      *>担当者マスタファイル
+      *>************************************************************************
+       SELECT   TANTOM-FILE   ASSIGN         TO "TANTOM.txt"
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS TANTOM-FILE-STATUS.
+      *>************************************************************************
+      *>部署マスタファイル
+      *>************************************************************************
+       SELECT   BUSHOM-FILE   ASSIGN         TO "BUSHOM.txt"
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS BUSHOM-FILE-STATUS.
+      *>************************************************************************
+      *>ER01エラー受注ファイル
+      *>************************************************************************
+       SELECT   ER01-FILE     ASSIGN         TO "ER01.txt"
+                              ORGANIZATION IS LINE SEQUENTIAL.
+      *>************************************************************************
+      *>EX01受注エラー一覧表（運用向けの印刷可能な例外レポート）
+      *>************************************************************************
+       SELECT   EX01-FILE     ASSIGN         TO "EX01.txt"
                               ORGANIZATION IS LINE SEQUENTIAL.
       *>************************************************************************
       *>データ部
@@ -33,18 +85,107 @@
       *>************************************************************************
        FD   IN01-FILE.
        01   IN01-RECODE.
-          03   IN01-ZYUTYU-BANGOU.
-                05   IN01-MISEBAN                   PIC X(003).
-                05   IN01-TYUMON-BANGOU             PIC 9(005).
+           COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==IN01==.
+      *>************************************************************************
+      *>統合対象一覧ファイルのレイアウト定義（ファイル名を１行１件で保持する）
+      *>************************************************************************
+       FD   INLIST-FILE.
+       01   INLIST-RECODE                    PIC X(020).
+      *>************************************************************************
+      *>統合対象の店舗別入力ファイルのレイアウト定義
+      *>************************************************************************
+       FD   SRC-FILE.
+       01   SRC-RECODE.
+           COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==SRC==.
       *>************************************************************************
       *>OT01-FILEのレイアウト定義
       *>************************************************************************
        FD   OT01-FILE.
        01   OT01-RECODE.
-          03   OT01-ZYUTYU-BANGOU.
-                05   OT01-MISEBAN                   PIC X(003).
-                05   OT01-TYUMON-BANGOU             PIC 9(005).
-          03   OT01-ERR-MASSAGE-AREA                PIC X(040).
+           COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-HDR-RECODE.
+           COPY   RUNHDR   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-TRL-RECODE.
+           COPY   RUNTRL   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+      *>----------------------------------------------------------------------------
+      *>日付退避処理用（レコード種別を問わず１件分をそのまま複製するための領域）
+      *>----------------------------------------------------------------------------
+       01   OT01-FULL-RECODE                      PIC X(035).
+      *>************************************************************************
+      *>OT01出力ファイルの日付退避ファイルのレイアウト定義
+      *>************************************************************************
+       FD   OT01-RETAIN-FILE.
+       01   OT01-RETAIN-RECODE                    PIC X(035).
+      *>************************************************************************
+      *>業務日誌（監査ログ）ファイルのレイアウト定義
+      *>************************************************************************
+       FD   NISSI-FILE.
+       01   NISSI-RECODE.
+           COPY   GYOMUNISSI   REPLACING   ==:PREFIX:==
+                               BY   ==NISSI==.
+      *>************************************************************************
+      *>BUNRUIM-FILEのレイアウト定義
+      *>************************************************************************
+       FD   BUNRUIM-FILE.
+       01   BUNRUIM-RECODE.
+           COPY   BUNRUIMSTR   REPLACING   ==:PREFIX:==   BY   ==BMST==.
+      *>************************************************************************
+      *>TANTOM-FILEのレイアウト定義
+      *>************************************************************************
+       FD   TANTOM-FILE.
+       01   TANTOM-RECODE.
+           COPY   TANTOMSTR   REPLACING   ==:PREFIX:==   BY   ==TMST==.
+      *>************************************************************************
+      *>BUSHOM-FILEのレイアウト定義
+      *>************************************************************************
+       FD   BUSHOM-FILE.
+       01   BUSHOM-RECODE.
+           COPY   BUSHOMSTR   REPLACING   ==:PREFIX:==   BY   ==SMST==.
+      *>************************************************************************
+      *>ER01-FILEのレイアウト定義
+      *>************************************************************************
+       FD   ER01-FILE.
+       01   ER01-RECODE.
+           COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==ER01==.
+          03   ER01-ERR-MASSAGE-AREA                PIC X(040).
+          03   ER01-TANTOSYA-NAME                   PIC X(020).
+          03   ER01-BUSHO-NAME                      PIC X(020).
+       01   ER01-HDR-RECODE.
+           COPY   RUNHDR   REPLACING   ==:PREFIX:==   BY   ==ER01==.
+       01   ER01-TRL-RECODE.
+           COPY   RUNTRL   REPLACING   ==:PREFIX:==   BY   ==ER01==.
+      *>************************************************************************
+      *>EX01-FILEのレイアウト定義（受注エラー一覧表）
+      *>************************************************************************
+       FD   EX01-FILE.
+       01   EX01-TITLE-RECODE.
+           03   FILLER                PIC X(030)
+                           VALUE "**  受注エラー一覧表  **".
+       01   EX01-RUNDATE-RECODE.
+           03   FILLER                PIC X(012)
+                           VALUE "作成日　：".
+           03   EX01-RUNDATE-DATE     PIC 9(006).
+       01   EX01-PAGE-RECODE.
+           03   FILLER                PIC X(012)
+                           VALUE "ページ　：".
+           03   EX01-PAGE-NO          PIC ZZ9.
+       01   EX01-COLHDR-RECODE.
+           03   FILLER                PIC X(080)
+                   VALUE "店番   注文番号  エラー内容".
+       01   EX01-DETAIL-RECODE.
+           03   EX01-MISEBAN          PIC X(003).
+           03   FILLER                PIC X(002)
+                                             VALUE SPACE.
+           03   EX01-TYUMON-BANGOU    PIC 9(005).
+           03   FILLER                PIC X(002)
+                                             VALUE SPACE.
+           03   EX01-ERR-MASSAGE-AREA PIC X(040).
+           03   FILLER                PIC X(002)
+                                             VALUE SPACE.
+           03   EX01-TANTOSYA-NAME    PIC X(020).
+           03   FILLER                PIC X(002)
+                                             VALUE SPACE.
+           03   EX01-BUSHO-NAME       PIC X(020).
       *>************************************************************************
       *>作業領域の定義
       *>************************************************************************
@@ -56,6 +197,31 @@
        01   ERR-WOEK-AREA.
              03   ERR-COUNT                        PIC 9(006).
              03   ERR-SUM-COUNT                    PIC 9(006).
+             03   WK-ERR-FLG                       PIC 9(002).
+      *>
+      *>見出し・末尾レコード編集用の領域
+       01   WRK-HEADER-AREA.
+             03   WRK-PGM-NAME                     PIC X(008)
+                                             VALUE "JUDGE001".
+             03   WRK-RUN-DATE                      PIC 9(006).
+      *>
+      *>業務日誌の明細行（受付時刻）編集用の領域
+       01   WRK-SYSTEM-TIME                         PIC 9(008).
+       01   WRK-RUN-TIME                             PIC 9(004).
+      *>
+       01   OT01-CTL-AREA.
+             03   OT01-REC-COUNT                   PIC 9(006).
+             03   OT01-CTL-TOTAL                   PIC 9(009).
+      *>
+       01   ER01-CTL-AREA.
+             03   ER01-CTL-TOTAL                   PIC 9(009).
+      *>
+      *>受注エラー一覧表のページ制御用領域
+       01   EX01-CTL-AREA.
+             03   WK-EX01-PAGE-NO                  PIC 9(003).
+             03   WK-EX01-LINE-COUNT                PIC 9(003).
+             03   WK-EX01-PAGE-MAX                  PIC 9(003)
+                                             VALUE 20.
       *>
       *>出力件数を表示する領域
        01   MS3-MESSAGE-AREA.
@@ -69,8 +235,75 @@
                                        VALUE "件目がエラー".
             03   FILLER                       PIC X(018)
                                        VALUE "により終了".
+      *>
+      *>受付件数・正常件数・エラー件数・エラー率をまとめて表示する領域
+       01   MS4-SUMMARY-AREA.
+            03   FILLER                       PIC X(020)
+                                        VALUE "受付件数：".
+            03   MSG4-IN-COUNT                PIC ZZZ,ZZ9.
+            03   FILLER                       PIC X(020)
+                                        VALUE "　正常件数：".
+            03   MSG4-OK-COUNT                PIC ZZZ,ZZ9.
+            03   FILLER                       PIC X(021)
+                                        VALUE "　エラー件数：".
+            03   MSG4-ERR-COUNT               PIC ZZZ,ZZ9.
+            03   FILLER                       PIC X(020)
+                                        VALUE "　エラー率：".
+            03   MSG4-ERR-PCT                 PIC ZZ9.99.
+            03   FILLER                       PIC X(001)
+                                        VALUE "%".
+      *>エラー率計算用の作業領域
+       01   WK-ERR-PCT                        PIC 999V99.
+      *>受付件数表示退避領域（WRK-COUNTは直後のIF内で加算される場合がある
+      *>ため、まとめ表示の計算には影響を受けない退避値を使う）
+       01   WK-IN-COUNT-SAVE                  PIC 9(006).
       *>ステータスの領域を定義を設定する
        01  IN-FILE-STATUS                           PIC XX.
+       01  BUNRUIM-FILE-STATUS                      PIC XX.
+       01  TANTOM-FILE-STATUS                       PIC XX.
+       01  BUSHOM-FILE-STATUS                       PIC XX.
+       01  INLIST-FILE-STATUS                       PIC XX.
+       01  SRC-FILE-STATUS                          PIC XX.
+       01  OT01-FILE-STATUS                         PIC XX.
+       01  OT01-RETAIN-FILE-STATUS                  PIC XX.
+      *>
+      *>OT01出力ファイルの日付退避先ファイル名（実行日ごとに組み立てる）
+       01  WK-OT01-RETAIN-FILENAME                  PIC X(020).
+      *>店舗別入力ファイルを統合する際の作業領域
+       01  WK-SRC-FILENAME                          PIC X(020).
+      *>分類マスタ保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-BUNRUI-MSTR-AREA.
+            03   WK-BUNRUI-MSTR-COUNT            PIC 9(004)  COMP.
+            03   WK-BUNRUI-MSTR-TBL              OCCURS 999 TIMES
+                                    INDEXED BY WK-BUNRUI-MSTR-IDX.
+                 05   WK-BUNRUI-MSTR-CODE         PIC X(002).
+       01   WK-BUNRUI-MSTR-FOUND-FLG             PIC 9(001).
+      *>受付日付(YYMMDD)のチェック用作業領域
+       01   WK-HIDUKE-CHK-AREA.
+            03   WK-HIDUKE-YY                    PIC 99.
+            03   WK-HIDUKE-MM                    PIC 99.
+            03   WK-HIDUKE-DD                    PIC 99.
+            03   WK-HIDUKE-MAX-DD                PIC 99.
+      *>受付時刻(HHMM)のチェック用作業領域
+       01   WK-ZIKAN-CHK-AREA.
+            03   WK-ZIKAN-HH                     PIC 99.
+            03   WK-ZIKAN-MM                     PIC 99.
+      *>担当者マスタ保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-TANTO-MSTR-AREA.
+            03   WK-TANTO-MSTR-COUNT             PIC 9(004)  COMP.
+            03   WK-TANTO-MSTR-TBL               OCCURS 999 TIMES
+                                    INDEXED BY WK-TANTO-MSTR-IDX.
+                 05   WK-TANTO-MSTR-BANGOU        PIC 9(004).
+                 05   WK-TANTO-MSTR-NAME          PIC X(020).
+       01   WK-TANTO-MSTR-FOUND-FLG              PIC 9(001).
+      *>部署マスタ保持用テーブル（読み込んだ内容をメモリに展開する）
+       01   WK-BUSHO-MSTR-AREA.
+            03   WK-BUSHO-MSTR-COUNT             PIC 9(004)  COMP.
+            03   WK-BUSHO-MSTR-TBL               OCCURS 999 TIMES
+                                    INDEXED BY WK-BUSHO-MSTR-IDX.
+                 05   WK-BUSHO-MSTR-CODE          PIC X(003).
+                 05   WK-BUSHO-MSTR-NAME          PIC X(020).
+       01   WK-BUSHO-MSTR-FOUND-FLG              PIC 9(001).
       *>************************************************************************
       *>手続き部
       *>************************************************************************
@@ -93,7 +326,19 @@
       *>
       *>  ファイルのオープン
            OPEN   INPUT    IN01-FILE
-                  OUTPUT   OT01-FILE.
+                  OUTPUT   OT01-FILE
+                  OUTPUT   ER01-FILE
+                  OUTPUT   EX01-FILE.
+      *>
+      *>  業務日誌（監査ログ）を１レコードごとに追記できるよう
+      *>  実行開始時に一度だけオープンしておく
+           OPEN   EXTEND   NISSI-FILE.
+      *>
+      *>  ファイルが存在しない／入出力エラーの場合は通常のEOFと区別する
+           PERFORM   IN01-OPEN-CHK-PROC.
+      *>
+      *>  見出しレコードの書き出し
+           PERFORM    HEADER-WRITE-PROC.
       *>
       *>  入力ファイルの読み込み
            PERFORM    IN01-FILE-READ-PROC.
@@ -109,32 +354,335 @@
       *>  作業領域の初期化
            MOVE   ZERO        TO   WRK-COUNT.
            MOVE   ZERO        TO   ERR-COUNT.
+           MOVE   ZERO        TO   OT01-REC-COUNT.
+           MOVE   ZERO        TO   OT01-CTL-TOTAL.
+           MOVE   ZERO        TO   ER01-CTL-TOTAL.
            MOVE   SPACE       TO   IN-FILE-STATUS.
+           MOVE   ZERO        TO   WK-BUNRUI-MSTR-COUNT.
+           MOVE   ZERO        TO   WK-TANTO-MSTR-COUNT.
+           MOVE   ZERO        TO   WK-BUSHO-MSTR-COUNT.
+           MOVE   ZERO        TO   WK-EX01-PAGE-NO.
+           MOVE   ZERO        TO   WK-EX01-LINE-COUNT.
+      *>
+      *>  一覧ファイルに店舗別入力ファイルが挙がっていれば
+      *>  IN01-FILEへ１つに統合してから処理を続ける
+           PERFORM   MERGE-INPUT-PROC.
+      *>
+      *>  分類マスタの読み込み
+           PERFORM   BUNRUI-MSTR-LOAD-PROC.
+      *>
+      *>  担当者マスタの読み込み
+           PERFORM   TANTO-MSTR-LOAD-PROC.
+      *>
+      *>  部署マスタの読み込み
+           PERFORM   BUSHO-MSTR-LOAD-PROC.
       *>
        INIT-PROC-EXIT.
       *>
            EXIT.
       *>************************************************************************
+      *>店舗別入力ファイル統合処理
+      *>一覧ファイルINLIST.txtが存在すれば、そこに挙げられた店舗別の
+      *>入力ファイルを読み込み順にIN01-FILEへ書き出して１つに統合する。
+      *>一覧ファイルが存在しない場合は、従来どおりIN01.txtを単独の
+      *>入力ファイルとしてそのまま使う。
+      *>************************************************************************
+       MERGE-INPUT-PROC               SECTION.
+      *>
+           OPEN   INPUT   INLIST-FILE.
+      *>
+           IF   INLIST-FILE-STATUS   =   "35"
+                CLOSE   INLIST-FILE
+           ELSE
+                OPEN   OUTPUT   IN01-FILE
+                PERFORM   UNTIL   INLIST-FILE-STATUS   NOT   =   "00"
+                     READ   INLIST-FILE
+                          AT   END
+                               MOVE   "10"   TO   INLIST-FILE-STATUS
+                          NOT   AT   END
+                               PERFORM   MERGE-ONE-SRC-PROC
+                     END-READ
+                END-PERFORM
+                CLOSE   INLIST-FILE
+                        IN01-FILE
+           END-IF.
+      *>
+       MERGE-INPUT-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>一覧ファイルに挙げられた店舗別入力ファイル１件分の統合処理
+      *>************************************************************************
+       MERGE-ONE-SRC-PROC             SECTION.
+      *>
+           MOVE   INLIST-RECODE   TO   WK-SRC-FILENAME.
+      *>
+           OPEN   INPUT   SRC-FILE.
+      *>
+           PERFORM   UNTIL   SRC-FILE-STATUS   NOT   =   "00"
+                READ   SRC-FILE
+                     AT   END
+                          MOVE   "10"   TO   SRC-FILE-STATUS
+                     NOT   AT   END
+                          WRITE   IN01-RECODE   FROM   SRC-RECODE
+                END-READ
+           END-PERFORM.
+      *>
+           CLOSE   SRC-FILE.
+      *>
+       MERGE-ONE-SRC-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>IN01-FILEオープン時のステータスチェック処理
+      *>ファイルが見つからない（35）場合と、それ以外の入出力エラー
+      *>（00・35以外）を、正常時と区別してメッセージを出し分ける
+      *>************************************************************************
+       IN01-OPEN-CHK-PROC             SECTION.
+      *>
+           EVALUATE   IN-FILE-STATUS
+                WHEN   "00"
+                     CONTINUE
+                WHEN   "35"
+                     DISPLAY   "IN01-FILEが見つかりません"
+                     MOVE      8   TO   RETURN-CODE
+                     PERFORM   TERM-PROC
+                     STOP RUN
+                WHEN   OTHER
+                     DISPLAY   "IN01-FILE入出力エラー:"
+                          IN-FILE-STATUS
+                     MOVE      8   TO   RETURN-CODE
+                     PERFORM   TERM-PROC
+                     STOP RUN
+           END-EVALUATE.
+      *>
+       IN01-OPEN-CHK-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>IN01-FILE読み込み終了時のステータスチェック処理
+      *>読み込みループを抜けた時点のステータスが、正常なEOF（10）か、
+      *>途中で起きた入出力エラーかを区別する
+      *>************************************************************************
+       IN01-READ-CHK-PROC             SECTION.
+      *>
+           IF   IN-FILE-STATUS   NOT =   "10"
+                DISPLAY   "IN01-FILE入出力エラー:"
+                          IN-FILE-STATUS
+           END-IF.
+      *>
+       IN01-READ-CHK-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>見出しレコードの書き出し処理
+      *>************************************************************************
+       HEADER-WRITE-PROC             SECTION.
+      *>
+           ACCEPT   WRK-RUN-DATE   FROM   DATE.
+      *>
+           MOVE     WRK-PGM-NAME   TO   OT01-HDR-PGM-NAME.
+           MOVE     WRK-RUN-DATE   TO   OT01-HDR-RUN-DATE.
+           WRITE    OT01-HDR-RECODE.
+      *>
+           MOVE     WRK-PGM-NAME   TO   ER01-HDR-PGM-NAME.
+           MOVE     WRK-RUN-DATE   TO   ER01-HDR-RUN-DATE.
+           WRITE    ER01-HDR-RECODE.
+      *>
+      *>  受注エラー一覧表の１ページ目の見出しを印字する
+           PERFORM   EX01-HEADER-WRITE-PROC.
+      *>
+       HEADER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>受注エラー一覧表の見出し印字処理（ページ切り替え時にも呼ばれる）
+      *>************************************************************************
+       EX01-HEADER-WRITE-PROC         SECTION.
+      *>
+           ADD      1              TO   WK-EX01-PAGE-NO.
+           MOVE     WRK-RUN-DATE   TO   EX01-RUNDATE-DATE.
+           MOVE     WK-EX01-PAGE-NO   TO   EX01-PAGE-NO.
+      *>
+           WRITE    EX01-TITLE-RECODE.
+           WRITE    EX01-RUNDATE-RECODE.
+           WRITE    EX01-PAGE-RECODE.
+           WRITE    EX01-COLHDR-RECODE.
+      *>
+           MOVE     ZERO           TO   WK-EX01-LINE-COUNT.
+      *>
+       EX01-HEADER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>受注エラー一覧表への１件分の明細印字処理
+      *>ページ内の行数が上限に達していれば改ページしてから印字する
+      *>************************************************************************
+       EX01-DETAIL-WRITE-PROC         SECTION.
+      *>
+           IF   WK-EX01-LINE-COUNT   >=   WK-EX01-PAGE-MAX
+                PERFORM   EX01-HEADER-WRITE-PROC
+           END-IF.
+      *>
+           MOVE     ER01-MISEBAN          TO   EX01-MISEBAN.
+           MOVE     ER01-TYUMON-BANGOU    TO   EX01-TYUMON-BANGOU.
+           MOVE     ER01-ERR-MASSAGE-AREA TO   EX01-ERR-MASSAGE-AREA.
+           MOVE     ER01-TANTOSYA-NAME    TO   EX01-TANTOSYA-NAME.
+           MOVE     ER01-BUSHO-NAME       TO   EX01-BUSHO-NAME.
+      *>
+           WRITE    EX01-DETAIL-RECODE.
+      *>
+           ADD      1              TO   WK-EX01-LINE-COUNT.
+      *>
+       EX01-DETAIL-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>末尾レコードの書き出し処理
+      *>************************************************************************
+       TRAILER-WRITE-PROC             SECTION.
+      *>
+           MOVE     OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT.
+           MOVE     OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL.
+           WRITE    OT01-TRL-RECODE.
+      *>
+           MOVE     ERR-COUNT        TO   ER01-TRL-RECORD-COUNT.
+           MOVE     ER01-CTL-TOTAL   TO   ER01-TRL-CONTROL-TOTAL.
+           WRITE    ER01-TRL-RECODE.
+      *>
+       TRAILER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>OT01出力ファイルを実行日ごとの退避用ファイルへそのまま複製する処理
+      *>************************************************************************
+       OT01-RETAIN-PROC               SECTION.
+      *>
+           STRING    "OT01_"   WRK-RUN-DATE   ".txt"
+                     DELIMITED   BY   SIZE
+                     INTO   WK-OT01-RETAIN-FILENAME.
+      *>
+           MOVE      SPACE   TO   OT01-FILE-STATUS.
+           OPEN      INPUT    OT01-FILE.
+           OPEN      OUTPUT   OT01-RETAIN-FILE.
+           PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                READ   OT01-FILE
+                     AT   END
+                          MOVE   "10"   TO   OT01-FILE-STATUS
+                     NOT   AT   END
+                          WRITE   OT01-RETAIN-RECODE
+                                  FROM   OT01-FULL-RECODE
+                END-READ
+           END-PERFORM.
+           CLOSE     OT01-FILE
+                     OT01-RETAIN-FILE.
+      *>
+       OT01-RETAIN-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>業務日誌（監査ログ）への入力レコード１件ごとの明細行追記処理
+      *>NISSI-FILEはMAIN-PROCで実行開始時に一度だけEXTENDでオープン
+      *>してあるので、ここではWRITEのみを行う
+      *>************************************************************************
+       NISSI-DETAIL-WRITE-PROC        SECTION.
+      *>
+           ACCEPT    WRK-SYSTEM-TIME   FROM   TIME.
+           MOVE      WRK-SYSTEM-TIME(1:4)   TO   WRK-RUN-TIME.
+      *>
+           MOVE      "D"            TO   NISSI-KUBUN.
+           MOVE      WRK-RUN-DATE   TO   NISSI-RUN-DATE.
+           MOVE      WRK-RUN-TIME   TO   NISSI-RUN-TIME.
+           MOVE      WRK-PGM-NAME   TO   NISSI-PGM-NAME.
+           MOVE      WRK-COUNT      TO   NISSI-REC-NO.
+           IF        WK-ERR-FLG     NOT  =  ZERO
+                     MOVE   "9"     TO   NISSI-OUTCOME
+           ELSE
+                     MOVE   "0"     TO   NISSI-OUTCOME
+           END-IF.
+           MOVE      ZERO           TO   NISSI-IN-CNT
+                                          NISSI-OT-CNT
+                                          NISSI-ERR-CNT.
+      *>
+           WRITE     NISSI-RECODE.
+      *>
+       NISSI-DETAIL-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>業務日誌（監査ログ）への実行単位のまとめ行追記処理
+      *>MAIN-PROCで実行開始時に一度だけEXTENDでオープンしてある
+      *>NISSI-FILEにまとめ行を書き出し、最後にクローズする
+      *>************************************************************************
+       NISSI-WRITE-PROC               SECTION.
+      *>
+           MOVE      "S"            TO   NISSI-KUBUN.
+           MOVE      WRK-RUN-DATE   TO   NISSI-RUN-DATE.
+           MOVE      ZERO           TO   NISSI-RUN-TIME.
+           MOVE      WRK-PGM-NAME   TO   NISSI-PGM-NAME.
+           MOVE      ZERO           TO   NISSI-REC-NO.
+           MOVE      "0"            TO   NISSI-OUTCOME.
+           MOVE      WRK-COUNT      TO   NISSI-IN-CNT.
+           MOVE      OT01-REC-COUNT TO   NISSI-OT-CNT.
+           MOVE      ERR-COUNT      TO   NISSI-ERR-CNT.
+      *>
+           WRITE     NISSI-RECODE.
+      *>
+           CLOSE     NISSI-FILE.
+      *>
+       NISSI-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
       *>終了処理
       *>************************************************************************
        TERM-PROC                     SECTION.
       *>
+      *>  末尾レコードの書き出し
+           PERFORM   TRAILER-WRITE-PROC.
+      *>
       *>  ファイルのクローズ
            CLOSE   IN01-FILE
-                   OT01-FILE.
+                   OT01-FILE
+                   ER01-FILE
+                   EX01-FILE.
+      *>
+      *>  OT01出力ファイルを実行日ごとの退避用ファイルへ複製する
+           PERFORM   OT01-RETAIN-PROC.
+      *>
+      *>  業務日誌へ処理結果を追記する
+           PERFORM   NISSI-WRITE-PROC.
       *>
       *>  出力件数の表示
+      *>  （まとめ表示用に、加算前のWRK-COUNTを退避しておく）
+       MOVE WRK-COUNT TO WK-IN-COUNT-SAVE.
        IF WRK-COUNT = ZERO THEN
        DISPLAY "IN01-FILEが空です"
+       MOVE   8   TO   RETURN-CODE
        ELSE IF ERR-COUNT = 1 THEN
            ADD    1   TO   WRK-COUNT
            MOVE   WRK-COUNT TO MSG3-COUNT
            DISPLAY   ERR-MESSAGE-AREA UPON CONSOLE
+           MOVE   4   TO   RETURN-CODE
        ELSE
            MOVE   WRK-COUNT TO MSG3-COUNT
            *>MOVE   ERR-COUNT TO MSGE-COUNT
            DISPLAY   MS3-MESSAGE-AREA UPON CONSOLE
            *>DISPLAY   ERR-MESSAGE-AREA UPON CONSOLE
+           IF   ERR-COUNT   NOT   =   ZERO
+                MOVE   4   TO   RETURN-CODE
+           END-IF
+       END-IF.
+      *>
+      *>  受付件数・正常件数・エラー件数とエラー率をまとめて表示する
+       IF   WK-IN-COUNT-SAVE   NOT   =   ZERO
+            MOVE      WK-IN-COUNT-SAVE   TO   MSG4-IN-COUNT
+            MOVE      OT01-REC-COUNT     TO   MSG4-OK-COUNT
+            MOVE      ERR-COUNT          TO   MSG4-ERR-COUNT
+            COMPUTE   WK-ERR-PCT   ROUNDED   =
+                      (ERR-COUNT   /   WK-IN-COUNT-SAVE)   *   100
+            MOVE      WK-ERR-PCT         TO   MSG4-ERR-PCT
+            DISPLAY   MS4-SUMMARY-AREA   UPON   CONSOLE
        END-IF.
       *>
        TERM-PROC-EXIT.
@@ -145,6 +693,8 @@
       *>************************************************************************
        IN01-FILE-READ-PROC       SECTION.
       *>
+      *>  1件不正があっても最後まで読み切り、不正レコードはOT01-FILEに
+      *>  エラーメッセージ付きで書き出した上で正常にクローズする
        PERFORM UNTIL IN-FILE-STATUS NOT = "00"
       *>
       *>  読み込み終了時
@@ -157,106 +707,373 @@
       *>      読み込み時
                NOT   AT     END
       *>
-      *>      IN01-FILEにレコードがない場合
-               IF IN01-RECODE = SPACE THEN
-               DISPLAY"IN01-RECODE AT END:"IN01-RECODE
-      *>
-      *>      IN01-FILEがないエラーを出力する
-                     MOVE   ZERO   TO   WRK-COUNT
-      *>
-      *>      IN01-FILEにレコードがある場合
-               ELSE IF IN01-RECODE >= 1 THEN
-               DISPLAY"IN01-MISEBAN:"IN01-MISEBAN
-               DISPLAY FUNCTION LENGTH(FUNCTION TRIM(IN01-MISEBAN))
-               DISPLAY"TRIM:" FUNCTION TRIM(IN01-MISEBAN)
-      *>
-      *>エラー判定の処理
-      *>      IN01-MISEBANが文字列であるかを判定する
-       IF   FUNCTION LENGTH(FUNCTION TRIM(IN01-MISEBAN)) NOT = 3
-            *>FUNCTION STORED-CHAR-LENGTH(IN01-MISEBAN) NOT = 3
-            OR   IN01-MISEBAN = SPACES
-       THEN
-            ADD   1   TO   ERR-COUNT
-            DISPLAY"ERR-COUNT:"ERR-COUNT
-          DISPLAY  "店番が不適切な値です"
-          IF ERR-COUNT = 1 THEN
-          COMPUTE   ERR-SUM-COUNT   =   ERR-COUNT + WRK-COUNT
-           MOVE   ERR-SUM-COUNT TO MSGE-COUNT
-           DISPLAY   ERR-MESSAGE-AREA UPON CONSOLE
+      *>      1件分のエラー判定とOT01-FILEへの書き込みを行う
+               PERFORM   IN01-RECODE-CHK-PROC
+               ADD   1   TO   WRK-COUNT
+      *>
+      *>      業務日誌に１件分の明細行を追記する
+               PERFORM   NISSI-DETAIL-WRITE-PROC
       *>
-       MOVE      IN01-MISEBAN         TO   OT01-MISEBAN
-       MOVE      IN01-TYUMON-BANGOU   TO   OT01-TYUMON-BANGOU
-       MOVE ERR-MESSAGE-AREA TO  OT01-ERR-MASSAGE-AREA
-       WRITE OT01-RECODE
-      *>
-          STOP RUN
-      *>      IN01-MISEBANが文字列であるかを判定する
-       ELSE IF IN01-TYUMON-BANGOU = ZERO
-            OR   IN01-TYUMON-BANGOU IS NOT NUMERIC
-            OR   FUNCTION TRIM(IN01-TYUMON-BANGOU)
-             NOT = 5
-            AND (IN01-TYUMON-BANGOU = SPACE
-            OR IN01-TYUMON-BANGOU = ZERO)
-            THEN
-            ADD   1   TO   ERR-COUNT
-          DISPLAY  "注文番号が不適切な値です"
-          STOP RUN
-          END-IF
-       END-IF
-       END-IF
-          *>STOP RUN
-      *>
-               MOVE      IN01-MISEBAN         TO   OT01-MISEBAN
-               MOVE      IN01-TYUMON-BANGOU   TO   OT01-TYUMON-BANGOU
-               MOVE      SPACE                TO   OT01-ERR-MASSAGE-AREA
-               WRITE     OT01-RECODE
-                     ADD   1   TO   WRK-COUNT
-
            END-READ
        END-PERFORM.
+      *>
+      *>  EOFと入出力エラーを区別する
+           PERFORM   IN01-READ-CHK-PROC.
       *>
        IN01-FILE-READ-PROC-EXIT.
       *>
            EXIT.
       *>************************************************************************
-      *>IN01-FILEファイルの読み込み・書き込み処理
+      *>分類マスタファイルの読み込み処理（内容をテーブルに展開する）
       *>************************************************************************
-       *>IN01-FILE-READ-PROC       SECTION.
+       BUNRUI-MSTR-LOAD-PROC          SECTION.
       *>
-       *>PERFORM UNTIL IN-FILE-STATUS NOT = "00"
+           OPEN      INPUT   BUNRUIM-FILE.
+           PERFORM   UNTIL   BUNRUIM-FILE-STATUS   NOT =   "00"
+                READ   BUNRUIM-FILE
+                     AT   END
+                          MOVE   "10"   TO   BUNRUIM-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-BUNRUI-MSTR-COUNT   <   999
+                               ADD   1   TO   WK-BUNRUI-MSTR-COUNT
+                               MOVE   BMST-BUNRUI-CODE   TO
+                                    WK-BUNRUI-MSTR-CODE
+                                         (WK-BUNRUI-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE     BUNRUIM-FILE.
       *>
-      *>  読み込み終了時
-      *>     READ IN01-FILE
-      *>         AT    END
+       BUNRUI-MSTR-LOAD-PROC-EXIT.
       *>
-      *>            READ ENDを表示して処理を終了する
-      *>               DISPLAY "READ END"
+           EXIT.
+      *>************************************************************************
+      *>分類コード存在チェック処理（分類マスタテーブルを線形検索する）
+      *>************************************************************************
+       BUNRUI-MSTR-CHK-PROC          SECTION.
       *>
-      *>      読み込み時
-      *>         NOT   AT     END
+           MOVE      ZERO    TO   WK-BUNRUI-MSTR-FOUND-FLG.
+           PERFORM   VARYING   WK-BUNRUI-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-BUNRUI-MSTR-IDX   >   WK-BUNRUI-MSTR-COUNT
+                IF   WK-BUNRUI-MSTR-CODE(WK-BUNRUI-MSTR-IDX)
+                          =   IN01-BUNRUI-CODE
+                     MOVE   1   TO   WK-BUNRUI-MSTR-FOUND-FLG
+                END-IF
+           END-PERFORM.
       *>
-      *>      IN01-FILEにレコードがない場合
-      *>         IF IN01-RECODE = ZERO THEN
+       BUNRUI-MSTR-CHK-PROC-EXIT.
       *>
-      *>      WRK-COUNTに ZERO を代入して０件を出力する
-      *>             MOVE   ZERO   TO   WRK-COUNT
+           EXIT.
+      *>************************************************************************
+      *>担当者マスタファイルの読み込み処理（内容をテーブルに展開する）
+      *>************************************************************************
+       TANTO-MSTR-LOAD-PROC          SECTION.
       *>
-      *>      IN01-FILEにレコードがある場合
-      *>         ELSE
-      *>IN01-RECODE >= 1 THEN
+           OPEN      INPUT   TANTOM-FILE.
+           PERFORM   UNTIL   TANTOM-FILE-STATUS   NOT =   "00"
+                READ   TANTOM-FILE
+                     AT   END
+                          MOVE   "10"   TO   TANTOM-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-TANTO-MSTR-COUNT   <   999
+                               ADD   1   TO   WK-TANTO-MSTR-COUNT
+                               MOVE   TMST-TANTOSYA-BANGOU   TO
+                                    WK-TANTO-MSTR-BANGOU
+                                         (WK-TANTO-MSTR-COUNT)
+                               MOVE   TMST-TANTOSYA-NAME     TO
+                                    WK-TANTO-MSTR-NAME
+                                         (WK-TANTO-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE     TANTOM-FILE.
       *>
-      *>      IN01-FILEの値をOT01-FILEに代入する
+       TANTO-MSTR-LOAD-PROC-EXIT.
       *>
-      *>             MOVE      IN01-MISEBAN         TO   OT01-MISEBAN
-      *>             MOVE      IN01-TYUMON-BANGOU   TO   OT01-TYUMON-BANGOU
-      *>               MOVE  ERR-MESSAGE-AREA  TO OT01-ERR-MASSAGE-AREA
-      *>             WRITE     OT01-RECODE
-      *>             ADD   1   TO   WRK-COUNT
+           EXIT.
+      *>************************************************************************
+      *>担当者名称検索処理（担当者マスタテーブルを線形検索する）
+      *>************************************************************************
+       TANTO-MSTR-LOOKUP-PROC        SECTION.
+      *>
+           MOVE      ZERO    TO   WK-TANTO-MSTR-FOUND-FLG.
+           MOVE      SPACE   TO   ER01-TANTOSYA-NAME.
+           PERFORM   VARYING   WK-TANTO-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-TANTO-MSTR-IDX   >   WK-TANTO-MSTR-COUNT
+                IF   WK-TANTO-MSTR-BANGOU(WK-TANTO-MSTR-IDX)
+                          =   IN01-TANTOSYA-BANGOU
+                     MOVE   WK-TANTO-MSTR-NAME(WK-TANTO-MSTR-IDX)
+                          TO   ER01-TANTOSYA-NAME
+                     MOVE   1   TO   WK-TANTO-MSTR-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-TANTO-MSTR-FOUND-FLG   NOT =   1
+                MOVE   "担当者名不明"   TO   ER01-TANTOSYA-NAME
+           END-IF.
+      *>
+       TANTO-MSTR-LOOKUP-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>部署マスタファイルの読み込み処理（内容をテーブルに展開する）
+      *>************************************************************************
+       BUSHO-MSTR-LOAD-PROC          SECTION.
+      *>
+           OPEN      INPUT   BUSHOM-FILE.
+           PERFORM   UNTIL   BUSHOM-FILE-STATUS   NOT =   "00"
+                READ   BUSHOM-FILE
+                     AT   END
+                          MOVE   "10"   TO   BUSHOM-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-BUSHO-MSTR-COUNT   <   999
+                               ADD   1   TO   WK-BUSHO-MSTR-COUNT
+                               MOVE   SMST-BUSHO-CODE   TO
+                                    WK-BUSHO-MSTR-CODE
+                                         (WK-BUSHO-MSTR-COUNT)
+                               MOVE   SMST-BUSHO-NAME   TO
+                                    WK-BUSHO-MSTR-NAME
+                                         (WK-BUSHO-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE     BUSHOM-FILE.
+      *>
+       BUSHO-MSTR-LOAD-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>部署名称検索処理（部署マスタテーブルを線形検索する）
+      *>************************************************************************
+       BUSHO-MSTR-LOOKUP-PROC        SECTION.
+      *>
+           MOVE      ZERO    TO   WK-BUSHO-MSTR-FOUND-FLG.
+           MOVE      SPACE   TO   ER01-BUSHO-NAME.
+           PERFORM   VARYING   WK-BUSHO-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-BUSHO-MSTR-IDX   >   WK-BUSHO-MSTR-COUNT
+                IF   WK-BUSHO-MSTR-CODE(WK-BUSHO-MSTR-IDX)
+                          =   IN01-BUSHO-CODE
+                     MOVE   WK-BUSHO-MSTR-NAME(WK-BUSHO-MSTR-IDX)
+                          TO   ER01-BUSHO-NAME
+                     MOVE   1   TO   WK-BUSHO-MSTR-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-BUSHO-MSTR-FOUND-FLG   NOT =   1
+                MOVE   "部署名不明"   TO   ER01-BUSHO-NAME
+           END-IF.
+      *>
+       BUSHO-MSTR-LOOKUP-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>IN01-RECODE１件分のエラー判定処理
+      *>************************************************************************
+       IN01-RECODE-CHK-PROC      SECTION.
+      *>
+           MOVE   ZERO   TO   WK-ERR-FLG.
+      *>
+      *>  店番
+           IF   FUNCTION LENGTH(FUNCTION TRIM(IN01-MISEBAN)) NOT = 3
+                OR   IN01-MISEBAN = SPACES
+                MOVE      1   TO   WK-ERR-FLG
+                DISPLAY   "店番が不適切な値です"
+           END-IF.
+      *>
+      *>  注文番号
+           IF   WK-ERR-FLG   =   ZERO
+           AND (IN01-TYUMON-BANGOU   =   ZERO
+                OR   IN01-TYUMON-BANGOU   IS NOT NUMERIC)
+                MOVE      2   TO   WK-ERR-FLG
+                DISPLAY   "注文番号が不適切な値です"
+           END-IF.
+      *>
+      *>  分類コード
+           IF   WK-ERR-FLG   =   ZERO
+           AND  IN01-BUNRUI-CODE   =   SPACE
+                MOVE      3   TO   WK-ERR-FLG
+                DISPLAY   "分類コードが不適切な値です"
+           END-IF.
+      *>  分類コード（分類マスタ存在チェック）
+           IF   WK-ERR-FLG   =   ZERO
+                PERFORM   BUNRUI-MSTR-CHK-PROC
+                IF   WK-BUNRUI-MSTR-FOUND-FLG   NOT =   1
+                     MOVE      10   TO   WK-ERR-FLG
+                     DISPLAY   "分類コードマスタ不在エラー"
+                END-IF
+           END-IF.
       *>
-                 *>END-IF
-      *>     END-READ
-      *> END-PERFORM.
+      *>  商品No
+           IF   WK-ERR-FLG   =   ZERO
+           AND (IN01-SHOHIN-NO   =   ZERO
+                OR   IN01-SHOHIN-NO   IS NOT NUMERIC)
+                MOVE      4   TO   WK-ERR-FLG
+                DISPLAY   "商品Noが不適切な値です"
+           END-IF.
       *>
-      *> IN01-FILE-READ-PROC-EXIT.
+      *>  注文数
+           IF   WK-ERR-FLG   =   ZERO
+           AND  IN01-TYUMON-SU   IS NOT NUMERIC
+                MOVE      5   TO   WK-ERR-FLG
+                DISPLAY   "注文数が不適切な値です"
+           END-IF.
       *>
-      *>     EXIT.
+      *>  日付（桁の妥当性はERRRULEの必須項目チェックに委ねており、
+      *>      ここでは年月日として実在する値かどうかを検証する）
+           IF   WK-ERR-FLG   =   ZERO
+           AND (IN01-HIDUKE   =   ZERO
+                OR   IN01-HIDUKE   IS NOT NUMERIC)
+                MOVE      6   TO   WK-ERR-FLG
+                DISPLAY   "日付が不適切な値です"
+           END-IF.
+           IF   WK-ERR-FLG   =   ZERO
+                PERFORM   HIDUKE-CHK-PROC
+           END-IF.
+      *>
+      *>  時間（HHMMとして実在する値かどうかを検証する）
+           IF   WK-ERR-FLG   =   ZERO
+           AND  IN01-ZIKAN   IS NOT NUMERIC
+                MOVE      7   TO   WK-ERR-FLG
+                DISPLAY   "時間が不適切な値です"
+           END-IF.
+           IF   WK-ERR-FLG   =   ZERO
+                PERFORM   ZIKAN-CHK-PROC
+           END-IF.
+      *>
+      *>  部署コード
+           IF   WK-ERR-FLG   =   ZERO
+           AND  IN01-BUSHO-CODE   =   SPACE
+                MOVE      8   TO   WK-ERR-FLG
+                DISPLAY   "部署コードが不適切な値です"
+           END-IF.
+      *>
+      *>  担当者番号
+           IF   WK-ERR-FLG   =   ZERO
+           AND (IN01-TANTOSYA-BANGOU   =   ZERO
+                OR   IN01-TANTOSYA-BANGOU   IS NOT NUMERIC)
+                MOVE      9   TO   WK-ERR-FLG
+                DISPLAY   "担当者番号が不適切な値です"
+           END-IF.
+      *>
+           IF   WK-ERR-FLG   NOT =   ZERO
+      *>
+      *>      不正レコードはER01-FILEにエラーメッセージ付きで書き出す
+                ADD   1   TO   ERR-COUNT
+                ADD   IN01-TYUMON-SU   TO   ER01-CTL-TOTAL
+                MOVE      IN01-MISEBAN         TO   ER01-MISEBAN
+                MOVE      IN01-TYUMON-BANGOU   TO   ER01-TYUMON-BANGOU
+                MOVE      IN01-BUNRUI-CODE     TO   ER01-BUNRUI-CODE
+                MOVE      IN01-SHOHIN-NO       TO   ER01-SHOHIN-NO
+                MOVE      IN01-TYUMON-SU       TO   ER01-TYUMON-SU
+                MOVE      IN01-HIDUKE          TO   ER01-HIDUKE
+                MOVE      IN01-ZIKAN           TO   ER01-ZIKAN
+                MOVE      IN01-BUSHO-CODE      TO   ER01-BUSHO-CODE
+                MOVE      IN01-TANTOSYA-BANGOU TO   ER01-TANTOSYA-BANGOU
+                MOVE      IN01-TYUMON-KUBUN    TO   ER01-TYUMON-KUBUN
+                EVALUATE  WK-ERR-FLG
+                   WHEN 1 MOVE "店番が不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 2 MOVE "注文番号が不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 3 MOVE "分類コードが不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 4 MOVE "商品Noが不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 5 MOVE "注文数が不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 6 MOVE "日付が不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 7 MOVE "時間が不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 8 MOVE "部署コードが不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                   WHEN 9 MOVE "担当者番号が不適切な値です"
+                                                TO ER01-ERR-MASSAGE-AREA
+                  WHEN 10 MOVE "分類コードマスタ不在エラー"
+                                                TO ER01-ERR-MASSAGE-AREA
+                END-EVALUATE
+      *>
+      *>      担当者名・部署名をマスタから求めて付加する
+                PERFORM   TANTO-MSTR-LOOKUP-PROC
+                PERFORM   BUSHO-MSTR-LOOKUP-PROC
+                WRITE     ER01-RECODE
+      *>
+      *>      受注エラー一覧表にも同じ内容を１行印字する
+                PERFORM   EX01-DETAIL-WRITE-PROC
+           ELSE
+      *>
+      *>      正常レコードはOT01-FILEにそのまま書き出す
+                MOVE      IN01-MISEBAN         TO   OT01-MISEBAN
+                MOVE      IN01-TYUMON-BANGOU   TO   OT01-TYUMON-BANGOU
+                MOVE      IN01-BUNRUI-CODE     TO   OT01-BUNRUI-CODE
+                MOVE      IN01-SHOHIN-NO       TO   OT01-SHOHIN-NO
+                MOVE      IN01-TYUMON-SU       TO   OT01-TYUMON-SU
+                MOVE      IN01-HIDUKE          TO   OT01-HIDUKE
+                MOVE      IN01-ZIKAN           TO   OT01-ZIKAN
+                MOVE      IN01-BUSHO-CODE      TO   OT01-BUSHO-CODE
+                MOVE      IN01-TANTOSYA-BANGOU TO   OT01-TANTOSYA-BANGOU
+                MOVE      IN01-TYUMON-KUBUN    TO   OT01-TYUMON-KUBUN
+                WRITE     OT01-RECODE
+                ADD       1              TO   OT01-REC-COUNT
+                ADD       IN01-TYUMON-SU TO   OT01-CTL-TOTAL
+           END-IF.
+      *>
+       IN01-RECODE-CHK-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>受付日付(YYMMDD)の実在チェック処理
+      *>************************************************************************
+       HIDUKE-CHK-PROC               SECTION.
+      *>
+           MOVE      IN01-HIDUKE(1:2)    TO   WK-HIDUKE-YY.
+           MOVE      IN01-HIDUKE(3:2)    TO   WK-HIDUKE-MM.
+           MOVE      IN01-HIDUKE(5:2)    TO   WK-HIDUKE-DD.
+      *>
+      *>   月が01～12の範囲かをチェックする
+           IF   WK-HIDUKE-MM   <   1   OR   WK-HIDUKE-MM   >   12
+                DISPLAY   "日付エラー（月が不正）"
+                MOVE      6     TO  WK-ERR-FLG
+           ELSE
+      *>
+      *>      月ごとの最終日を求める（閏年は２月を29日とする）
+                EVALUATE   WK-HIDUKE-MM
+                     WHEN   4   WHEN   6   WHEN   9   WHEN  11
+                          MOVE   30   TO   WK-HIDUKE-MAX-DD
+                     WHEN   2
+                          IF   FUNCTION MOD(WK-HIDUKE-YY, 4) = 0
+                               MOVE   29   TO   WK-HIDUKE-MAX-DD
+                          ELSE
+                               MOVE   28   TO   WK-HIDUKE-MAX-DD
+                          END-IF
+                     WHEN   OTHER
+                          MOVE   31   TO   WK-HIDUKE-MAX-DD
+                END-EVALUATE
+      *>
+      *>      日が１～最終日の範囲かをチェックする
+                IF   WK-HIDUKE-DD   <   1
+                OR   WK-HIDUKE-DD   >   WK-HIDUKE-MAX-DD
+                     DISPLAY   "日付エラー（日が不正）"
+                     MOVE      6     TO  WK-ERR-FLG
+                END-IF
+           END-IF.
+      *>
+       HIDUKE-CHK-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>受付時刻(HHMM)の実在チェック処理
+      *>************************************************************************
+       ZIKAN-CHK-PROC                SECTION.
+      *>
+           MOVE      IN01-ZIKAN(1:2)     TO   WK-ZIKAN-HH.
+           MOVE      IN01-ZIKAN(3:2)     TO   WK-ZIKAN-MM.
+      *>
+           IF   WK-ZIKAN-HH   >   23   OR   WK-ZIKAN-MM   >   59
+                DISPLAY   "時間エラー（HH/MMが不正）"
+                MOVE      7     TO  WK-ERR-FLG
+           END-IF.
+      *>
+       ZIKAN-CHK-PROC-EXIT.
+      *>
+           EXIT.
