@@ -21,6 +21,22 @@
        *>出力ファイル
        *>-----------------------------------------------------------------------
        SELECT    OT01-FILE   ASSIGN       TO   "OT01.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS OT01-FILE-STATUS.
+       *>-----------------------------------------------------------------------
+       *>ソート作業ファイル
+       *>-----------------------------------------------------------------------
+       SELECT    SW01-FILE   ASSIGN       TO   "SW01.txt".
+       *>-----------------------------------------------------------------------
+       *>集計対象の年範囲を指定するパラメータファイル
+       *>-----------------------------------------------------------------------
+       SELECT    YRPARM-FILE   ASSIGN       TO   "YRPARM.txt"
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS  IS YRPARM-FILE-STATUS.
+       *>-----------------------------------------------------------------------
+       *>年範囲で絞り込んだ後の入力ファイル（ソート前の作業ファイル）
+       *>-----------------------------------------------------------------------
+       SELECT    YRFLT-FILE   ASSIGN       TO   "YRFLT.txt"
                              ORGANIZATION IS LINE SEQUENTIAL.
        *>-----------------------------------------------------------------------
        *>データ部
@@ -34,6 +50,30 @@
        01   IN01-RECODE.
             03   IN01-YEAR      PIC X(004).
             03   IN01-SUJI      PIC 99.
+            03   IN01-DESCRIPTION PIC X(020).
+       *>----------------------------------------------------------------------------
+       *>年範囲パラメータファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   YRPARM-FILE.
+       01   YRPARM-RECODE.
+            03   YRPARM-START-YEAR   PIC X(004).
+            03   YRPARM-END-YEAR     PIC X(004).
+       *>----------------------------------------------------------------------------
+       *>年範囲で絞り込んだ後の作業ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   YRFLT-FILE.
+       01   YRFLT-RECODE.
+            03   YRFLT-YEAR     PIC X(004).
+            03   YRFLT-SUJI     PIC 99.
+            03   YRFLT-DESCRIPTION PIC X(020).
+       *>----------------------------------------------------------------------------
+       *>ソート作業ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       SD   SW01-FILE.
+       01   SW01-RECODE.
+            03   SW01-YEAR      PIC X(004).
+            03   SW01-SUJI      PIC 99.
+            03   SW01-DESCRIPTION PIC X(020).
        *>----------------------------------------------------------------------------
        *>出力ファイルのレイアウト定義
        *>----------------------------------------------------------------------------
@@ -41,12 +81,34 @@
        01   OT01-RECODE.
             03   OT01-YEAR      PIC X(004).
             03   OT01-SUJI      PIC 999.
+            03   OT01-MIN-SUJI  PIC 999.
+            03   OT01-MAX-SUJI  PIC 999.
+            03   OT01-AVG-SUJI  PIC 999V99.
+            03   OT01-DESCRIPTION PIC X(020).
+       01   OT01-HDR-RECODE.
+            COPY   RUNHDR   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-TRL-RECODE.
+            COPY   RUNTRL   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       *>----------------------------------------------------------------------------
+       *>コントロールトータル検証用（先頭の区分バイトと数値のみを見る）
+       *>----------------------------------------------------------------------------
+       01   OT01-VERIFY-RECODE.
+            03   OT01-VERIFY-KUBUN   PIC X(001).
+            03   FILLER              PIC X(003).
+            03   OT01-VERIFY-SUJI    PIC 999.
        *>-----------------------------------------------------------------------
        *>作業領域の定義
        *>-----------------------------------------------------------------------
        WORKING-STORAGE                    SECTION.
        *>
        01   IN-FILE-STATUS      PIC XX.
+       01   OT01-FILE-STATUS    PIC XX.
+       01   YRPARM-FILE-STATUS  PIC XX.
+       *>
+       *>集計対象の年範囲（パラメータファイル未指定時は全件対象とする）
+       01   WK-YEAR-RANGE-AREA.
+            03   WK-START-YEAR  PIC X(004)   VALUE "0000".
+            03   WK-END-YEAR    PIC X(004)   VALUE "9999".
        *>
        01   WRK-LEY-AREA.
             03   WK-KEY-OLD     PIC X(004).
@@ -54,6 +116,31 @@
        *>
        01   WK-SUM-AREA.
             03   WK-SUM-SUJI    PIC 999.
+            03   WK-MIN-SUJI    PIC 999.
+            03   WK-MAX-SUJI    PIC 999.
+            03   WK-CNT-SUJI    PIC 9(004).
+            03   WK-AVG-SUJI    PIC 999V99.
+            03   WK-DESCRIPTION PIC X(020).
+       *>
+       01   WRK-HEADER-AREA.
+            03   WRK-PGM-NAME   PIC X(008)  VALUE "SUMMARY1".
+            03   WRK-RUN-DATE   PIC 9(006).
+       01   OT01-CTL-AREA.
+            03   OT01-REC-COUNT PIC 9(006).
+            03   OT01-CTL-TOTAL PIC 9(009).
+       *>
+       *>コントロールトータル検証用の独自積み上げ領域
+       01   WK-CTL-VERIFY-AREA.
+            03   WK-VERIFY-COUNT PIC 9(006).
+            03   WK-VERIFY-TOTAL PIC 9(009).
+       *>
+       *>入力データの並び順チェック用作業領域
+       01   WK-SEQ-CHK-AREA.
+            03   WK-SEQ-ERR-COUNT PIC 9(004).
+       *>
+       *>入力件数カウント用作業領域
+       01   WK-DATA-COUNT-AREA.
+            03   WRK-DATA-COUNT PIC 9(006).
        *>-----------------------------------------------------------------------
        *>初期処理（ファイルのオープン）
        *>-----------------------------------------------------------------------
@@ -62,10 +149,63 @@
              MOVE   SPACE   TO   WK-KEY-OLD.
              MOVE   SPACE   TO   WK-KEY-NEW.
              MOVE   ZERO    TO   WK-SUM-SUJI.
+             MOVE   ZERO    TO   OT01-REC-COUNT.
+             MOVE   ZERO    TO   OT01-CTL-TOTAL.
+             MOVE   ZERO    TO   WK-VERIFY-COUNT.
+             MOVE   ZERO    TO   WK-VERIFY-TOTAL.
+             MOVE   ZERO    TO   WK-SEQ-ERR-COUNT.
+             MOVE   ZERO    TO   WRK-DATA-COUNT.
        *>
-       *>    ファイルのオープン
+       *>    年範囲パラメータファイルを読み込む（未指定時は全件が対象のまま）
+             OPEN   INPUT   YRPARM-FILE.
+             IF   YRPARM-FILE-STATUS   =   "35"
+                  CLOSE   YRPARM-FILE
+             ELSE
+                  READ   YRPARM-FILE
+                       NOT   AT   END
+                             MOVE   YRPARM-START-YEAR
+                                  TO   WK-START-YEAR
+                             MOVE   YRPARM-END-YEAR
+                                  TO   WK-END-YEAR
+                  END-READ
+                  CLOSE   YRPARM-FILE
+             END-IF.
+       *>
+       *>    IN01-FILEから年範囲内のレコードだけをYRFLT-FILEへ抜き出す
+             MOVE   SPACE   TO   IN-FILE-STATUS.
+             OPEN   INPUT    IN01-FILE.
+             OPEN   OUTPUT   YRFLT-FILE.
+             PERFORM   UNTIL   IN-FILE-STATUS   NOT =   "00"
+                  READ   IN01-FILE
+                       AT   END
+                            CONTINUE
+                       NOT   AT   END
+                            IF   IN01-YEAR   >=   WK-START-YEAR
+                            AND  IN01-YEAR   <=   WK-END-YEAR
+                                 WRITE   YRFLT-RECODE
+                                      FROM   IN01-RECODE
+                            END-IF
+                  END-READ
+             END-PERFORM.
+             CLOSE     IN01-FILE
+                       YRFLT-FILE.
+       *>
+       *>    絞り込んだ結果を年の順に並び替える
+             MOVE   SPACE   TO   IN-FILE-STATUS.
+             SORT      SW01-FILE
+                  ON   ASCENDING   KEY   SW01-YEAR
+                  USING    YRFLT-FILE
+                  GIVING   IN01-FILE.
+       *>
+       *>    再実行時は前回分に追記するためOT01-FILEをEXTENDでオープンする
              OPEN   INPUT    IN01-FILE
-                    OUTPUT   OT01-FILE.
+                    EXTEND   OT01-FILE.
+       *>
+       *>    見出しレコードの書き出し
+             ACCEPT   WRK-RUN-DATE   FROM   DATE.
+             MOVE     WRK-PGM-NAME   TO   OT01-HDR-PGM-NAME.
+             MOVE     WRK-RUN-DATE   TO   OT01-HDR-RUN-DATE.
+             WRITE    OT01-HDR-RECODE.
        *>
            READ IN01-FILE
                 AT     END
@@ -75,10 +215,57 @@
                MOVE   IN01-YEAR   TO   WK-KEY-NEW
                                        WK-KEY-OLD
                MOVE   IN01-SUJI   TO   WK-SUM-SUJI
+                                       WK-MIN-SUJI
+                                       WK-MAX-SUJI
+               MOVE   1           TO   WK-CNT-SUJI
+               MOVE   IN01-DESCRIPTION
+                                   TO   WK-DESCRIPTION
                DISPLAY"初期WK-KEY-NEW:"WK-KEY-NEW
                DISPLAY"初期WK-KEY-OLD:"WK-KEY-OLD
                DISPLAY"初期WK-SUM-SUJI:"WK-SUM-SUJI
+               ADD    1                 TO   WRK-DATA-COUNT
            END-READ.
+       *>
+       *>    入力件数が０件だった場合はその旨を表示して終了する
+           IF     WRK-DATA-COUNT   =  0
+                  DISPLAY   "IN01-FILEが空です"
+                  MOVE      OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT
+                  MOVE      OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL
+                  WRITE     OT01-TRL-RECODE
+                  CLOSE     IN01-FILE
+                            OT01-FILE
+                  OPEN      INPUT   OT01-FILE
+                  PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+                       READ   OT01-FILE
+                            AT   END
+                                 MOVE   "10"   TO   OT01-FILE-STATUS
+                            NOT   AT   END
+                                 EVALUATE   OT01-VERIFY-KUBUN
+                                      WHEN   "H"
+                                           MOVE   ZERO   TO
+                                                WK-VERIFY-COUNT
+                                           MOVE   ZERO   TO
+                                                WK-VERIFY-TOTAL
+                                      WHEN   "T"
+                                           CONTINUE
+                                      WHEN   OTHER
+                                           ADD   1   TO
+                                                WK-VERIFY-COUNT
+                                           ADD   OT01-VERIFY-SUJI
+                                                TO   WK-VERIFY-TOTAL
+                                 END-EVALUATE
+                       END-READ
+                  END-PERFORM
+                  CLOSE     OT01-FILE
+                  IF   WK-VERIFY-COUNT   =   OT01-REC-COUNT
+                  AND  WK-VERIFY-TOTAL   =   OT01-CTL-TOTAL
+                     DISPLAY   "コントロールトータル検証OK"
+                  ELSE
+                     DISPLAY   "コントロールトータル不一致"
+                  END-IF
+                  MOVE      8   TO   RETURN-CODE
+                  STOP RUN
+           END-IF.
        *>-----------------------------------------------------------------------
        *>主処理
        *>-----------------------------------------------------------------------
@@ -89,14 +276,29 @@
                DISPLAY   "READ END"
                MOVE   WK-KEY-OLD    TO   OT01-YEAR
                MOVE   WK-SUM-SUJI   TO   OT01-SUJI
+               MOVE   WK-MIN-SUJI   TO   OT01-MIN-SUJI
+               MOVE   WK-MAX-SUJI   TO   OT01-MAX-SUJI
+               COMPUTE   WK-AVG-SUJI   ROUNDED
+                    =   WK-SUM-SUJI   /   WK-CNT-SUJI
+               MOVE   WK-AVG-SUJI   TO   OT01-AVG-SUJI
+               MOVE   WK-DESCRIPTION
+                                   TO   OT01-DESCRIPTION
                DISPLAY"読み込み終了 AT END OT01-YEAR:"OT01-YEAR
                DISPLAY"読み込み終了 AT END OT01-SUJI:"OT01-SUJI
                WRITE   OT01-RECODE
+               ADD     1             TO   OT01-REC-COUNT
+               ADD     OT01-SUJI     TO   OT01-CTL-TOTAL
        *>
                NOT   AT   END
                MOVE   IN01-YEAR     TO   WK-KEY-NEW
                DISPLAY"NOT AT END IN01-YEAR:"IN01-YEAR
        *>
+       *>      入力データの並び順チェック
+               IF   WK-KEY-NEW   <   WK-KEY-OLD
+                    DISPLAY   "並び順が不正です"
+                    ADD       1   TO   WK-SEQ-ERR-COUNT
+               END-IF
+       *>
        *>      キーブレイク
                IF   WK-KEY-NEW  =  WK-KEY-OLD
        *>
@@ -105,18 +307,41 @@
                DISPLAY"キーブレイクWK-KEY-NEW:"WK-KEY-NEW
                DISPLAY"キーブレイクWK-KEY-OLD:"WK-KEY-OLD
                    COMPUTE   WK-SUM-SUJI = WK-SUM-SUJI + IN01-SUJI
+                   ADD       1   TO   WK-CNT-SUJI
+                   IF   IN01-SUJI   <   WK-MIN-SUJI
+                        MOVE   IN01-SUJI   TO   WK-MIN-SUJI
+                   END-IF
+                   IF   IN01-SUJI   >   WK-MAX-SUJI
+                        MOVE   IN01-SUJI   TO   WK-MAX-SUJI
+                   END-IF
+                   MOVE   IN01-DESCRIPTION
+                                       TO   WK-DESCRIPTION
        *>
        *>      ファイル出力
                ELSE
                    MOVE   WK-KEY-OLD    TO   OT01-YEAR
                    MOVE   WK-SUM-SUJI   TO   OT01-SUJI
+                   MOVE   WK-MIN-SUJI   TO   OT01-MIN-SUJI
+                   MOVE   WK-MAX-SUJI   TO   OT01-MAX-SUJI
+                   COMPUTE   WK-AVG-SUJI   ROUNDED
+                        =   WK-SUM-SUJI   /   WK-CNT-SUJI
+                   MOVE   WK-AVG-SUJI   TO   OT01-AVG-SUJI
+                   MOVE   WK-DESCRIPTION
+                                       TO   OT01-DESCRIPTION
                    DISPLAY"ファイル出力OT01-YEAR:"OT01-YEAR
                    DISPLAY"ファイル出力OT01-SUJI:"OT01-SUJI
                    WRITE   OT01-RECODE
+                   ADD     1             TO   OT01-REC-COUNT
+                   ADD     OT01-SUJI     TO   OT01-CTL-TOTAL
        *>
        *>次のキーをセット
                    MOVE WK-KEY-NEW TO WK-KEY-OLD
                    MOVE IN01-SUJI TO WK-SUM-SUJI
+                                     WK-MIN-SUJI
+                                     WK-MAX-SUJI
+                   MOVE 1          TO WK-CNT-SUJI
+                   MOVE IN01-DESCRIPTION
+                                   TO WK-DESCRIPTION
                    DISPLAY"次キーセットWK-KEY-NEW:"WK-KEY-NEW
                    DISPLAY"次キーセットWK-KEY-OLD:"WK-KEY-OLD
                END-IF
@@ -125,6 +350,43 @@
        *>-----------------------------------------------------------------------
        *>終了処理
        *>-----------------------------------------------------------------------
+       *>    末尾レコードの書き出し
+       MOVE     OT01-REC-COUNT   TO   OT01-TRL-RECORD-COUNT.
+       MOVE     OT01-CTL-TOTAL   TO   OT01-TRL-CONTROL-TOTAL.
+       WRITE    OT01-TRL-RECODE.
+       *>
        CLOSE   IN01-FILE
                OT01-FILE.
+       *>-----------------------------------------------------------------------
+       *>コントロールトータルの検証処理
+       *>出力ファイルを読み直し、明細行の数値を見出し以降だけ独自に
+       *>積み上げて、書き出し時の件数・合計と一致するかを検証する
+       *>-----------------------------------------------------------------------
+       OPEN      INPUT   OT01-FILE.
+       PERFORM   UNTIL   OT01-FILE-STATUS   =   "10"
+            READ   OT01-FILE
+                 AT   END
+                      MOVE   "10"   TO   OT01-FILE-STATUS
+                 NOT   AT   END
+                      EVALUATE   OT01-VERIFY-KUBUN
+                           WHEN   "H"
+                                MOVE   ZERO   TO   WK-VERIFY-COUNT
+                                MOVE   ZERO   TO   WK-VERIFY-TOTAL
+                           WHEN   "T"
+                                CONTINUE
+                           WHEN   OTHER
+                                ADD   1   TO   WK-VERIFY-COUNT
+                                ADD   OT01-VERIFY-SUJI
+                                     TO   WK-VERIFY-TOTAL
+                      END-EVALUATE
+                 END-READ
+       END-PERFORM.
+       CLOSE     OT01-FILE.
+       *>
+       IF   WK-VERIFY-COUNT   =   OT01-REC-COUNT
+       AND  WK-VERIFY-TOTAL   =   OT01-CTL-TOTAL
+            DISPLAY   "コントロールトータル検証OK"
+       ELSE
+            DISPLAY   "コントロールトータル不一致"
+       END-IF.
        STOP RUN.
