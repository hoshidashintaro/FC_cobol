@@ -1,29 +1,129 @@
+      *>************************************************************************
+      *>担当者別注文件数集計サンプルプログラム
+      *>************************************************************************
+      *>見出し部
+      *>************************************************************************
        IDENTIFICATION              DIVISION.
        PROGRAM-ID.                 LOOP_SAMPLE02.
-      *>
+      *>************************************************************************
+      *>環境部
+      *>************************************************************************
        ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *>************************************************************************
+      *>IN01入力ファイル
+      *>************************************************************************
+           SELECT   IN01-FILE     ASSIGN        TO   "IN01.txt"
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  STATUS       IS   IN-FILE-STATUS.
+      *>************************************************************************
+      *>データ部
+      *>************************************************************************
        DATA                        DIVISION.
-      *>
+       FILE                        SECTION.
+      *>************************************************************************
+      *>IN01-FILEのレイアウト定義
+      *>************************************************************************
+       FD   IN01-FILE.
+       01   IN01-RECODE.
+           COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==IN01==.
+      *>************************************************************************
+      *>作業領域の定義
+      *>************************************************************************
        WORKING-STORAGE             SECTION.
-           01 WK-SUJI-I              PIC 99.
-           01 WK-SUJI-TOTAL          PIC 99.
+      *>ステータスの領域
+       01   IN-FILE-STATUS                        PIC XX.
+      *>読み込んだ注文件数の合計（旧WK-SUJI-TOTALを流用）
+       01   WK-SUJI-TOTAL                          PIC 9(005).
+      *>担当者別注文件数保持用テーブル
+       01   WK-TANTO-CNT-AREA.
+            03   WK-TANTO-CNT-COUNT                PIC 9(004)  COMP.
+            03   WK-TANTO-CNT-TBL                  OCCURS 999 TIMES
+                                    INDEXED BY WK-TANTO-CNT-IDX.
+                 05   WK-TANTO-CNT-BANGOU           PIC 9(004).
+                 05   WK-TANTO-CNT-SUJI             PIC 9(005).
+       01   WK-TANTO-CNT-FOUND-FLG                 PIC 9(001).
+      *>担当者別注文件数の表示用領域
+       01   WK-TANTO-DISP-AREA.
+            03   FILLER                       PIC X(018)
+                                        VALUE "担当者番号：".
+            03   WK-DISP-TANTOSYA-BANGOU      PIC 9(004).
+            03   FILLER                       PIC X(018)
+                                        VALUE "　注文件数：".
+            03   WK-DISP-TANTO-SUJI           PIC ZZZ,ZZ9.
+      *>************************************************************************
+      *>手続き部
+      *>************************************************************************
        PROCEDURE DIVISION.
-       MOVE  ZERO TO  WK-SUJI-I.
-       MOVE  ZERO TO  WK-SUJI-TOTAL.
       *>
-      *>WK-SUJI-Iに１を加算する処理
-       ADD-PROC SECTION.
-               ADD  1 TO  WK-SUJI-I.
-       ADD-PROC-EXIT.
-       EXIT.
+           MOVE      ZERO      TO   WK-SUJI-TOTAL.
+           MOVE      ZERO      TO   WK-TANTO-CNT-COUNT.
+           MOVE      SPACE     TO   IN-FILE-STATUS.
+      *>
+           OPEN      INPUT     IN01-FILE.
       *>
+      *>指定回数繰り返す処理（IN01-FILEを最後まで読み込む）
+           PERFORM   UNTIL   IN-FILE-STATUS   =   "10"
+                PERFORM   IN01-READ-PROC
+           END-PERFORM.
       *>
-      *>指定回数繰り返す処理
-       PERFORM UNTIL WK-SUJI-I > 10
-           ADD WK-SUJI-I TO  WK-SUJI-TOTAL
-           PERFORM ADD-PROC
-       END-PERFORM.
+           CLOSE     IN01-FILE.
+      *>
+      *>担当者別の注文件数を表示する
+           PERFORM   VARYING   WK-TANTO-CNT-IDX   FROM   1   BY   1
+                     UNTIL   WK-TANTO-CNT-IDX   >   WK-TANTO-CNT-COUNT
+                MOVE   WK-TANTO-CNT-BANGOU(WK-TANTO-CNT-IDX)
+                          TO   WK-DISP-TANTOSYA-BANGOU
+                MOVE   WK-TANTO-CNT-SUJI(WK-TANTO-CNT-IDX)
+                          TO   WK-DISP-TANTO-SUJI
+                DISPLAY   WK-TANTO-DISP-AREA
+           END-PERFORM.
+      *>
+      *>最終合計件数を表示する
+           DISPLAY   WK-SUJI-TOTAL.
       *>
-      *>最終合計数を表示する
-       DISPLAY WK-SUJI-TOTAL.
        STOP RUN.
+      *>************************************************************************
+      *>IN01-FILEから1件読み込み、担当者別件数に積み上げる処理
+      *>************************************************************************
+       IN01-READ-PROC              SECTION.
+      *>
+           READ   IN01-FILE
+                AT   END
+                     MOVE   "10"   TO   IN-FILE-STATUS
+                NOT   AT   END
+                     ADD   1   TO   WK-SUJI-TOTAL
+                     PERFORM   ADD-PROC
+           END-READ.
+      *>
+       IN01-READ-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>担当者番号をテーブルで線形検索し、注文件数に１を加算する処理
+      *>************************************************************************
+       ADD-PROC                    SECTION.
+      *>
+           MOVE      ZERO   TO   WK-TANTO-CNT-FOUND-FLG.
+           PERFORM   VARYING   WK-TANTO-CNT-IDX   FROM   1   BY   1
+                     UNTIL   WK-TANTO-CNT-IDX   >   WK-TANTO-CNT-COUNT
+                IF   WK-TANTO-CNT-BANGOU(WK-TANTO-CNT-IDX)
+                          =   IN01-TANTOSYA-BANGOU
+                     ADD   1   TO   WK-TANTO-CNT-SUJI(WK-TANTO-CNT-IDX)
+                     MOVE   1   TO   WK-TANTO-CNT-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-TANTO-CNT-FOUND-FLG   NOT =   1
+                AND   WK-TANTO-CNT-COUNT   <   999
+                ADD   1   TO   WK-TANTO-CNT-COUNT
+                MOVE   IN01-TANTOSYA-BANGOU
+                     TO   WK-TANTO-CNT-BANGOU(WK-TANTO-CNT-COUNT)
+                MOVE   1
+                     TO   WK-TANTO-CNT-SUJI(WK-TANTO-CNT-COUNT)
+           END-IF.
+      *>
+       ADD-PROC-EXIT.
+      *>
+           EXIT.
