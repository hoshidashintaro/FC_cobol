@@ -33,16 +33,18 @@
       *>************************************************************************
        FD   IN01-FILE.
        01   IN01-RECODE.
-          03   IN01-ZYUTYU-BANGOU.
-                05   IN01-MISEBAN                   PIC X(003).
+           COPY   ORDKEY   REPLACING   ==:PREFIX:==   BY   ==IN01==.
       *>************************************************************************
       *>OT01-FILEのレイアウト定義
       *>************************************************************************
        FD   OT01-FILE.
        01   OT01-RECODE.
-          03   OT01-ZYUTYU-BANGOU.
-                05   OT01-MISEBAN                   PIC X(003).
+           COPY   ORDKEY   REPLACING   ==:PREFIX:==   BY   ==OT01==.
           03   OT01-ERR-MASSAGE-AREA                PIC X(040).
+       01   OT01-HDR-RECODE.
+           COPY   RUNHDR   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-TRL-RECODE.
+           COPY   RUNTRL   REPLACING   ==:PREFIX:==   BY   ==OT01==.
       *>************************************************************************
       *>作業領域の定義
       *>************************************************************************
@@ -54,6 +56,13 @@
        01   ERR-WOEK-AREA.
              03   ERR-COUNT                        PIC 9(006).
              03   ERR-SUM-COUNT                    PIC 9(006).
+             03   WK-ERR-FLG                       PIC 9(002).
+      *>
+      *>見出し・末尾レコード編集用の領域
+       01   WRK-HEADER-AREA.
+             03   WRK-PGM-NAME                     PIC X(008)
+                                             VALUE "JUDGE001".
+             03   WRK-RUN-DATE                      PIC 9(006).
       *>
       *>出力件数を表示する領域
        01   MS3-MESSAGE-AREA.
@@ -105,6 +114,9 @@
            OPEN   INPUT    IN01-FILE
                   OUTPUT   OT01-FILE.
       *>
+      *>  見出しレコードの書き出し
+           PERFORM    HEADER-WRITE-PROC.
+      *>
       *>  入力ファイルの読み込み
            PERFORM    IN01-FILE-READ-PROC.
       *>
@@ -112,10 +124,39 @@
       *>
            EXIT.
       *>************************************************************************
+      *>見出しレコードの書き出し処理
+      *>************************************************************************
+       HEADER-WRITE-PROC             SECTION.
+      *>
+           ACCEPT   WRK-RUN-DATE   FROM   DATE.
+      *>
+           MOVE     WRK-PGM-NAME   TO   OT01-HDR-PGM-NAME.
+           MOVE     WRK-RUN-DATE   TO   OT01-HDR-RUN-DATE.
+           WRITE    OT01-HDR-RECODE.
+      *>
+       HEADER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>末尾レコードの書き出し処理
+      *>************************************************************************
+       TRAILER-WRITE-PROC             SECTION.
+      *>
+           MOVE     WRK-COUNT        TO   OT01-TRL-RECORD-COUNT.
+           MOVE     ERR-COUNT        TO   OT01-TRL-CONTROL-TOTAL.
+           WRITE    OT01-TRL-RECODE.
+      *>
+       TRAILER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
       *>終了処理
       *>************************************************************************
        TERM-PROC                     SECTION.
       *>
+      *>  末尾レコードの書き出し
+           PERFORM   TRAILER-WRITE-PROC.
+      *>
       *>  ファイルのクローズ
            CLOSE   IN01-FILE
                    OT01-FILE.
@@ -152,10 +193,29 @@
       *>      正常系はここにくる
       *>      IN01-FILEにレコードがある場合
                ELSE IF IN01-RECODE >= 1 THEN
+      *>
+                   DISPLAY"IN01-MISEBAN:"IN01-MISEBAN
+      *>
+      *>      店番が３桁の文字列として設定されているかを判定する
+                   MOVE   ZERO   TO   WK-ERR-FLG
+                   IF   FUNCTION LENGTH(FUNCTION TRIM(IN01-MISEBAN))
+                        NOT = 3
+                        OR   IN01-MISEBAN = SPACES
+                        MOVE      1   TO   WK-ERR-FLG
+                        DISPLAY   "店番が不適切な値です"
+                   END-IF
       *>
                    MOVE   IN01-MISEBAN
                               TO   OT01-MISEBAN
-                   DISPLAY"IN01-MISEBAN:"IN01-MISEBAN
+                   MOVE   IN01-TYUMON-BANGOU
+                              TO   OT01-TYUMON-BANGOU
+                   IF   WK-ERR-FLG   NOT =   ZERO
+                        ADD   1   TO   ERR-COUNT
+                        MOVE   "店番が不適切な値です"
+                                     TO   OT01-ERR-MASSAGE-AREA
+                   ELSE
+                        MOVE   SPACE   TO   OT01-ERR-MASSAGE-AREA
+                   END-IF
       *>
                    WRITE     OT01-RECODE
                    ADD   1   TO   WRK-COUNT
