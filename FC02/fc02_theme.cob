@@ -22,7 +22,14 @@
       *>PT01プリントファイル
       *>************************************************************************
        SELECT   PRT-FILE      ASSIGN         TO "PT01.txt"
-                              ORGANIZATION IS LINE SEQUENTIAL.
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS PRT-FILE-STATUS.
+      *>************************************************************************
+      *>PT01印刷ファイルの日付退避ファイル（実行日ごとに複製先が変わる）
+      *>************************************************************************
+       SELECT   PRT-RETAIN-FILE ASSIGN        TO WK-PRT-RETAIN-FILENAME
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              STATUS PRT-RETAIN-FILE-STATUS.
       *>************************************************************************
       *>データ部
       *>************************************************************************
@@ -33,29 +40,97 @@
       *>************************************************************************
        FD   IN01-FILE.
        01   IN01-RECODE.
-          03   IN01-ZYUTYU-BANGOU.
-                05   IN01-MISEBAN                   PIC X(003).
-                05   IN01-TYUMON-BANDOU             PIC 9(005).
+           COPY   ORDREC   REPLACING   ==:PREFIX:==   BY   ==IN01==.
       *>************************************************************************
       *>件数印刷のレイアウト定義
       *>************************************************************************
        FD   PRT-FILE.
-       01   PRT-RECODE                              PIC ZZZ,ZZ9.
+       01   PRT-RECODE                              PIC ZZZ,ZZ9-.
+       01   PRT-HDR-RECODE.
+           COPY   RUNHDR   REPLACING   ==:PREFIX:==   BY   ==PRT==.
+       01   PRT-TRL-RECODE.
+           COPY   RUNTRL   REPLACING   ==:PREFIX:==   BY   ==PRT==.
+      *>----------------------------------------------------------------------------
+      *>日付退避処理用（レコード種別を問わず１件分をそのまま複製するための領域）
+      *>----------------------------------------------------------------------------
+       01   PRT-FULL-RECODE                        PIC X(030).
+      *>************************************************************************
+      *>PT01印刷ファイルの日付退避ファイルのレイアウト定義
+      *>************************************************************************
+       FD   PRT-RETAIN-FILE.
+       01   PRT-RETAIN-RECODE                      PIC X(030).
+      *>************************************************************************
+      *>印刷レポートの見出し行・列見出し行・合計行のレイアウト定義
+      *>************************************************************************
+       01   PRT-TITLE-RECODE.
+           03   FILLER                PIC X(030)
+                           VALUE "**  受注件数集計表  **".
+       01   PRT-RUNDATE-RECODE.
+           03   FILLER                PIC X(012)
+                           VALUE "作成日　：".
+           03   PRT-RUNDATE-DATE      PIC 9(006).
+       01   PRT-COLHDR-RECODE.
+           03   FILLER                PIC X(020)
+                           VALUE "件数".
+       01   PRT-FOOTER-RECODE.
+           03   FILLER                PIC X(012)
+                           VALUE "総件数　：".
+           03   PRT-FOOTER-COUNT      PIC ZZZ,ZZ9-.
+      *>************************************************************************
+      *>分類別件数行のレイアウト定義
+      *>************************************************************************
+       01   PRT-CAT-RECODE.
+           03   FILLER                PIC X(004)
+                           VALUE SPACE.
+           03   FILLER                PIC X(008)
+                           VALUE "分類：".
+           03   PRT-CAT-CODE          PIC X(002).
+           03   FILLER                PIC X(004)
+                           VALUE SPACE.
+           03   PRT-CAT-COUNT         PIC ZZZ,ZZ9-.
       *>************************************************************************
       *>作業領域の定義
       *>************************************************************************
        WORKING-STORAGE               SECTION.
       *>
        01   WRK-WOEK-AREA.
-             03   WRK-COUNT                        PIC 9(006).
+             03   WRK-COUNT                        PIC S9(006).
+             03   WRK-PRT-LINE-COUNT               PIC 9(006).
+      *>取消受注による相殺の影響を受けない、読み込んだ生レコード件数
+      *>（０件チェックはWRK-COUNTではなくこちらで行う）
+             03   WRK-REC-COUNT                    PIC 9(006).
+      *>
+      *>取消受注（区分="9"）の場合に件数をマイナス計上するための増減値
+       01   WK-COUNT-DELTA                          PIC S9(001).
+      *>
+      *>分類別件数の集計用テーブル
+       01   WRK-BUNRUI-CNT-AREA.
+             03   WRK-BUNRUI-CNT-SU                PIC 9(004).
+             03   WRK-BUNRUI-CNT-TBL
+                           OCCURS 99 TIMES
+                           INDEXED BY WRK-BUNRUI-IDX.
+                  05   WRK-BUNRUI-CNT-CODE         PIC X(002).
+                  05   WRK-BUNRUI-CNT-COUNT        PIC S9(006).
+       01   WK-BUNRUI-CNT-FOUND-FLG                PIC 9(001).
+      *>
+      *>見出し・末尾レコード編集用の領域
+       01   WRK-HEADER-AREA.
+             03   WRK-PGM-NAME                     PIC X(008)
+                                             VALUE "PRINT002".
+             03   WRK-RUN-DATE                      PIC 9(006).
       *>
       *>ステータスの領域を定義を設定する
        01  IN-FILE-STATUS                           PIC XX.
+       01  PRT-FILE-STATUS                          PIC XX.
+       01  PRT-RETAIN-FILE-STATUS                   PIC XX.
+      *>
+      *>PT01印刷ファイルの日付退避先ファイル名（実行日ごとに組み立てる）
+       01  WK-PRT-RETAIN-FILENAME                   PIC X(020).
       *>************************************************************************
       *>印刷用パーツ定義
       *>************************************************************************
        01   HD01-PRT-COUNT.
-             03   PRT-COUNT                        PIC ZZZ,ZZ9.
+             03   PRT-COUNT                        PIC ZZZ,ZZ9-.
       *>************************************************************************
       *>手続き部
       *>************************************************************************
@@ -80,6 +155,9 @@
            OPEN   INPUT    IN01-FILE
                   OUTPUT   PRT-FILE.
       *>
+      *>  見出しレコードの書き出し
+           PERFORM    HEADER-WRITE-PROC.
+      *>
       *>  入力ファイルの読み込み
            PERFORM    IN01-FILE-READ-PROC.
       *>
@@ -93,7 +171,10 @@
       *>
       *>  作業領域の初期化
            MOVE   ZERO        TO   WRK-COUNT.
+           MOVE   ZERO        TO   WRK-REC-COUNT.
            MOVE   SPACE       TO   IN-FILE-STATUS.
+           MOVE   ZERO        TO   WRK-BUNRUI-CNT-SU.
+           MOVE   ZERO        TO   WRK-PRT-LINE-COUNT.
       *>
       *>  印刷用パーツ定義の初期化
            MOVE   ZERO        TO   PRT-COUNT.
@@ -102,18 +183,84 @@
       *>
            EXIT.
       *>************************************************************************
+      *>PT01印刷ファイルを実行日ごとの退避用ファイルへそのまま複製する処理
+      *>************************************************************************
+       PRT-RETAIN-PROC                SECTION.
+      *>
+           STRING    "PT01_"   WRK-RUN-DATE   ".txt"
+                     DELIMITED   BY   SIZE
+                     INTO   WK-PRT-RETAIN-FILENAME.
+      *>
+           MOVE      SPACE   TO   PRT-FILE-STATUS.
+           OPEN      INPUT    PRT-FILE.
+           OPEN      OUTPUT   PRT-RETAIN-FILE.
+           PERFORM   UNTIL   PRT-FILE-STATUS   =   "10"
+                READ   PRT-FILE
+                     AT   END
+                          MOVE   "10"   TO   PRT-FILE-STATUS
+                     NOT   AT   END
+                          WRITE   PRT-RETAIN-RECODE
+                                  FROM   PRT-FULL-RECODE
+                END-READ
+           END-PERFORM.
+           CLOSE     PRT-FILE
+                     PRT-RETAIN-FILE.
+      *>
+       PRT-RETAIN-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
       *>終了処理
       *>************************************************************************
        TERM-PROC                     SECTION.
       *>
+      *>  末尾レコードの書き出し
+           PERFORM   TRAILER-WRITE-PROC.
+      *>
       *>  ファイルのクローズ
            CLOSE   IN01-FILE
                    PRT-FILE.
+      *>
+      *>  印刷ファイルを実行日ごとの退避用ファイルへ複製する
+           PERFORM   PRT-RETAIN-PROC.
+      *>
+      *>  入力件数が０件だった場合はその旨を表示する
+      *>  （取消受注が相殺してWRK-COUNTがゼロになる日もあるため
+      *>    ここでは生レコード件数のWRK-REC-COUNTを見る）
+           IF   WRK-REC-COUNT   =   ZERO
+                DISPLAY   "IN01-FILEが空です"
+                MOVE      8   TO   RETURN-CODE
+           END-IF.
       *>
        TERM-PROC-EXIT.
       *>
            EXIT.
       *>************************************************************************
+      *>見出しレコードの書き出し処理
+      *>************************************************************************
+       HEADER-WRITE-PROC             SECTION.
+      *>
+           ACCEPT   WRK-RUN-DATE   FROM   DATE.
+           MOVE     WRK-PGM-NAME   TO   PRT-HDR-PGM-NAME.
+           MOVE     WRK-RUN-DATE   TO   PRT-HDR-RUN-DATE.
+           WRITE    PRT-HDR-RECODE.
+      *>
+       HEADER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>末尾レコードの書き出し処理
+      *>************************************************************************
+       TRAILER-WRITE-PROC             SECTION.
+      *>
+           MOVE     WRK-PRT-LINE-COUNT   TO   PRT-TRL-RECORD-COUNT.
+           MOVE     WRK-COUNT    TO   PRT-TRL-CONTROL-TOTAL.
+           WRITE    PRT-TRL-RECODE.
+      *>
+       TRAILER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
       *>IN01-FILEファイルの読み込み
       *>************************************************************************
        IN01-FILE-READ-PROC       SECTION.
@@ -128,20 +275,80 @@
                MOVE   ZERO   TO   WRK-COUNT
                *>
                ELSE IF IN01-RECODE >= 1 THEN
-                     ADD   1   TO   WRK-COUNT
+      *>            取消受注（区分="9"）の場合は件数をマイナス計上する
+                     IF   IN01-TYUMON-KUBUN   =   "9"
+                          MOVE   -1   TO   WK-COUNT-DELTA
+                     ELSE
+                          MOVE    1   TO   WK-COUNT-DELTA
+                     END-IF
+                     ADD   WK-COUNT-DELTA   TO   WRK-COUNT
+                     ADD   1               TO   WRK-REC-COUNT
+                     PERFORM   CATEGORY-COUNT-PROC
       *>
            END-READ
        END-PERFORM.
       *>************************************************************************
+      *>分類別件数の積み上げ処理
+      *>************************************************************************
+       CATEGORY-COUNT-PROC       SECTION.
+      *>
+           MOVE   ZERO   TO   WK-BUNRUI-CNT-FOUND-FLG.
+           PERFORM   VARYING   WRK-BUNRUI-IDX   FROM   1   BY   1
+                UNTIL   WRK-BUNRUI-IDX   >   WRK-BUNRUI-CNT-SU
+                IF   WRK-BUNRUI-CNT-CODE (WRK-BUNRUI-IDX)
+                     =   IN01-BUNRUI-CODE
+                     ADD    WK-COUNT-DELTA   TO
+                          WRK-BUNRUI-CNT-COUNT (WRK-BUNRUI-IDX)
+                     MOVE   1   TO   WK-BUNRUI-CNT-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+           IF   WK-BUNRUI-CNT-FOUND-FLG   NOT =   1
+                ADD    1   TO   WRK-BUNRUI-CNT-SU
+                MOVE   IN01-BUNRUI-CODE
+                       TO   WRK-BUNRUI-CNT-CODE (WRK-BUNRUI-CNT-SU)
+                MOVE   WK-COUNT-DELTA
+                       TO   WRK-BUNRUI-CNT-COUNT (WRK-BUNRUI-CNT-SU)
+           END-IF.
+      *>
+       CATEGORY-COUNT-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
       *>印刷処理
       *>************************************************************************
        PRINT-PROC       SECTION.
-
+      *>
+      *>      レポート見出し行の印刷
+               MOVE      WRK-RUN-DATE         TO   PRT-RUNDATE-DATE.
+               WRITE     PRT-TITLE-RECODE.
+               ADD       1   TO   WRK-PRT-LINE-COUNT.
+               WRITE     PRT-RUNDATE-RECODE.
+               ADD       1   TO   WRK-PRT-LINE-COUNT.
+               WRITE     PRT-COLHDR-RECODE.
+               ADD       1   TO   WRK-PRT-LINE-COUNT.
       *>
       *>      件数の代入と印刷処理
                MOVE      WRK-COUNT            TO   PRT-COUNT.
       *>
                WRITE     PRT-RECODE         FROM   PRT-COUNT.
+               ADD       1   TO   WRK-PRT-LINE-COUNT.
+      *>
+      *>      分類別件数の印刷
+               PERFORM   VARYING   WRK-BUNRUI-IDX   FROM   1   BY   1
+                    UNTIL   WRK-BUNRUI-IDX   >   WRK-BUNRUI-CNT-SU
+                    MOVE   WRK-BUNRUI-CNT-CODE (WRK-BUNRUI-IDX)
+                           TO   PRT-CAT-CODE
+                    MOVE   WRK-BUNRUI-CNT-COUNT (WRK-BUNRUI-IDX)
+                           TO   PRT-CAT-COUNT
+                    WRITE  PRT-CAT-RECODE
+                    ADD    1   TO   WRK-PRT-LINE-COUNT
+               END-PERFORM.
+      *>
+      *>      合計行（フッター）の印刷
+               MOVE      WRK-COUNT            TO   PRT-FOOTER-COUNT.
+               WRITE     PRT-FOOTER-RECODE.
+               ADD       1   TO   WRK-PRT-LINE-COUNT.
       *>
        PRINT-PROC-EXIT.
       *>
