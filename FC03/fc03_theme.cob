@@ -18,11 +18,27 @@
                                     ORGANIZATION IS LINE SEQUENTIAL
                                     STATUS IN-FILE-STATUS.
       *>----------------------------------------------------------------------------
+      *>出力対象の店番を保持する制御ファイル
+      *>----------------------------------------------------------------------------
+       SELECT    MISE-CTL-FILE      ASSIGN       TO   "MISECTL.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    STATUS MISE-CTL-FILE-STATUS.
+      *>----------------------------------------------------------------------------
       *>出力ファイル
       *>----------------------------------------------------------------------------
        SELECT    OT01-ZYUTYU-FILE   ASSIGN       TO   "OT01.txt"
                                     ORGANIZATION IS LINE SEQUENTIAL.
       *>----------------------------------------------------------------------------
+      *>日次の入出力件数を積み重ねて記録するログファイル
+      *>----------------------------------------------------------------------------
+       SELECT    NISSI-LOG-FILE     ASSIGN       TO   "SAMP03NISSI.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+      *>----------------------------------------------------------------------------
+      *>受注データを扱う各プログラム共通の業務日誌（監査ログ）ファイル
+      *>----------------------------------------------------------------------------
+       SELECT    NISSI-FILE         ASSIGN       TO   "GYOMUNISSI.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+      *>----------------------------------------------------------------------------
       *>データ部
       *>----------------------------------------------------------------------------
        DATA                               DIVISION.
@@ -32,15 +48,41 @@
       *>----------------------------------------------------------------------------
        FD   IN01-ZYUTYU-FILE.
        01   IN01-RECODE.
-            03   IN01-MISEBAN            PIC X(003).
-            03   IN01-TYUMON-BANGOU      PIC 9(005).
+            COPY   ORDKEY   REPLACING   ==:PREFIX:==   BY   ==IN01==.
+      *>----------------------------------------------------------------------------
+      *>店番制御ファイルのレイアウト定義（出力対象の店番を１行１件で保持する）
+      *>----------------------------------------------------------------------------
+       FD   MISE-CTL-FILE.
+       01   MISE-CTL-RECODE                    PIC X(003).
       *>----------------------------------------------------------------------------
       *>出力ファイルのレイアウト定義
       *>----------------------------------------------------------------------------
        FD   OT01-ZYUTYU-FILE.
        01   OT01-RECODE.
-            03   OT01-MISEBAN            PIC X(003).
-            03   OT01-TYUMON-BANGOU      PIC 9(005).
+            COPY   ORDKEY   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-HDR-RECODE.
+            COPY   RUNHDR   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+       01   OT01-TRL-RECODE.
+            COPY   RUNTRL   REPLACING   ==:PREFIX:==   BY   ==OT01==.
+      *>----------------------------------------------------------------------------
+      *>日次ログファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   NISSI-LOG-FILE.
+       01   NISSI-LOG-RECODE.
+            03   NISSI-LOG-RUN-DATE           PIC 9(006).
+            03   FILLER                       PIC X(001)
+                                       VALUE SPACE.
+            03   NISSI-LOG-IN-CNT             PIC ZZZ,ZZ9.
+            03   FILLER                       PIC X(001)
+                                       VALUE SPACE.
+            03   NISSI-LOG-OT-CNT             PIC ZZZ,ZZ9.
+      *>----------------------------------------------------------------------------
+      *>業務日誌（監査ログ）ファイルのレイアウト定義
+      *>----------------------------------------------------------------------------
+       FD   NISSI-FILE.
+       01   NISSI-RECODE.
+            COPY   GYOMUNISSI   REPLACING   ==:PREFIX:==
+                                BY   ==NISSI==.
       *>----------------------------------------------------------------------------
       *>作業領域の定義
       *>----------------------------------------------------------------------------
@@ -50,6 +92,16 @@
             03   CNT-IN01                     PIC 9(006).
             03   CNT-OT01                     PIC 9(006).
       *>
+      *>見出し・末尾レコード編集用の領域
+       01   WRK-HEADER-AREA.
+            03   WRK-PGM-NAME                 PIC X(008)
+                                       VALUE "SAMPLE03".
+            03   WRK-RUN-DATE                  PIC 9(006).
+      *>
+      *>業務日誌の明細行（受付時刻）編集用の領域
+       01   WRK-SYSTEM-TIME                    PIC 9(008).
+       01   WRK-RUN-TIME                       PIC 9(004).
+      *>
       *>処理が終了したときに終了したことを証明するメッセージを表記する
        01   MS1-DISPLAY-AREA.
             03   DSP-CLOSING-MSG.
@@ -71,6 +123,16 @@
                  05   DSP-OT01-CNT            PIC ZZ9.
       *>
        01   IN-FILE-STATUS                    PIC XX.
+       01   MISE-CTL-FILE-STATUS               PIC XX.
+      *>
+      *>出力対象の店番テーブル（制御ファイルから読み込む）
+       01   WRK-MISE-CTL-AREA.
+            03   WRK-MISE-CTL-SU               PIC 9(004).
+            03   WRK-MISE-CTL-TBL
+                           OCCURS 20 TIMES
+                           INDEXED BY WRK-MISE-CTL-IDX.
+                 05   WRK-MISE-CTL-CODE        PIC X(003).
+       01   WK-MISE-CTL-FOUND-FLG              PIC 9(001).
       *>----------------------------------------------------------------------------
       *>手続き部
       *>----------------------------------------------------------------------------
@@ -94,11 +156,65 @@
       *>  作業領域の初期化
            MOVE   ZERO       TO   CNT-IN01.
            MOVE   ZERO       TO   CNT-OT01.
+           MOVE   ZERO       TO   WRK-MISE-CTL-SU.
+      *>
+      *>  出力対象店番制御ファイルの読み込み
+           PERFORM   MISE-CTL-LOAD-PROC.
+      *>
+      *>  業務日誌（監査ログ）を１レコードごとに追記できるよう
+      *>  実行開始時に一度だけオープンしておく
+           OPEN   EXTEND   NISSI-FILE.
       *>
        INITIAL-PROC-EXIT.
       *>
            EXIT.
       *>----------------------------------------------------------------------------
+      *>出力対象店番制御ファイルの読み込み処理
+      *>制御ファイルが存在しない場合は従来どおり店番"T01"のみを対象とする
+      *>----------------------------------------------------------------------------
+       MISE-CTL-LOAD-PROC                   SECTION.
+      *>
+           OPEN   INPUT   MISE-CTL-FILE.
+      *>
+           IF   MISE-CTL-FILE-STATUS   =   "35"
+                CLOSE   MISE-CTL-FILE
+                MOVE    1          TO   WRK-MISE-CTL-SU
+                MOVE    "T01"      TO   WRK-MISE-CTL-CODE (1)
+           ELSE
+                PERFORM   UNTIL   MISE-CTL-FILE-STATUS   NOT   =   "00"
+                     READ   MISE-CTL-FILE
+                          AT   END
+                               MOVE   "10"   TO   MISE-CTL-FILE-STATUS
+                          NOT   AT   END
+                               ADD    1   TO   WRK-MISE-CTL-SU
+                               MOVE   MISE-CTL-RECODE   TO
+                                   WRK-MISE-CTL-CODE (WRK-MISE-CTL-SU)
+                     END-READ
+                END-PERFORM
+                CLOSE   MISE-CTL-FILE
+           END-IF.
+      *>
+       MISE-CTL-LOAD-PROC-EXIT.
+      *>
+           EXIT.
+      *>----------------------------------------------------------------------------
+      *>店番が出力対象テーブルに含まれるかの判定処理
+      *>----------------------------------------------------------------------------
+       MISE-CTL-CHK-PROC                    SECTION.
+      *>
+           MOVE   ZERO   TO   WK-MISE-CTL-FOUND-FLG.
+           PERFORM   VARYING   WRK-MISE-CTL-IDX   FROM   1   BY   1
+                UNTIL   WRK-MISE-CTL-IDX   >   WRK-MISE-CTL-SU
+                IF   WRK-MISE-CTL-CODE (WRK-MISE-CTL-IDX)
+                     =   IN01-MISEBAN
+                     MOVE   1   TO   WK-MISE-CTL-FOUND-FLG
+                END-IF
+           END-PERFORM.
+      *>
+       MISE-CTL-CHK-PROC-EXIT.
+      *>
+           EXIT.
+      *>----------------------------------------------------------------------------
       *>主処理
       *>----------------------------------------------------------------------------
        MAIN-PROC                          SECTION.
@@ -107,16 +223,21 @@
            OPEN   INPUT    IN01-ZYUTYU-FILE
                   OUTPUT   OT01-ZYUTYU-FILE.
       *>
+      *>  見出しレコードの書き出し
+           PERFORM   HEADER-WRITE-PROC.
+      *>
       *>  受注ファイルの読み込み
         PERFORM UNTIL IN-FILE-STATUS  = "ED"
       *>
-           IF     IN01-MISEBAN  =  "T01"   THEN
+           PERFORM   MISE-CTL-CHK-PROC
+      *>
+           IF     WK-MISE-CTL-FOUND-FLG  =  1   THEN
       *>
                   PERFORM   WRITE-PROC
       *>
                   PERFORM   ZYUTYU-FILE-READ-PROC
       *>
-           ELSE   IF   IN01-MISEBAN NOT  =  "T01"   THEN
+           ELSE   IF   WK-MISE-CTL-FOUND-FLG NOT  =  1   THEN
       *>
                PERFORM   ZYUTYU-FILE-READ-PROC
       *>
@@ -133,12 +254,26 @@
        FINAL-PROC                         SECTION.
       *>
       *>入出力件数の表示
-           MOVE   CNT-IN01  TO DSP-IN01-CNT.
-           MOVE   CNT-OT01  TO DSP-OT01-CNT.
-      *>
-           DISPLAY   MS1-DISPLAY-AREA  UPON CONSOLE.
-           DISPLAY   IN01-DISPLAY-AREA UPON CONSOLE.
-           DISPLAY   OT01-DISPLAY-AREA UPON CONSOLE.
+      *>入力件数が０件だった場合はその旨を表示する
+           IF   CNT-IN01   =   ZERO
+                DISPLAY   "IN01-ZYUTYU-FILEが空です" UPON CONSOLE
+                MOVE      8   TO   RETURN-CODE
+           ELSE
+                MOVE   CNT-IN01  TO DSP-IN01-CNT
+                MOVE   CNT-OT01  TO DSP-OT01-CNT
+                DISPLAY   MS1-DISPLAY-AREA  UPON CONSOLE
+                DISPLAY   IN01-DISPLAY-AREA UPON CONSOLE
+                DISPLAY   OT01-DISPLAY-AREA UPON CONSOLE
+           END-IF.
+      *>
+      *>末尾レコードの書き出し
+           PERFORM   TRAILER-WRITE-PROC.
+      *>
+      *>日次ログへの入出力件数の追記
+           PERFORM   NISSI-LOG-WRITE-PROC.
+      *>
+      *>業務日誌（監査ログ）への処理結果の追記
+           PERFORM   NISSI-WRITE-PROC.
       *>
       *>ファイルのクローズ
            CLOSE   IN01-ZYUTYU-FILE
@@ -147,6 +282,101 @@
       *>
            EXIT.
       *>----------------------------------------------------------------------------
+      *>見出しレコードの書き出し処理
+      *>----------------------------------------------------------------------------
+       HEADER-WRITE-PROC                  SECTION.
+      *>
+           ACCEPT   WRK-RUN-DATE   FROM   DATE.
+           MOVE     WRK-PGM-NAME   TO   OT01-HDR-PGM-NAME.
+           MOVE     WRK-RUN-DATE   TO   OT01-HDR-RUN-DATE.
+           WRITE    OT01-HDR-RECODE.
+      *>
+       HEADER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>----------------------------------------------------------------------------
+      *>末尾レコードの書き出し処理
+      *>----------------------------------------------------------------------------
+       TRAILER-WRITE-PROC                 SECTION.
+      *>
+           MOVE     CNT-OT01       TO   OT01-TRL-RECORD-COUNT.
+           MOVE     CNT-IN01       TO   OT01-TRL-CONTROL-TOTAL.
+           WRITE    OT01-TRL-RECODE.
+      *>
+       TRAILER-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>----------------------------------------------------------------------------
+      *>日次ログファイルへの入出力件数の追記処理
+      *>実行のたびに１行追記するため、EXTENDでオープンする
+      *>----------------------------------------------------------------------------
+       NISSI-LOG-WRITE-PROC                SECTION.
+      *>
+           OPEN   EXTEND   NISSI-LOG-FILE.
+      *>
+           MOVE   WRK-RUN-DATE   TO   NISSI-LOG-RUN-DATE.
+           MOVE   CNT-IN01       TO   NISSI-LOG-IN-CNT.
+           MOVE   CNT-OT01       TO   NISSI-LOG-OT-CNT.
+      *>
+           WRITE   NISSI-LOG-RECODE.
+      *>
+           CLOSE   NISSI-LOG-FILE.
+      *>
+       NISSI-LOG-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>----------------------------------------------------------------------------
+      *>業務日誌（監査ログ）への入力レコード１件ごとの明細行追記処理
+      *>NISSI-FILEは実行開始時に一度だけEXTENDでオープンしてあるので
+      *>ここではWRITEのみを行う
+      *>----------------------------------------------------------------------------
+       NISSI-DETAIL-WRITE-PROC             SECTION.
+      *>
+           ACCEPT    WRK-SYSTEM-TIME   FROM   TIME.
+           MOVE      WRK-SYSTEM-TIME(1:4)   TO   WRK-RUN-TIME.
+      *>
+           MOVE      "D"            TO   NISSI-KUBUN.
+           MOVE      WRK-RUN-DATE   TO   NISSI-RUN-DATE.
+           MOVE      WRK-RUN-TIME   TO   NISSI-RUN-TIME.
+           MOVE      WRK-PGM-NAME   TO   NISSI-PGM-NAME.
+           MOVE      CNT-IN01       TO   NISSI-REC-NO.
+      *>   SAMPLE03は抽出のみでレコード単位の異常判定を行わないため、
+      *>   明細行の結果は常に正常（"0"）とする
+           MOVE      "0"            TO   NISSI-OUTCOME.
+           MOVE      ZERO           TO   NISSI-IN-CNT
+                                          NISSI-OT-CNT
+                                          NISSI-ERR-CNT.
+      *>
+           WRITE     NISSI-RECODE.
+      *>
+       NISSI-DETAIL-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>----------------------------------------------------------------------------
+      *>業務日誌（監査ログ）への実行単位のまとめ行追記処理
+      *>実行開始時に一度だけEXTENDでオープンしてあるNISSI-FILEに
+      *>まとめ行を書き出し、最後にクローズする
+      *>----------------------------------------------------------------------------
+       NISSI-WRITE-PROC                    SECTION.
+      *>
+           MOVE   "S"            TO   NISSI-KUBUN.
+           MOVE   WRK-RUN-DATE   TO   NISSI-RUN-DATE.
+           MOVE   ZERO           TO   NISSI-RUN-TIME.
+           MOVE   WRK-PGM-NAME   TO   NISSI-PGM-NAME.
+           MOVE   ZERO           TO   NISSI-REC-NO.
+           MOVE   "0"            TO   NISSI-OUTCOME.
+           MOVE   CNT-IN01       TO   NISSI-IN-CNT.
+           MOVE   CNT-OT01       TO   NISSI-OT-CNT.
+           MOVE   ZERO           TO   NISSI-ERR-CNT.
+      *>
+           WRITE   NISSI-RECODE.
+      *>
+           CLOSE   NISSI-FILE.
+      *>
+       NISSI-WRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>----------------------------------------------------------------------------
       *>受注ファイルの読み込み
       *>----------------------------------------------------------------------------
        ZYUTYU-FILE-READ-PROC              SECTION.
@@ -162,6 +392,7 @@
       *>
             ELSE IF   IN01-RECODE >= 1 THEN
                  ADD   1          TO   CNT-IN01
+                 PERFORM   NISSI-DETAIL-WRITE-PROC
             END-IF
            END-READ.
       *>
