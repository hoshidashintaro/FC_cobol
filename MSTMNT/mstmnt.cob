@@ -0,0 +1,706 @@
+      *>************************************************************************
+      *>商品・分類・担当者マスタメンテナンスプログラム
+      *>トランザクション（追加／変更／削除）を読み込み、各マスタファイルを
+      *>更新する。
+      *>************************************************************************
+      *>見出し部
+      *>************************************************************************
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   MSTMNT001.
+      *>************************************************************************
+      *>環境部
+      *>************************************************************************
+       ENVIRONMENT                   DIVISION.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+      *>************************************************************************
+      *>メンテナンストランザクション入力ファイル
+      *>************************************************************************
+       SELECT   TXN-FILE      ASSIGN         TO "MSTTXN.txt"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               STATUS TXN-FILE-STATUS.
+      *>************************************************************************
+      *>商品マスタファイル
+      *>************************************************************************
+       SELECT   SHOHINM-FILE  ASSIGN         TO "SHOHINM.txt"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               STATUS SHOHINM-FILE-STATUS.
+      *>************************************************************************
+      *>分類マスタファイル
+      *>************************************************************************
+       SELECT   BUNRUIM-FILE  ASSIGN         TO "BUNRUIM.txt"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               STATUS BUNRUIM-FILE-STATUS.
+      *>************************************************************************
+      *>担当者マスタファイル
+      *>************************************************************************
+       SELECT   TANTOM-FILE   ASSIGN         TO "TANTOM.txt"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               STATUS TANTOM-FILE-STATUS.
+      *>************************************************************************
+      *>データ部
+      *>************************************************************************
+       DATA                          DIVISION.
+       FILE                          SECTION.
+      *>************************************************************************
+      *>TXN-FILEのレイアウト定義
+      *>************************************************************************
+       FD   TXN-FILE.
+       01   TXN-RECODE.
+            COPY   MSTTXN   REPLACING   ==:PREFIX:==   BY   ==TXN==.
+      *>************************************************************************
+      *>SHOHINM-FILEのレイアウト定義
+      *>************************************************************************
+       FD   SHOHINM-FILE.
+       01   SHOHINM-RECODE.
+            COPY   SHOHINMSTR   REPLACING   ==:PREFIX:==   BY  ==SMST==.
+      *>************************************************************************
+      *>BUNRUIM-FILEのレイアウト定義
+      *>************************************************************************
+       FD   BUNRUIM-FILE.
+       01   BUNRUIM-RECODE.
+            COPY   BUNRUIMSTR   REPLACING   ==:PREFIX:==   BY  ==BMST==.
+      *>************************************************************************
+      *>TANTOM-FILEのレイアウト定義
+      *>************************************************************************
+       FD   TANTOM-FILE.
+       01   TANTOM-RECODE.
+            COPY   TANTOMSTR   REPLACING   ==:PREFIX:==   BY  ==TMST==.
+      *>************************************************************************
+      *>作業領域の定義
+      *>************************************************************************
+       WORKING-STORAGE               SECTION.
+      *>ファイルステータスの領域
+       01   TXN-FILE-STATUS                          PIC XX.
+       01   SHOHINM-FILE-STATUS                      PIC XX.
+       01   BUNRUIM-FILE-STATUS                      PIC XX.
+       01   TANTOM-FILE-STATUS                       PIC XX.
+      *>
+      *>商品マスタ保持用テーブル
+       01   WK-SHOHIN-MSTR-AREA.
+            03   WK-SHOHIN-MSTR-COUNT            PIC 9(004)  COMP.
+            03   WK-SHOHIN-MSTR-TBL              OCCURS 9999 TIMES
+                                    INDEXED BY WK-SHOHIN-MSTR-IDX.
+                 05   WK-SHOHIN-MSTR-BUNRUI-CODE  PIC X(002).
+                 05   WK-SHOHIN-MSTR-SHOHIN-NO    PIC 9(004).
+                 05   WK-SHOHIN-MSTR-NAME         PIC X(020).
+                 05   WK-SHOHIN-MSTR-TANKA        PIC 9(006).
+       01   WK-SHOHIN-MSTR-FOUND-FLG             PIC 9(001).
+       01   WK-SHOHIN-MSTR-FOUND-IDX             PIC 9(004)  COMP.
+      *>
+      *>分類マスタ保持用テーブル
+       01   WK-BUNRUI-MSTR-AREA.
+            03   WK-BUNRUI-MSTR-COUNT            PIC 9(004)  COMP.
+            03   WK-BUNRUI-MSTR-TBL              OCCURS 999 TIMES
+                                    INDEXED BY WK-BUNRUI-MSTR-IDX.
+                 05   WK-BUNRUI-MSTR-CODE         PIC X(002).
+                 05   WK-BUNRUI-MSTR-NAME         PIC X(020).
+       01   WK-BUNRUI-MSTR-FOUND-FLG             PIC 9(001).
+       01   WK-BUNRUI-MSTR-FOUND-IDX             PIC 9(004)  COMP.
+      *>
+      *>担当者マスタ保持用テーブル
+       01   WK-TANTO-MSTR-AREA.
+            03   WK-TANTO-MSTR-COUNT             PIC 9(004)  COMP.
+            03   WK-TANTO-MSTR-TBL               OCCURS 999 TIMES
+                                    INDEXED BY WK-TANTO-MSTR-IDX.
+                 05   WK-TANTO-MSTR-BANGOU        PIC 9(004).
+                 05   WK-TANTO-MSTR-NAME          PIC X(020).
+       01   WK-TANTO-MSTR-FOUND-FLG              PIC 9(001).
+       01   WK-TANTO-MSTR-FOUND-IDX              PIC 9(004)  COMP.
+      *>
+      *>処理件数集計用の領域
+       01   WK-CNT-AREA.
+            03   WK-ADD-CNT                      PIC 9(004).
+            03   WK-CHG-CNT                       PIC 9(004).
+            03   WK-DEL-CNT                       PIC 9(004).
+            03   WK-ERR-CNT                        PIC 9(004).
+      *>
+      *>処理結果の表示用領域
+       01   WK-RESULT-DISPLAY-AREA.
+            03   FILLER                     PIC X(020)
+                                     VALUE "追加件数：".
+            03   DSP-ADD-CNT                PIC ZZZ9.
+            03   FILLER                     PIC X(020)
+                                     VALUE "　変更件数：".
+            03   DSP-CHG-CNT                PIC ZZZ9.
+            03   FILLER                     PIC X(020)
+                                     VALUE "　削除件数：".
+            03   DSP-DEL-CNT                PIC ZZZ9.
+            03   FILLER                     PIC X(021)
+                                     VALUE "　エラー件数：".
+            03   DSP-ERR-CNT                PIC ZZZ9.
+      *>************************************************************************
+      *>手続き部
+      *>************************************************************************
+       PROCEDURE                     DIVISION.
+      *>
+           PERFORM   INITIAL-PROC.
+      *>
+           PERFORM   MAIN-PROC.
+      *>
+           PERFORM   FINAL-PROC.
+      *>
+           STOP RUN.
+      *>************************************************************************
+      *>初期処理
+      *>各マスタファイルを読み込み、テーブルへ保持する
+      *>************************************************************************
+       INITIAL-PROC                  SECTION.
+      *>
+           MOVE      ZERO        TO   WK-SHOHIN-MSTR-COUNT.
+           MOVE      ZERO        TO   WK-BUNRUI-MSTR-COUNT.
+           MOVE      ZERO        TO   WK-TANTO-MSTR-COUNT.
+           MOVE      ZERO        TO   WK-ADD-CNT.
+           MOVE      ZERO        TO   WK-CHG-CNT.
+           MOVE      ZERO        TO   WK-DEL-CNT.
+           MOVE      ZERO        TO   WK-ERR-CNT.
+      *>
+           PERFORM   SHOHIN-MSTR-LOAD-PROC.
+           PERFORM   BUNRUI-MSTR-LOAD-PROC.
+           PERFORM   TANTO-MSTR-LOAD-PROC.
+      *>
+       INITIAL-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>商品マスタファイルの読み込み処理
+      *>************************************************************************
+       SHOHIN-MSTR-LOAD-PROC         SECTION.
+      *>
+           OPEN      INPUT   SHOHINM-FILE.
+      *>
+      *>   ファイルが存在しない（初回実行など）場合は空のテーブルの
+      *>   まま処理を続ける。その他の入出力エラーは続行できないので
+      *>   異常終了する
+           EVALUATE   SHOHINM-FILE-STATUS
+                WHEN   "00"
+                     CONTINUE
+                WHEN   "35"
+                     MOVE   "10"   TO   SHOHINM-FILE-STATUS
+                WHEN   OTHER
+                     DISPLAY   "SHOHINM-FILE入出力エラー:"
+                               SHOHINM-FILE-STATUS
+                     MOVE      8   TO   RETURN-CODE
+                     STOP RUN
+           END-EVALUATE.
+      *>
+           PERFORM   UNTIL   SHOHINM-FILE-STATUS   NOT =   "00"
+                READ   SHOHINM-FILE
+                     AT   END
+                          MOVE   "10"   TO   SHOHINM-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-SHOHIN-MSTR-COUNT   <   9999
+                               ADD   1   TO   WK-SHOHIN-MSTR-COUNT
+                               MOVE   SMST-BUNRUI-CODE   TO
+                                    WK-SHOHIN-MSTR-BUNRUI-CODE
+                                         (WK-SHOHIN-MSTR-COUNT)
+                               MOVE   SMST-SHOHIN-NO     TO
+                                    WK-SHOHIN-MSTR-SHOHIN-NO
+                                         (WK-SHOHIN-MSTR-COUNT)
+                               MOVE   SMST-SHOHIN-NAME   TO
+                                    WK-SHOHIN-MSTR-NAME
+                                         (WK-SHOHIN-MSTR-COUNT)
+                               MOVE   SMST-TANKA         TO
+                                    WK-SHOHIN-MSTR-TANKA
+                                         (WK-SHOHIN-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+      *>
+           CLOSE     SHOHINM-FILE.
+      *>
+       SHOHIN-MSTR-LOAD-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>分類マスタファイルの読み込み処理
+      *>************************************************************************
+       BUNRUI-MSTR-LOAD-PROC         SECTION.
+      *>
+           OPEN      INPUT   BUNRUIM-FILE.
+      *>
+      *>   ファイルが存在しない（初回実行など）場合は空のテーブルの
+      *>   まま処理を続ける。その他の入出力エラーは続行できないので
+      *>   異常終了する
+           EVALUATE   BUNRUIM-FILE-STATUS
+                WHEN   "00"
+                     CONTINUE
+                WHEN   "35"
+                     MOVE   "10"   TO   BUNRUIM-FILE-STATUS
+                WHEN   OTHER
+                     DISPLAY   "BUNRUIM-FILE入出力エラー:"
+                               BUNRUIM-FILE-STATUS
+                     MOVE      8   TO   RETURN-CODE
+                     STOP RUN
+           END-EVALUATE.
+      *>
+           PERFORM   UNTIL   BUNRUIM-FILE-STATUS   NOT =   "00"
+                READ   BUNRUIM-FILE
+                     AT   END
+                          MOVE   "10"   TO   BUNRUIM-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-BUNRUI-MSTR-COUNT   <   999
+                               ADD   1   TO   WK-BUNRUI-MSTR-COUNT
+                               MOVE   BMST-BUNRUI-CODE   TO
+                                    WK-BUNRUI-MSTR-CODE
+                                         (WK-BUNRUI-MSTR-COUNT)
+                               MOVE   BMST-BUNRUI-NAME   TO
+                                    WK-BUNRUI-MSTR-NAME
+                                         (WK-BUNRUI-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+      *>
+           CLOSE     BUNRUIM-FILE.
+      *>
+       BUNRUI-MSTR-LOAD-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>担当者マスタファイルの読み込み処理
+      *>************************************************************************
+       TANTO-MSTR-LOAD-PROC          SECTION.
+      *>
+           OPEN      INPUT   TANTOM-FILE.
+      *>
+      *>   ファイルが存在しない（初回実行など）場合は空のテーブルの
+      *>   まま処理を続ける。その他の入出力エラーは続行できないので
+      *>   異常終了する
+           EVALUATE   TANTOM-FILE-STATUS
+                WHEN   "00"
+                     CONTINUE
+                WHEN   "35"
+                     MOVE   "10"   TO   TANTOM-FILE-STATUS
+                WHEN   OTHER
+                     DISPLAY   "TANTOM-FILE入出力エラー:"
+                               TANTOM-FILE-STATUS
+                     MOVE      8   TO   RETURN-CODE
+                     STOP RUN
+           END-EVALUATE.
+      *>
+           PERFORM   UNTIL   TANTOM-FILE-STATUS   NOT =   "00"
+                READ   TANTOM-FILE
+                     AT   END
+                          MOVE   "10"   TO   TANTOM-FILE-STATUS
+                     NOT   AT   END
+                          IF   WK-TANTO-MSTR-COUNT   <   999
+                               ADD   1   TO   WK-TANTO-MSTR-COUNT
+                               MOVE   TMST-TANTOSYA-BANGOU   TO
+                                    WK-TANTO-MSTR-BANGOU
+                                         (WK-TANTO-MSTR-COUNT)
+                               MOVE   TMST-TANTOSYA-NAME     TO
+                                    WK-TANTO-MSTR-NAME
+                                         (WK-TANTO-MSTR-COUNT)
+                          END-IF
+                END-READ
+           END-PERFORM.
+      *>
+           CLOSE     TANTOM-FILE.
+      *>
+       TANTO-MSTR-LOAD-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>主処理
+      *>トランザクションファイルを読み込み、１件ずつマスタへ反映する
+      *>************************************************************************
+       MAIN-PROC                     SECTION.
+      *>
+           OPEN      INPUT   TXN-FILE.
+      *>
+      *>   トランザクションファイルが存在しない場合は更新対象が
+      *>   無かったものとして扱う。その他の入出力エラーは続行
+      *>   できないので異常終了する
+           EVALUATE   TXN-FILE-STATUS
+                WHEN   "00"
+                     CONTINUE
+                WHEN   "35"
+                     MOVE   "10"   TO   TXN-FILE-STATUS
+                WHEN   OTHER
+                     DISPLAY   "TXN-FILE入出力エラー:"
+                               TXN-FILE-STATUS
+                     MOVE      8   TO   RETURN-CODE
+                     STOP RUN
+           END-EVALUATE.
+      *>
+           PERFORM   UNTIL   TXN-FILE-STATUS   =   "10"
+                PERFORM   TXN-READ-PROC
+           END-PERFORM.
+      *>
+           CLOSE     TXN-FILE.
+      *>
+       MAIN-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>トランザクションファイルから１件読み込み、マスタ区分に応じて
+      *>該当するマスタの更新処理を呼び出す処理
+      *>************************************************************************
+       TXN-READ-PROC                 SECTION.
+      *>
+           READ      TXN-FILE
+                AT   END
+                     MOVE   "10"   TO   TXN-FILE-STATUS
+                NOT   AT   END
+                     EVALUATE   TRUE
+                          WHEN   TXN-MST-SHOHIN
+                               PERFORM   SHOHIN-MST-UPDATE-PROC
+                          WHEN   TXN-MST-BUNRUI
+                               PERFORM   BUNRUI-MST-UPDATE-PROC
+                          WHEN   TXN-MST-TANTO
+                               PERFORM   TANTO-MST-UPDATE-PROC
+                          WHEN   OTHER
+                               ADD    1   TO   WK-ERR-CNT
+                     END-EVALUATE
+           END-READ.
+      *>
+       TXN-READ-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>商品マスタテーブルを線形検索し、一致する商品コードの有無を判定する処理
+      *>************************************************************************
+       SHOHIN-MSTR-FIND-PROC         SECTION.
+      *>
+           MOVE      ZERO   TO   WK-SHOHIN-MSTR-FOUND-FLG.
+           MOVE      ZERO   TO   WK-SHOHIN-MSTR-FOUND-IDX.
+           PERFORM   VARYING   WK-SHOHIN-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-SHOHIN-MSTR-IDX   >   WK-SHOHIN-MSTR-COUNT
+                IF   WK-SHOHIN-MSTR-BUNRUI-CODE(WK-SHOHIN-MSTR-IDX)
+                          =   TXN-BUNRUI-CODE
+                AND  WK-SHOHIN-MSTR-SHOHIN-NO(WK-SHOHIN-MSTR-IDX)
+                          =   TXN-SHOHIN-NO
+                     MOVE   1
+                          TO   WK-SHOHIN-MSTR-FOUND-FLG
+                     MOVE   WK-SHOHIN-MSTR-IDX
+                          TO   WK-SHOHIN-MSTR-FOUND-IDX
+                END-IF
+           END-PERFORM.
+      *>
+       SHOHIN-MSTR-FIND-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>商品マスタトランザクションの追加・変更・削除を適用する処理
+      *>************************************************************************
+       SHOHIN-MST-UPDATE-PROC        SECTION.
+      *>
+           PERFORM   SHOHIN-MSTR-FIND-PROC.
+      *>
+           EVALUATE   TRUE
+                WHEN   TXN-ADD
+                     IF   WK-SHOHIN-MSTR-FOUND-FLG   =   1
+                       OR WK-SHOHIN-MSTR-COUNT   NOT <   9999
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          ADD   1   TO   WK-SHOHIN-MSTR-COUNT
+                          MOVE   TXN-BUNRUI-CODE   TO
+                               WK-SHOHIN-MSTR-BUNRUI-CODE
+                                    (WK-SHOHIN-MSTR-COUNT)
+                          MOVE   TXN-SHOHIN-NO     TO
+                               WK-SHOHIN-MSTR-SHOHIN-NO
+                                    (WK-SHOHIN-MSTR-COUNT)
+                          MOVE   TXN-NAME          TO
+                               WK-SHOHIN-MSTR-NAME
+                                    (WK-SHOHIN-MSTR-COUNT)
+                          MOVE   TXN-TANKA         TO
+                               WK-SHOHIN-MSTR-TANKA
+                                    (WK-SHOHIN-MSTR-COUNT)
+                          ADD   1   TO   WK-ADD-CNT
+                     END-IF
+                WHEN   TXN-CHANGE
+                     IF   WK-SHOHIN-MSTR-FOUND-FLG   NOT =   1
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          MOVE   TXN-NAME          TO
+                               WK-SHOHIN-MSTR-NAME
+                                    (WK-SHOHIN-MSTR-FOUND-IDX)
+                          MOVE   TXN-TANKA         TO
+                               WK-SHOHIN-MSTR-TANKA
+                                    (WK-SHOHIN-MSTR-FOUND-IDX)
+                          ADD   1   TO   WK-CHG-CNT
+                     END-IF
+                WHEN   TXN-DELETE
+                     IF   WK-SHOHIN-MSTR-FOUND-FLG   NOT =   1
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          PERFORM   SHOHIN-MSTR-DELETE-PROC
+                          ADD   1   TO   WK-DEL-CNT
+                     END-IF
+                WHEN   OTHER
+                     ADD   1   TO   WK-ERR-CNT
+           END-EVALUATE.
+      *>
+       SHOHIN-MST-UPDATE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>商品マスタテーブルから該当行を取り除き、後続の行を詰める処理
+      *>************************************************************************
+       SHOHIN-MSTR-DELETE-PROC       SECTION.
+      *>
+           PERFORM   VARYING   WK-SHOHIN-MSTR-IDX
+                     FROM   WK-SHOHIN-MSTR-FOUND-IDX   BY   1
+                UNTIL   WK-SHOHIN-MSTR-IDX   >=   WK-SHOHIN-MSTR-COUNT
+                MOVE   WK-SHOHIN-MSTR-TBL(WK-SHOHIN-MSTR-IDX + 1)
+                     TO   WK-SHOHIN-MSTR-TBL(WK-SHOHIN-MSTR-IDX)
+           END-PERFORM.
+      *>
+           SUBTRACT   1   FROM   WK-SHOHIN-MSTR-COUNT.
+      *>
+       SHOHIN-MSTR-DELETE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>分類マスタテーブルを線形検索し、一致する分類コードの有無を判定する処理
+      *>************************************************************************
+       BUNRUI-MSTR-FIND-PROC         SECTION.
+      *>
+           MOVE      ZERO   TO   WK-BUNRUI-MSTR-FOUND-FLG.
+           MOVE      ZERO   TO   WK-BUNRUI-MSTR-FOUND-IDX.
+           PERFORM   VARYING   WK-BUNRUI-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-BUNRUI-MSTR-IDX   >   WK-BUNRUI-MSTR-COUNT
+                IF   WK-BUNRUI-MSTR-CODE(WK-BUNRUI-MSTR-IDX)
+                          =   TXN-BUNRUI-CODE
+                     MOVE   1
+                          TO   WK-BUNRUI-MSTR-FOUND-FLG
+                     MOVE   WK-BUNRUI-MSTR-IDX
+                          TO   WK-BUNRUI-MSTR-FOUND-IDX
+                END-IF
+           END-PERFORM.
+      *>
+       BUNRUI-MSTR-FIND-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>分類マスタトランザクションの追加・変更・削除を適用する処理
+      *>************************************************************************
+       BUNRUI-MST-UPDATE-PROC        SECTION.
+      *>
+           PERFORM   BUNRUI-MSTR-FIND-PROC.
+      *>
+           EVALUATE   TRUE
+                WHEN   TXN-ADD
+                     IF   WK-BUNRUI-MSTR-FOUND-FLG   =   1
+                       OR WK-BUNRUI-MSTR-COUNT   NOT <   999
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          ADD   1   TO   WK-BUNRUI-MSTR-COUNT
+                          MOVE   TXN-BUNRUI-CODE   TO
+                               WK-BUNRUI-MSTR-CODE
+                                    (WK-BUNRUI-MSTR-COUNT)
+                          MOVE   TXN-NAME          TO
+                               WK-BUNRUI-MSTR-NAME
+                                    (WK-BUNRUI-MSTR-COUNT)
+                          ADD   1   TO   WK-ADD-CNT
+                     END-IF
+                WHEN   TXN-CHANGE
+                     IF   WK-BUNRUI-MSTR-FOUND-FLG   NOT =   1
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          MOVE   TXN-NAME          TO
+                               WK-BUNRUI-MSTR-NAME
+                                    (WK-BUNRUI-MSTR-FOUND-IDX)
+                          ADD   1   TO   WK-CHG-CNT
+                     END-IF
+                WHEN   TXN-DELETE
+                     IF   WK-BUNRUI-MSTR-FOUND-FLG   NOT =   1
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          PERFORM   BUNRUI-MSTR-DELETE-PROC
+                          ADD   1   TO   WK-DEL-CNT
+                     END-IF
+                WHEN   OTHER
+                     ADD   1   TO   WK-ERR-CNT
+           END-EVALUATE.
+      *>
+       BUNRUI-MST-UPDATE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>分類マスタテーブルから該当行を取り除き、後続の行を詰める処理
+      *>************************************************************************
+       BUNRUI-MSTR-DELETE-PROC       SECTION.
+      *>
+           PERFORM   VARYING   WK-BUNRUI-MSTR-IDX
+                     FROM   WK-BUNRUI-MSTR-FOUND-IDX   BY   1
+                UNTIL   WK-BUNRUI-MSTR-IDX   >=   WK-BUNRUI-MSTR-COUNT
+                MOVE   WK-BUNRUI-MSTR-TBL(WK-BUNRUI-MSTR-IDX + 1)
+                     TO   WK-BUNRUI-MSTR-TBL(WK-BUNRUI-MSTR-IDX)
+           END-PERFORM.
+      *>
+           SUBTRACT   1   FROM   WK-BUNRUI-MSTR-COUNT.
+      *>
+       BUNRUI-MSTR-DELETE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>担当者マスタテーブルを線形検索し、一致する担当者番号の有無を判定する
+      *>処理
+      *>************************************************************************
+       TANTO-MSTR-FIND-PROC          SECTION.
+      *>
+           MOVE      ZERO   TO   WK-TANTO-MSTR-FOUND-FLG.
+           MOVE      ZERO   TO   WK-TANTO-MSTR-FOUND-IDX.
+           PERFORM   VARYING   WK-TANTO-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-TANTO-MSTR-IDX   >   WK-TANTO-MSTR-COUNT
+                IF   WK-TANTO-MSTR-BANGOU(WK-TANTO-MSTR-IDX)
+                          =   TXN-TANTOSYA-BANGOU
+                     MOVE   1
+                          TO   WK-TANTO-MSTR-FOUND-FLG
+                     MOVE   WK-TANTO-MSTR-IDX
+                          TO   WK-TANTO-MSTR-FOUND-IDX
+                END-IF
+           END-PERFORM.
+      *>
+       TANTO-MSTR-FIND-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>担当者マスタトランザクションの追加・変更・削除を適用する処理
+      *>************************************************************************
+       TANTO-MST-UPDATE-PROC         SECTION.
+      *>
+           PERFORM   TANTO-MSTR-FIND-PROC.
+      *>
+           EVALUATE   TRUE
+                WHEN   TXN-ADD
+                     IF   WK-TANTO-MSTR-FOUND-FLG   =   1
+                       OR WK-TANTO-MSTR-COUNT   NOT <   999
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          ADD   1   TO   WK-TANTO-MSTR-COUNT
+                          MOVE   TXN-TANTOSYA-BANGOU   TO
+                               WK-TANTO-MSTR-BANGOU
+                                    (WK-TANTO-MSTR-COUNT)
+                          MOVE   TXN-NAME              TO
+                               WK-TANTO-MSTR-NAME
+                                    (WK-TANTO-MSTR-COUNT)
+                          ADD   1   TO   WK-ADD-CNT
+                     END-IF
+                WHEN   TXN-CHANGE
+                     IF   WK-TANTO-MSTR-FOUND-FLG   NOT =   1
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          MOVE   TXN-NAME              TO
+                               WK-TANTO-MSTR-NAME
+                                    (WK-TANTO-MSTR-FOUND-IDX)
+                          ADD   1   TO   WK-CHG-CNT
+                     END-IF
+                WHEN   TXN-DELETE
+                     IF   WK-TANTO-MSTR-FOUND-FLG   NOT =   1
+                          ADD   1   TO   WK-ERR-CNT
+                     ELSE
+                          PERFORM   TANTO-MSTR-DELETE-PROC
+                          ADD   1   TO   WK-DEL-CNT
+                     END-IF
+                WHEN   OTHER
+                     ADD   1   TO   WK-ERR-CNT
+           END-EVALUATE.
+      *>
+       TANTO-MST-UPDATE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>担当者マスタテーブルから該当行を取り除き、後続の行を詰める処理
+      *>************************************************************************
+       TANTO-MSTR-DELETE-PROC        SECTION.
+      *>
+           PERFORM   VARYING   WK-TANTO-MSTR-IDX
+                     FROM   WK-TANTO-MSTR-FOUND-IDX   BY   1
+                UNTIL   WK-TANTO-MSTR-IDX   >=   WK-TANTO-MSTR-COUNT
+                MOVE   WK-TANTO-MSTR-TBL(WK-TANTO-MSTR-IDX + 1)
+                     TO   WK-TANTO-MSTR-TBL(WK-TANTO-MSTR-IDX)
+           END-PERFORM.
+      *>
+           SUBTRACT   1   FROM   WK-TANTO-MSTR-COUNT.
+      *>
+       TANTO-MSTR-DELETE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>終了処理
+      *>更新後の各マスタテーブルをファイルへ書き戻し、処理件数を表示する
+      *>************************************************************************
+       FINAL-PROC                    SECTION.
+      *>
+           PERFORM   SHOHIN-MSTR-REWRITE-PROC.
+           PERFORM   BUNRUI-MSTR-REWRITE-PROC.
+           PERFORM   TANTO-MSTR-REWRITE-PROC.
+      *>
+           MOVE      WK-ADD-CNT   TO   DSP-ADD-CNT.
+           MOVE      WK-CHG-CNT   TO   DSP-CHG-CNT.
+           MOVE      WK-DEL-CNT   TO   DSP-DEL-CNT.
+           MOVE      WK-ERR-CNT   TO   DSP-ERR-CNT.
+           DISPLAY   WK-RESULT-DISPLAY-AREA   UPON CONSOLE.
+      *>
+       FINAL-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>商品マスタテーブルの内容を商品マスタファイルへ書き戻す処理
+      *>************************************************************************
+       SHOHIN-MSTR-REWRITE-PROC      SECTION.
+      *>
+           OPEN      OUTPUT   SHOHINM-FILE.
+      *>
+           PERFORM   VARYING   WK-SHOHIN-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-SHOHIN-MSTR-IDX   >   WK-SHOHIN-MSTR-COUNT
+                MOVE   WK-SHOHIN-MSTR-BUNRUI-CODE(WK-SHOHIN-MSTR-IDX)
+                     TO   SMST-BUNRUI-CODE
+                MOVE   WK-SHOHIN-MSTR-SHOHIN-NO(WK-SHOHIN-MSTR-IDX)
+                     TO   SMST-SHOHIN-NO
+                MOVE   WK-SHOHIN-MSTR-NAME(WK-SHOHIN-MSTR-IDX)
+                     TO   SMST-SHOHIN-NAME
+                MOVE   WK-SHOHIN-MSTR-TANKA(WK-SHOHIN-MSTR-IDX)
+                     TO   SMST-TANKA
+                WRITE   SHOHINM-RECODE
+           END-PERFORM.
+      *>
+           CLOSE     SHOHINM-FILE.
+      *>
+       SHOHIN-MSTR-REWRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>分類マスタテーブルの内容を分類マスタファイルへ書き戻す処理
+      *>************************************************************************
+       BUNRUI-MSTR-REWRITE-PROC      SECTION.
+      *>
+           OPEN      OUTPUT   BUNRUIM-FILE.
+      *>
+           PERFORM   VARYING   WK-BUNRUI-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-BUNRUI-MSTR-IDX   >   WK-BUNRUI-MSTR-COUNT
+                MOVE   WK-BUNRUI-MSTR-CODE(WK-BUNRUI-MSTR-IDX)
+                     TO   BMST-BUNRUI-CODE
+                MOVE   WK-BUNRUI-MSTR-NAME(WK-BUNRUI-MSTR-IDX)
+                     TO   BMST-BUNRUI-NAME
+                WRITE   BUNRUIM-RECODE
+           END-PERFORM.
+      *>
+           CLOSE     BUNRUIM-FILE.
+      *>
+       BUNRUI-MSTR-REWRITE-PROC-EXIT.
+      *>
+           EXIT.
+      *>************************************************************************
+      *>担当者マスタテーブルの内容を担当者マスタファイルへ書き戻す処理
+      *>************************************************************************
+       TANTO-MSTR-REWRITE-PROC       SECTION.
+      *>
+           OPEN      OUTPUT   TANTOM-FILE.
+      *>
+           PERFORM   VARYING   WK-TANTO-MSTR-IDX   FROM   1   BY   1
+                UNTIL   WK-TANTO-MSTR-IDX   >   WK-TANTO-MSTR-COUNT
+                MOVE   WK-TANTO-MSTR-BANGOU(WK-TANTO-MSTR-IDX)
+                     TO   TMST-TANTOSYA-BANGOU
+                MOVE   WK-TANTO-MSTR-NAME(WK-TANTO-MSTR-IDX)
+                     TO   TMST-TANTOSYA-NAME
+                WRITE   TANTOM-RECODE
+           END-PERFORM.
+      *>
+           CLOSE     TANTOM-FILE.
+      *>
+       TANTO-MSTR-REWRITE-PROC-EXIT.
+      *>
+           EXIT.
